@@ -4,40 +4,97 @@
       * This is a generalized version of the sample code found here:
       * https://www.ibm.com/support/pages/
       *   how-display-hexadecimal-using-cobol
+      *
+      * Modification history:
+      * - Raised LS-ORIGINAL-VALUE and LS-RESULT so callers aren't
+      *   limited to 120-byte source fields.
+      * - Added LS-EBCDIC-MODE-SWITCH. Callers that turn it on get
+      *   each byte run through an ASCII-to-EBCDIC table before the
+      *   hex digits are produced, so the result shows what the value
+      *   would look like on an EBCDIC-based system.
       ****************************************************************
-       IDENTIFICATION DIVISION.                      
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HEX2TEXT.
-       ENVIRONMENT DIVISION.                          
-       DATA DIVISION.                                
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  HEXVAL   PIC X(8).                          
+       01  HEXVAL   PIC X(8).
        01  HEXSTR   PIC X(16) VALUE "0123456789ABCDEF".
        01  DEC      PIC S9(4) COMP.
-       01  FILLER   REDEFINES DEC.                    
-           02  FILLER PIC X.                          
-           02  DECBYTE PIC X.                          
-       01  I   PIC S9(8) COMP.                        
-       01  J   PIC S9(8) COMP.                        
-       01  Q   PIC S9(8) COMP.                        
-       01  R   PIC S9(8) COMP.                        
-       01  J1  PIC S9(8) COMP.                        
-       01  Q1  PIC S9(8) COMP.                        
-       01  R1  PIC S9(8) COMP.       
+       01  FILLER   REDEFINES DEC.
+           02  FILLER PIC X.
+           02  DECBYTE PIC X.
+       01  I   PIC S9(8) COMP.
+       01  J   PIC S9(8) COMP.
+       01  Q   PIC S9(8) COMP.
+       01  R   PIC S9(8) COMP.
+       01  J1  PIC S9(8) COMP.
+       01  Q1  PIC S9(8) COMP.
+       01  R1  PIC S9(8) COMP.
+
+      * ASCII-to-EBCDIC (code page 037) translate table, one entry
+      * per possible byte value 0-255, in ascending order. Indexed by
+      * FUNCTION ORD, which returns a 1-based position in the native
+      * collating sequence - ORD of a byte whose value is N is N + 1,
+      * which lines up with this table's entry for that byte.
+       01  WS-ASCII-TO-EBCDIC-TABLE.
+           05  FILLER             PIC X(08) VALUE X'00010203372D2E2F'.
+           05  FILLER             PIC X(08) VALUE X'1605250B0C0D0E0F'.
+           05  FILLER             PIC X(08) VALUE X'101112133C3D3226'.
+           05  FILLER             PIC X(08) VALUE X'18193F271C1D1E1F'.
+           05  FILLER             PIC X(08) VALUE X'405A7F7B5B6C507D'.
+           05  FILLER             PIC X(08) VALUE X'4D5D5C4E6B604B61'.
+           05  FILLER             PIC X(08) VALUE X'F0F1F2F3F4F5F6F7'.
+           05  FILLER             PIC X(08) VALUE X'F8F97A5E4C7E6E6F'.
+           05  FILLER             PIC X(08) VALUE X'7CC1C2C3C4C5C6C7'.
+           05  FILLER             PIC X(08) VALUE X'C8C9D1D2D3D4D5D6'.
+           05  FILLER             PIC X(08) VALUE X'D7D8D9E2E3E4E5E6'.
+           05  FILLER             PIC X(08) VALUE X'E7E8E9BAE0BBB06D'.
+           05  FILLER             PIC X(08) VALUE X'7981828384858687'.
+           05  FILLER             PIC X(08) VALUE X'8889919293949596'.
+           05  FILLER             PIC X(08) VALUE X'979899A2A3A4A5A6'.
+           05  FILLER             PIC X(08) VALUE X'A7A8A9C04FD0A107'.
+           05  FILLER             PIC X(08) VALUE X'2021222324150617'.
+           05  FILLER             PIC X(08) VALUE X'28292A2B2C090A1B'.
+           05  FILLER             PIC X(08) VALUE X'30311A3334353608'.
+           05  FILLER             PIC X(08) VALUE X'38393A3B04143EFF'.
+           05  FILLER             PIC X(08) VALUE X'41AA4AB19FB26AB5'.
+           05  FILLER             PIC X(08) VALUE X'BDB49A8A5FCAAFBC'.
+           05  FILLER             PIC X(08) VALUE X'908FEAFABEA0B6B3'.
+           05  FILLER             PIC X(08) VALUE X'9DDA9B8BB7B8B9AB'.
+           05  FILLER             PIC X(08) VALUE X'6465626663679E68'.
+           05  FILLER             PIC X(08) VALUE X'7471727378757677'.
+           05  FILLER             PIC X(08) VALUE X'AC69EDEEEBEFECBF'.
+           05  FILLER             PIC X(08) VALUE X'80FDFEFBFCADAE59'.
+           05  FILLER             PIC X(08) VALUE X'4445424643479C48'.
+           05  FILLER             PIC X(08) VALUE X'5451525358555657'.
+           05  FILLER             PIC X(08) VALUE X'8C49CDCECBCFCCE1'.
+           05  FILLER             PIC X(08) VALUE X'70DDDEDBDC8D8EDF'.
+       01  WS-EBCDIC-TABLE-BYTES REDEFINES WS-ASCII-TO-EBCDIC-TABLE
+                                      PIC X(256).
 
        LINKAGE SECTION.
        01  LS-HEX2TEXT-CONVERSION.
            05  LS-ORIGINAL-LENGTH     PIC S9(09) COMP.
-           05  LS-ORIGINAL-VALUE      PIC X(120).  
-           05  LS-RESULT              PIC X(240).          
-       PROCEDURE DIVISION USING LS-HEX2TEXT-CONVERSION.                             
+           05  LS-ORIGINAL-VALUE      PIC X(500).
+           05  LS-EBCDIC-MODE-SWITCH  PIC X.
+               88  LS-TRANSLATE-TO-EBCDIC VALUE 'Y'.
+           05  LS-RESULT              PIC X(1000).
+       PROCEDURE DIVISION USING LS-HEX2TEXT-CONVERSION.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LS-ORIGINAL-LENGTH
-               COMPUTE J = 2 * I - 1    
-               MOVE LS-ORIGINAL-VALUE(I:1) TO DECBYTE              
-               DIVIDE DEC BY 16 GIVING Q REMAINDER R  
-               COMPUTE J1 = J + 1                      
-               COMPUTE Q1 = Q + 1                      
-               COMPUTE R1 = R + 1                      
-               MOVE HEXSTR(Q1:1) TO LS-RESULT(J:1)        
-               MOVE HEXSTR(R1:1) TO LS-RESULT(J1:1)      
+               COMPUTE J = 2 * I - 1
+               IF LS-TRANSLATE-TO-EBCDIC
+                   MOVE WS-EBCDIC-TABLE-BYTES
+                       (FUNCTION ORD(LS-ORIGINAL-VALUE(I:1)):1)
+                       TO DECBYTE
+               ELSE
+                   MOVE LS-ORIGINAL-VALUE(I:1) TO DECBYTE
+               END-IF
+               DIVIDE DEC BY 16 GIVING Q REMAINDER R
+               COMPUTE J1 = J + 1
+               COMPUTE Q1 = Q + 1
+               COMPUTE R1 = R + 1
+               MOVE HEXSTR(Q1:1) TO LS-RESULT(J:1)
+               MOVE HEXSTR(R1:1) TO LS-RESULT(J1:1)
            END-PERFORM.
-           GOBACK.
\ No newline at end of file
+           GOBACK.
