@@ -0,0 +1,92 @@
+      ****************************************************************
+      * Convert a string of displayable hexadecimal characters back
+      * into the raw value they represent. The companion routine to
+      * HEX2TEXT - what that program encodes, this one decodes.
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEXT2HEX.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  HEXSTR   PIC X(16) VALUE "0123456789ABCDEF".
+       01  HEXDIGIT-TABLE REDEFINES HEXSTR.
+           05  HEXDIGIT OCCURS 16 TIMES INDEXED BY HEXDIGIT-INDEX
+                                    PIC X.
+       01  DEC      PIC S9(4) COMP.
+       01  FILLER   REDEFINES DEC.
+           02  FILLER PIC X.
+           02  DECBYTE PIC X.
+       01  I   PIC S9(8) COMP.
+       01  J   PIC S9(8) COMP.
+       01  WS-HIGH-NIBBLE PIC S9(8) COMP.
+       01  WS-LOW-NIBBLE  PIC S9(8) COMP.
+
+      * EBCDIC-to-ASCII (code page 037) translate table - the inverse
+      * of HEX2TEXT's ASCII-to-EBCDIC table, same indexing scheme.
+       01  WS-EBCDIC-TO-ASCII-TABLE.
+           05  FILLER             PIC X(08) VALUE X'000102039C09867F'.
+           05  FILLER             PIC X(08) VALUE X'978D8E0B0C0D0E0F'.
+           05  FILLER             PIC X(08) VALUE X'101112139D850887'.
+           05  FILLER             PIC X(08) VALUE X'1819928F1C1D1E1F'.
+           05  FILLER             PIC X(08) VALUE X'80818283840A171B'.
+           05  FILLER             PIC X(08) VALUE X'88898A8B8C050607'.
+           05  FILLER             PIC X(08) VALUE X'9091169394959604'.
+           05  FILLER             PIC X(08) VALUE X'98999A9B14159E1A'.
+           05  FILLER             PIC X(08) VALUE X'20A0E2E4E0E1E3E5'.
+           05  FILLER             PIC X(08) VALUE X'E7F1A22E3C282B7C'.
+           05  FILLER             PIC X(08) VALUE X'26E9EAEBE8EDEEEF'.
+           05  FILLER             PIC X(08) VALUE X'ECDF21242A293BAC'.
+           05  FILLER             PIC X(08) VALUE X'2D2FC2C4C0C1C3C5'.
+           05  FILLER             PIC X(08) VALUE X'C7D1A62C255F3E3F'.
+           05  FILLER             PIC X(08) VALUE X'F8C9CACBC8CDCECF'.
+           05  FILLER             PIC X(08) VALUE X'CC603A2340273D22'.
+           05  FILLER             PIC X(08) VALUE X'D861626364656667'.
+           05  FILLER             PIC X(08) VALUE X'6869ABBBF0FDFEB1'.
+           05  FILLER             PIC X(08) VALUE X'B06A6B6C6D6E6F70'.
+           05  FILLER             PIC X(08) VALUE X'7172AABAE6B8C6A4'.
+           05  FILLER             PIC X(08) VALUE X'B57E737475767778'.
+           05  FILLER             PIC X(08) VALUE X'797AA1BFD0DDDEAE'.
+           05  FILLER             PIC X(08) VALUE X'5EA3A5B7A9A7B6BC'.
+           05  FILLER             PIC X(08) VALUE X'BDBE5B5DAFA8B4D7'.
+           05  FILLER             PIC X(08) VALUE X'7B41424344454647'.
+           05  FILLER             PIC X(08) VALUE X'4849ADF4F6F2F3F5'.
+           05  FILLER             PIC X(08) VALUE X'7D4A4B4C4D4E4F50'.
+           05  FILLER             PIC X(08) VALUE X'5152B9FBFCF9FAFF'.
+           05  FILLER             PIC X(08) VALUE X'5CF7535455565758'.
+           05  FILLER             PIC X(08) VALUE X'595AB2D4D6D2D3D5'.
+           05  FILLER             PIC X(08) VALUE X'3031323334353637'.
+           05  FILLER             PIC X(08) VALUE X'3839B3DBDCD9DA9F'.
+       01  WS-ASCII-TABLE-BYTES REDEFINES WS-EBCDIC-TO-ASCII-TABLE
+                                      PIC X(256).
+
+       LINKAGE SECTION.
+       01  LS-TEXT2HEX-CONVERSION.
+           05  LS-HEX-LENGTH          PIC S9(09) COMP.
+           05  LS-HEX-VALUE           PIC X(1000).
+           05  LS-EBCDIC-MODE-SWITCH  PIC X.
+               88  LS-TRANSLATE-FROM-EBCDIC VALUE 'Y'.
+           05  LS-RESULT              PIC X(500).
+       PROCEDURE DIVISION USING LS-TEXT2HEX-CONVERSION.
+           PERFORM VARYING I FROM 1 BY 2
+                   UNTIL I > LS-HEX-LENGTH
+               SET HEXDIGIT-INDEX TO 1
+               SEARCH HEXDIGIT
+                   WHEN HEXDIGIT(HEXDIGIT-INDEX) = LS-HEX-VALUE(I:1)
+                       SET WS-HIGH-NIBBLE TO HEXDIGIT-INDEX
+               END-SEARCH
+               SET HEXDIGIT-INDEX TO 1
+               SEARCH HEXDIGIT
+                   WHEN HEXDIGIT(HEXDIGIT-INDEX) = LS-HEX-VALUE(I + 1:1)
+                       SET WS-LOW-NIBBLE TO HEXDIGIT-INDEX
+               END-SEARCH
+               COMPUTE DEC = ((WS-HIGH-NIBBLE - 1) * 16)
+                   + (WS-LOW-NIBBLE - 1)
+               COMPUTE J = (I + 1) / 2
+               IF LS-TRANSLATE-FROM-EBCDIC
+                   MOVE WS-ASCII-TABLE-BYTES(FUNCTION ORD(DECBYTE):1)
+                       TO LS-RESULT(J:1)
+               ELSE
+                   MOVE DECBYTE TO LS-RESULT(J:1)
+               END-IF
+           END-PERFORM.
+           GOBACK.
