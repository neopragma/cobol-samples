@@ -0,0 +1,366 @@
+      *****************************************************************
+      * Program name:    ARAGE
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * How to build an accounts-receivable aging report from the
+      * invoice totals INVCALC computes.
+      *
+      * Modification history:
+      * - Now reads INVCALC's computed INVOICE-TOTALS-FILE (INVTOT1)
+      *   instead of the raw INVFILE1 INVCALC itself reads, since
+      *   INVFILE1's INV-TOTAL-* fields are never populated until
+      *   INVCALC calculates them, and INVCALC never writes those
+      *   totals back to INVFILE1.
+      * - POST-ONE-PAYMENT now rejects (and logs to EXCPLOG) a new
+      *   invoice number once the payment table reaches its 5000-
+      *   entry OCCURS limit, instead of growing the table past it,
+      *   the same way CTLCARD and SKUMAINT guard their own tables.
+      *
+      * This program reads INVOICE-FILE and PAYMENT-FILE together,
+      * nets each invoice's total against whatever has been paid
+      * against it, and buckets the remaining open balance into
+      * 0-30/31-60/61-90/90+ day columns based on how many days old
+      * INV-DATE is as of today. A return invoice (IS-RETURN) is
+      * skipped - it carries no open receivable of its own. The
+      * billing team used to build this same report by hand in a
+      * spreadsheet every month; this program produces it directly
+      * from the files INVCALC already reads and writes.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ARAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO 'INVTOT1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS INVOICE-FILE-STATUS.
+           SELECT PAYMENT-FILE ASSIGN TO 'PMTFILE1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PAYMENT-FILE-STATUS.
+           SELECT AGING-REPORT-FILE ASSIGN TO 'ARAGERPT'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS AGING-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * Same layout INVCALC writes to INVOICE-TOTALS-FILE (INVTOT1) -
+      * one record per invoice, carrying INVCALC's computed totals
+      * rather than the raw, unexpanded INVFILE1 data.
+       FD  INVOICE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INVOICE.
+       01  INVOICE.
+           05  INV-DATE                 PIC X(08).
+           05  INV-NUMBER               PIC X(08).
+           05  INV-TOTAL-AMOUNT         PIC S9(07)V99 COMP-3.
+           05  INV-TOTAL-BEFORE-TAX     PIC S9(07)V99 COMP-3.
+           05  INV-TOTAL-SALES-TAX      PIC S9(05)V9(03) COMP-3.
+           05  INV-JURISDICTION-CODE    PIC X(02).
+           05  INV-RETURN               PIC X.
+               88 IS-RETURN             VALUE 'R'.
+
+       FD  PAYMENT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PAYMENT-RECORD.
+       01  PAYMENT-RECORD.
+           05  PMT-INVOICE-NUMBER       PIC X(08).
+           05  PMT-DATE                 PIC X(08).
+           05  PMT-AMOUNT               PIC S9(07)V99 COMP-3.
+
+       FD  AGING-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AGING-REPORT-LINE.
+       01  AGING-REPORT-LINE.
+           05  AGR-INVOICE-NUMBER       PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AGR-INVOICE-DATE         PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AGR-OPEN-BALANCE         PIC $,$$$,$$9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AGR-BUCKET-0-30          PIC $,$$$,$$9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AGR-BUCKET-31-60         PIC $,$$$,$$9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AGR-BUCKET-61-90         PIC $,$$$,$$9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  AGR-BUCKET-OVER-90       PIC $,$$$,$$9.99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  INVOICE-FILE-STATUS      PIC X(02).
+               88  INVOICE-FILE-OK      VALUE '00'.
+               88  END-OF-INVOICE-FILE  VALUE '10'.
+           05  PAYMENT-FILE-STATUS      PIC X(02).
+               88  PAYMENT-FILE-OK      VALUE '00'.
+               88  END-OF-PAYMENT-FILE  VALUE '10'.
+           05  AGING-REPORT-STATUS      PIC X(02).
+               88  AGING-REPORT-OK      VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'ARAGE'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Payments loaded up front and summed by invoice number, so
+      * each invoice's open balance can be netted against every
+      * payment posted against it, not just the first.
+       01  WS-PAYMENT-TABLE-AREA.
+           05  WS-PAYMENT-TABLE-COUNT   PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-MAX-PAYMENT-ENTRIES   PIC S9(05) COMP-3 VALUE 5000.
+           05  WS-PAYMENT-ENTRY OCCURS 1 TO 5000
+                       DEPENDING ON WS-PAYMENT-TABLE-COUNT
+                       INDEXED BY PAYMENT-INDEX.
+               10  WS-PAYMENT-INVOICE-NUMBER PIC X(08).
+               10  WS-PAYMENT-TOTAL-PAID     PIC S9(07)V99 COMP-3.
+
+       01  WS-OPEN-BALANCE              PIC S9(07)V99 COMP-3.
+
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR             PIC 9(04).
+           05  WS-TODAY-MONTH            PIC 9(02).
+           05  WS-TODAY-DAY              PIC 9(02).
+
+      * Work area mirroring DATECALC's LINKAGE SECTION.
+       01  WS-DATE-CALC-CONVERSION.
+           05  WS-DC-FUNCTION-CODE             PIC X(02).
+           05  WS-DC-YEAR-1                    PIC 9(04).
+           05  WS-DC-MONTH-1                   PIC 9(02).
+           05  WS-DC-DAY-1                     PIC 9(02).
+           05  WS-DC-YEAR-2                    PIC 9(04).
+           05  WS-DC-MONTH-2                   PIC 9(02).
+           05  WS-DC-DAY-2                     PIC 9(02).
+           05  WS-DC-NUMBER-OF-DAYS            PIC S9(07).
+           05  WS-DC-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  WS-DC-DATE-VALID-SWITCH         PIC X.
+               88  WS-DC-DATE-IS-VALID         VALUE 'Y'.
+           05  WS-DC-BUSINESS-DAY-SWITCH       PIC X.
+           05  WS-DC-RESULT-YEAR               PIC 9(04).
+           05  WS-DC-RESULT-MONTH              PIC 9(02).
+           05  WS-DC-RESULT-DAY                PIC 9(02).
+           05  WS-DC-RESULT-DAY-OF-WEEK        PIC 9.
+           05  WS-DC-RESULT-DAYS               PIC S9(07).
+           05  WS-DC-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  WS-DC-RESULT-FISCAL-PERIOD      PIC 9(02).
+
+       01  WS-INVOICE-AGE-DAYS           PIC S9(07).
+
+       01  WS-AGING-TOTALS.
+           05  WS-TOTAL-0-30             PIC S9(09)V99 COMP-3
+                   VALUE ZERO.
+           05  WS-TOTAL-31-60            PIC S9(09)V99 COMP-3
+                   VALUE ZERO.
+           05  WS-TOTAL-61-90            PIC S9(09)V99 COMP-3
+                   VALUE ZERO.
+           05  WS-TOTAL-OVER-90          PIC S9(09)V99 COMP-3
+                   VALUE ZERO.
+           05  WS-INVOICE-COUNT          PIC S9(07) COMP-3
+                   VALUE ZERO.
+
+       01  INVOICE-DATE-FORMATTED       PIC X(10).
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'ARAGE'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09).
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09) VALUE ZERO.
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
+
+       01  AGING-REPORT-TRAILER.
+           05  FILLER                   PIC X(20)
+                   VALUE 'AGING TOTALS FOR '.
+           05  TRL-INVOICE-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(10) VALUE ' INVOICES'.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  TRL-TOTAL-0-30           PIC $$,$$$,$$9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  TRL-TOTAL-31-60          PIC $$,$$$,$$9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  TRL-TOTAL-61-90          PIC $$,$$$,$$9.99.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  TRL-TOTAL-OVER-90        PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM LOAD-PAYMENT-TABLE
+
+           OPEN INPUT INVOICE-FILE
+           IF NOT INVOICE-FILE-OK
+               DISPLAY 'STATUS ON INVOICE-FILE OPEN: '
+                       INVOICE-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'ARAGE STATUS ON INVOICE-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT AGING-REPORT-FILE
+           IF NOT AGING-REPORT-OK
+               DISPLAY 'STATUS ON AGING-REPORT-FILE OPEN: '
+                       AGING-REPORT-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'ARAGE STATUS ON AGING-REPORT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           PERFORM UNTIL END-OF-INVOICE-FILE
+               READ INVOICE-FILE
+               IF INVOICE-FILE-OK
+                   IF NOT IS-RETURN
+                       PERFORM AGE-ONE-INVOICE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-AGING-TRAILER
+
+           GO TO END-OF-PROGRAM
+           .
+       LOAD-PAYMENT-TABLE.
+           OPEN INPUT PAYMENT-FILE
+           IF NOT PAYMENT-FILE-OK
+               DISPLAY 'STATUS ON PAYMENT-FILE OPEN: '
+                       PAYMENT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'ARAGE STATUS ON PAYMENT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               MOVE ZERO TO WS-PAYMENT-TABLE-COUNT
+           ELSE
+               PERFORM UNTIL END-OF-PAYMENT-FILE
+                   READ PAYMENT-FILE
+                   IF PAYMENT-FILE-OK
+                       PERFORM POST-ONE-PAYMENT
+                   END-IF
+               END-PERFORM
+               CLOSE PAYMENT-FILE
+           END-IF
+           .
+       POST-ONE-PAYMENT.
+           SET PAYMENT-INDEX TO 1
+           SEARCH WS-PAYMENT-ENTRY
+               AT END
+                   IF WS-PAYMENT-TABLE-COUNT IS GREATER THAN OR EQUAL
+                           TO WS-MAX-PAYMENT-ENTRIES
+                       MOVE 'WR' TO WS-EL-FUNCTION-CODE
+                       MOVE 'ARAGE PAYMENT TABLE IS FULL'
+                           TO WS-EL-EXCEPTION-TEXT
+                       CALL 'EXCPLOG' USING
+                               WS-EXCEPTION-LOG-CONVERSION
+                   ELSE
+                       ADD 1 TO WS-PAYMENT-TABLE-COUNT
+                       MOVE PMT-INVOICE-NUMBER
+                           TO WS-PAYMENT-INVOICE-NUMBER
+                                   (WS-PAYMENT-TABLE-COUNT)
+                       MOVE PMT-AMOUNT
+                           TO WS-PAYMENT-TOTAL-PAID
+                                   (WS-PAYMENT-TABLE-COUNT)
+                   END-IF
+               WHEN WS-PAYMENT-INVOICE-NUMBER(PAYMENT-INDEX)
+                        IS EQUAL TO PMT-INVOICE-NUMBER
+                   ADD PMT-AMOUNT
+                       TO WS-PAYMENT-TOTAL-PAID(PAYMENT-INDEX)
+           END-SEARCH
+           .
+       AGE-ONE-INVOICE.
+           MOVE ZERO TO WS-OPEN-BALANCE
+           ADD INV-TOTAL-AMOUNT TO WS-OPEN-BALANCE
+           SET PAYMENT-INDEX TO 1
+           SEARCH WS-PAYMENT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PAYMENT-INVOICE-NUMBER(PAYMENT-INDEX)
+                        IS EQUAL TO INV-NUMBER
+                   SUBTRACT WS-PAYMENT-TOTAL-PAID(PAYMENT-INDEX)
+                       FROM WS-OPEN-BALANCE
+           END-SEARCH
+
+           IF WS-OPEN-BALANCE IS GREATER THAN ZERO
+               PERFORM COMPUTE-INVOICE-AGE
+               PERFORM WRITE-AGING-LINE
+           END-IF
+           .
+       COMPUTE-INVOICE-AGE.
+           MOVE 'DB' TO WS-DC-FUNCTION-CODE
+           MOVE INV-DATE(1:4) TO WS-DC-YEAR-1
+           MOVE INV-DATE(5:2) TO WS-DC-MONTH-1
+           MOVE INV-DATE(7:2) TO WS-DC-DAY-1
+           MOVE WS-TODAY-YEAR TO WS-DC-YEAR-2
+           MOVE WS-TODAY-MONTH TO WS-DC-MONTH-2
+           MOVE WS-TODAY-DAY TO WS-DC-DAY-2
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
+           MOVE WS-DC-RESULT-DAYS TO WS-INVOICE-AGE-DAYS
+           .
+       WRITE-AGING-LINE.
+           MOVE INV-NUMBER TO AGR-INVOICE-NUMBER
+           MOVE INV-DATE(1:4) TO INVOICE-DATE-FORMATTED(1:4)
+           MOVE '/' TO INVOICE-DATE-FORMATTED(5:1)
+           MOVE INV-DATE(5:2) TO INVOICE-DATE-FORMATTED(6:2)
+           MOVE '/' TO INVOICE-DATE-FORMATTED(8:1)
+           MOVE INV-DATE(7:2) TO INVOICE-DATE-FORMATTED(9:2)
+           MOVE INVOICE-DATE-FORMATTED TO AGR-INVOICE-DATE
+           MOVE WS-OPEN-BALANCE TO AGR-OPEN-BALANCE
+           MOVE ZERO TO AGR-BUCKET-0-30 AGR-BUCKET-31-60
+                        AGR-BUCKET-61-90 AGR-BUCKET-OVER-90
+
+           EVALUATE TRUE
+               WHEN WS-INVOICE-AGE-DAYS IS NOT GREATER THAN 30
+                   MOVE WS-OPEN-BALANCE TO AGR-BUCKET-0-30
+                   ADD WS-OPEN-BALANCE TO WS-TOTAL-0-30
+               WHEN WS-INVOICE-AGE-DAYS IS NOT GREATER THAN 60
+                   MOVE WS-OPEN-BALANCE TO AGR-BUCKET-31-60
+                   ADD WS-OPEN-BALANCE TO WS-TOTAL-31-60
+               WHEN WS-INVOICE-AGE-DAYS IS NOT GREATER THAN 90
+                   MOVE WS-OPEN-BALANCE TO AGR-BUCKET-61-90
+                   ADD WS-OPEN-BALANCE TO WS-TOTAL-61-90
+               WHEN OTHER
+                   MOVE WS-OPEN-BALANCE TO AGR-BUCKET-OVER-90
+                   ADD WS-OPEN-BALANCE TO WS-TOTAL-OVER-90
+           END-EVALUATE
+
+           WRITE AGING-REPORT-LINE
+           ADD 1 TO WS-INVOICE-COUNT
+           .
+       WRITE-AGING-TRAILER.
+           MOVE WS-INVOICE-COUNT TO TRL-INVOICE-COUNT
+           MOVE WS-TOTAL-0-30 TO TRL-TOTAL-0-30
+           MOVE WS-TOTAL-31-60 TO TRL-TOTAL-31-60
+           MOVE WS-TOTAL-61-90 TO TRL-TOTAL-61-90
+           MOVE WS-TOTAL-OVER-90 TO TRL-TOTAL-OVER-90
+           WRITE AGING-REPORT-LINE FROM AGING-REPORT-TRAILER
+           .
+       END-OF-PROGRAM.
+           DISPLAY 'NUMBER OF OPEN INVOICES AGED: ' WS-INVOICE-COUNT
+           CLOSE INVOICE-FILE
+           CLOSE AGING-REPORT-FILE
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE WS-INVOICE-COUNT TO WS-JS-RECORD-COUNT
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           GOBACK
+           .
