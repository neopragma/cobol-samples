@@ -1,175 +1,800 @@
       *****************************************************************
-      * Program name:    INVCALC                           
-      * Original author: Dave Nicolette            
+      * Program name:    INVCALC
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
       * How to write typical business calculations in Cobol.
       *
-      * This program calculates invoice totals for fake invoice data.
+      * This program calculates invoice totals for invoice data read
+      * from the invoice file. It runs as a nightly batch job, totaling
+      * every invoice on the file and printing the detail for each one.
+      *
+      * Modification history:
+      * - Changed to read invoices from INVOICE-FILE instead of
+      *   building a single invoice in working storage, so the program
+      *   can process a full night's worth of invoices in one run.
+      * - INV-DATE is now validated against the real calendar (via the
+      *   shared DATECALC routine) before the invoice is totaled; a
+      *   date that doesn't exist is flagged the same way an unmatched
+      *   SKU is.
+      * - INV-LINE-TAXABLE is now classified through the shared
+      *   CATCLASS code/group table instead of the local TAXABLE-ITEM
+      *   88-level, the same table REFORMER classifies IN-TAXABLE
+      *   against.
+      * - The IS NUMERIC guard on INV-LINE-QUANTITY and
+      *   INV-LINE-UNIT-PRICE now calls the shared NUMEDIT routine
+      *   instead of testing each field inline.
+      * - WS-DEFAULT-TAX-RATE is now loaded from the shared CTLCARD
+      *   control-card reader, the same way CPSEQFR, CPSEQVR, and
+      *   REFORMER load their own run-time settings, instead of being
+      *   a hardcoded VALUE clause; the literal 0.065 is still the
+      *   fallback when no DEFTAXRT card is present.
+      * - File-open and write problems are now also logged to the
+      *   shared EXCPLOG exception log, not just DISPLAYed.
+      * - VALIDATE-LINE-NUMERIC-FIELDS now also rejects a numeric but
+      *   negative or over-limit INV-LINE-QUANTITY, alongside its
+      *   existing IS NUMERIC check.
+      * - An invoice whose INV-LINE-ITEM-COUNT exceeds the 100-line
+      *   OCCURS limit is now rejected with a clear message before
+      *   the line-total PERFORM runs, instead of risking a subscript
+      *   violation.
+      * - Now writes a run-statistics record to the shared JOBSTAT
+      *   job-stats file at GOBACK time, using REG-INVOICE-COUNT and
+      *   REG-REJECTED-COUNT as its record and exception counts, the
+      *   same way CPSEQFR, CPSEQVR, and REFORMER report in.
+      * - An invoice with an invalid INV-DATE is now rejected outright
+      *   (logged to EXCPLOG, counted in REG-REJECTED-COUNT, excluded
+      *   from REGISTER-FILE/GL-EXTRACT-FILE) instead of being totaled
+      *   and written as if the date had validated.
+      * - Now writes each invoice's computed totals to INVOICE-TOTALS-
+      *   FILE (INVTOT1), since INVOICE-FILE itself is read-only here
+      *   and never carries those totals back to INVFILE1 for reports
+      *   such as ARAGE and TAXSUM to read.
+      * - VALIDATE-LINE-NUMERIC-FIELDS no longer MOVEs INV-LINE-
+      *   QUANTITY/INV-LINE-UNIT-PRICE straight into the wider NUMEDIT
+      *   field; that resizing MOVE decodes the packed data itself and
+      *   can fail before NUMEDIT's own IS NUMERIC test runs. The raw
+      *   bytes are now zero-extended in with alphanumeric MOVEs
+      *   instead, the same idea IFEVAL uses to exercise NUMEDIT.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  INVCALC.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  FILLER. 
-           05  SALES-TAX-RATE           PIC SV9(5) COMP-3 VALUE 0.065.
-           05  WORKING-INDEX            PIC S9(04) COMP.
-           05  CUMULATIVE-PRICE-BEFORE-TAX PIC S9(07)V99 COMP-3.
-           05  CUMULATIVE-PRICE-WITH-TAX   PIC S9(07)V99 COMP-3.
-           05  CUMULATIVE-SALES-TAX     PIC S9(05)V9(03) COMP-3.
-           05  LINE-WORKING-TOTAL       PIC S9(07)V99 COMP-3.
-           05  LINE-WORKING-TAX         PIC S9(05)V9(03) COMP-3.
-
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO 'INVFILE1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS INVOICE-FILE-STATUS.
+           SELECT REGISTER-FILE ASSIGN TO 'INVREG1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS REGISTER-FILE-STATUS.
+           SELECT PRODUCT-MASTER-FILE ASSIGN TO 'PRODMAST'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS PRODUCT-MASTER-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO 'GLEXTR1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS GL-EXTRACT-STATUS.
+           SELECT INVOICE-TOTALS-FILE ASSIGN TO 'INVTOT1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS INVOICE-TOTALS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INVOICE.
        01  INVOICE.
-           05  INV-DATE                 PIC X(08). 
-           05  INV-NUMBER               PIC X(08). 
+           05  INV-DATE                 PIC X(08).
+           05  INV-NUMBER               PIC X(08).
            05  INV-TOTAL-AMOUNT         PIC S9(07)V99 COMP-3.
-           05  INV-TOTAL-BEFORE-TAX     PIC S9(07)V99 COMP-3. 
+           05  INV-TOTAL-BEFORE-TAX     PIC S9(07)V99 COMP-3.
            05  INV-TOTAL-SALES-TAX      PIC S9(05)V9(03) COMP-3.
-           05  INV-RETURN               PIC X.  
+           05  INV-JURISDICTION-CODE    PIC X(02).
+           05  INV-RETURN               PIC X.
                88 IS-RETURN             VALUE 'R'.
            05  INV-LINE-ITEM-COUNT      PIC S9(05) COMP-3.
-           05  INV-LINE OCCURS 1 TO 100 
+           05  INV-LINE OCCURS 1 TO 100
                         DEPENDING ON INV-LINE-ITEM-COUNT.
-               10  INV-LINE-SKU         PIC X(10). 
-               10  INV-LINE-UNIT-PRICE  PIC S9(05)V99 COMP-3. 
+               10  INV-LINE-SKU         PIC X(10).
+               10  INV-LINE-UNIT-PRICE  PIC S9(05)V99 COMP-3.
+               10  INV-LINE-UNIT-PRICE-BYTES
+                            REDEFINES INV-LINE-UNIT-PRICE
+                            PIC X(04).
                10  INV-LINE-QUANTITY    PIC S9(05) COMP-3.
-               10  INV-LINE-TAXABLE     PIC X. 
+               10  INV-LINE-QUANTITY-BYTES
+                            REDEFINES INV-LINE-QUANTITY
+                            PIC X(03).
+               10  INV-LINE-TAXABLE     PIC X.
                    88  TAXABLE-ITEM     VALUE 'T'.
-                   88  NONTAXABLE-ITEM  VALUE 'N'.         
+                   88  NONTAXABLE-ITEM  VALUE 'N'.
+
+       FD  REGISTER-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REGISTER-LINE.
+       01  REGISTER-LINE.
+           05  REG-INVOICE-NUMBER       PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-INVOICE-DATE         PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-BEFORE-TAX           PIC $,$$$,$$9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-SALES-TAX            PIC $$,$$9.999.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-TOTAL-AMOUNT         PIC $,$$$,$$9.99.
+
+       FD  PRODUCT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS PRODUCT-MASTER-RECORD.
+       01  PRODUCT-MASTER-RECORD.
+           05  PM-SKU                   PIC X(10).
+           05  FILLER                   PIC X(70).
+
+       FD  GL-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS GL-EXTRACT-RECORD.
+       01  GL-EXTRACT-RECORD.
+           05  GL-INVOICE-NUMBER        PIC X(08).
+           05  GL-INVOICE-DATE          PIC X(08).
+           05  GL-REVENUE-ACCOUNT       PIC X(08).
+           05  GL-REVENUE-AMOUNT        PIC S9(09)V99 COMP-3.
+           05  GL-TAX-PAYABLE-ACCOUNT   PIC X(08).
+           05  GL-TAX-PAYABLE-AMOUNT    PIC S9(07)V9(03) COMP-3.
+
+      * Computed per-invoice totals, keyed the same way INVOICE-FILE
+      * itself is, for reports such as ARAGE and TAXSUM that need the
+      * totals this program calculates rather than the raw, uncalculated
+      * INVOICE-FILE data - INVOICE-FILE's own INV-TOTAL-* fields never
+      * get rewritten back to INVFILE1, so anything downstream of
+      * INVCALC has to read this extract to see a real total.
+       FD  INVOICE-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INVOICE-TOTALS-RECORD.
+       01  INVOICE-TOTALS-RECORD.
+           05  ITR-INVOICE-DATE         PIC X(08).
+           05  ITR-INVOICE-NUMBER       PIC X(08).
+           05  ITR-TOTAL-AMOUNT         PIC S9(07)V99 COMP-3.
+           05  ITR-TOTAL-BEFORE-TAX     PIC S9(07)V99 COMP-3.
+           05  ITR-TOTAL-SALES-TAX      PIC S9(05)V9(03) COMP-3.
+           05  ITR-JURISDICTION-CODE    PIC X(02).
+           05  ITR-RETURN               PIC X.
+               88  ITR-IS-RETURN        VALUE 'R'.
+
+       WORKING-STORAGE SECTION.
+       01  FILLER.
+           05  SALES-TAX-RATE           PIC SV9(5) COMP-3.
+           05  WORKING-INDEX            PIC S9(04) COMP.
+           05  CUMULATIVE-PRICE-BEFORE-TAX PIC S9(07)V99 COMP-3.
+           05  CUMULATIVE-PRICE-WITH-TAX   PIC S9(07)V99 COMP-3.
+           05  CUMULATIVE-SALES-TAX     PIC S9(05)V9(03) COMP-3.
+           05  LINE-WORKING-TOTAL       PIC S9(07)V99 COMP-3.
+           05  LINE-WORKING-TAX         PIC S9(05)V9(03) COMP-3.
+
+       01  WS-TAX-RATE-DATA.
+           05  FILLER PIC X(08) VALUE 'AZ005600'.
+           05  FILLER PIC X(08) VALUE 'CA007250'.
+           05  FILLER PIC X(08) VALUE 'NY008000'.
+           05  FILLER PIC X(08) VALUE 'TX006250'.
+           05  FILLER PIC X(08) VALUE 'OR000000'.
+       01  WS-TAX-RATE-TABLE REDEFINES WS-TAX-RATE-DATA.
+           05  WS-TAX-RATE-ENTRY OCCURS 5 TIMES
+                       INDEXED BY TAX-RATE-INDEX.
+               10  WS-TAX-JURISDICTION-CODE PIC X(02).
+               10  WS-TAX-RATE              PIC 9V9(05).
+       01  WS-DEFAULT-TAX-RATE         PIC SV9(5) COMP-3 VALUE 0.065.
+
+      * DEFTAXRT control-card conversion: the card carries the rate as
+      * five digits with an implied decimal point at the left, the same
+      * shape as WS-DEFAULT-TAX-RATE, e.g. '06500' means 0.06500.
+       01  WS-DEFAULT-TAX-RATE-CONVERSION.
+           05  WS-DTR-AS-INTEGER           PIC 9(05).
+
+      * Work area mirroring CTLCARD's LINKAGE SECTION.
+       01  WS-CONTROL-CARD-CONVERSION.
+           05  WS-CC-FUNCTION-CODE        PIC X(02).
+           05  WS-CC-FILE-SELECTOR        PIC X(01) VALUE '4'.
+           05  WS-CC-KEYWORD              PIC X(08).
+           05  WS-CC-VALUE                PIC X(64).
+           05  WS-CC-RETURN-CODE          PIC X(02).
+               88  WS-CC-OK               VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'INVCALC'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Quantity-break discount table, highest threshold first, so a
+      * serial SEARCH finds the best discount the quantity qualifies
+      * for.
+       01  WS-DISCOUNT-DATA.
+           05  FILLER PIC X(11) VALUE '00100010000'.
+           05  FILLER PIC X(11) VALUE '00050006000'.
+           05  FILLER PIC X(11) VALUE '00025003000'.
+           05  FILLER PIC X(11) VALUE '00001000000'.
+       01  WS-DISCOUNT-TABLE REDEFINES WS-DISCOUNT-DATA.
+           05  WS-DISCOUNT-ENTRY OCCURS 4 TIMES
+                       INDEXED BY DISCOUNT-INDEX.
+               10  WS-DISCOUNT-THRESHOLD   PIC 9(05).
+               10  WS-DISCOUNT-PERCENT     PIC 9V9(5).
+       01  WS-LINE-DISCOUNT-PERCENT        PIC SV9(5) COMP-3.
+
+       01  WS-FILE-STATUSES.
+           05  INVOICE-FILE-STATUS      PIC X(02).
+               88  INVOICE-FILE-OK      VALUE '00'.
+               88  END-OF-INVOICE-FILE  VALUE '10'.
+               88  INVOICE-RECORD-TOO-LONG VALUE '04'.
+           05  REGISTER-FILE-STATUS     PIC X(02).
+               88  REGISTER-FILE-OK     VALUE '00'.
+           05  PRODUCT-MASTER-STATUS    PIC X(02).
+               88  PRODUCT-MASTER-OK    VALUE '00'.
+               88  END-OF-PRODUCT-MASTER VALUE '10'.
+           05  GL-EXTRACT-STATUS        PIC X(02).
+               88  GL-EXTRACT-OK        VALUE '00'.
+           05  INVOICE-TOTALS-STATUS    PIC X(02).
+               88  INVOICE-TOTALS-OK    VALUE '00'.
+
+       01  WS-GL-ACCOUNTS.
+           05  WS-REVENUE-ACCOUNT       PIC X(08) VALUE '4000REV'.
+           05  WS-TAX-PAYABLE-ACCOUNT   PIC X(08) VALUE '2200TAX'.
+
+       01  WS-PRODUCT-TABLE-AREA.
+           05  WS-PRODUCT-TABLE-COUNT   PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-PRODUCT-ENTRY OCCURS 1 TO 2000
+                       DEPENDING ON WS-PRODUCT-TABLE-COUNT
+                       INDEXED BY PRODUCT-INDEX.
+               10  WS-PRODUCT-SKU       PIC X(10).
+       01  WS-SKU-VALID-SWITCH          PIC X.
+           88  SKU-IS-VALID             VALUE 'Y'.
+           88  SKU-IS-INVALID           VALUE 'N'.
+
+       01  WS-INVOICE-DATE-VALID-SWITCH PIC X.
+           88  INVOICE-DATE-IS-VALID    VALUE 'Y'.
+           88  INVOICE-DATE-IS-INVALID  VALUE 'N'.
+
+       01  WS-DATE-CALC-CONVERSION.
+           05  WS-DC-FUNCTION-CODE             PIC X(02).
+           05  WS-DC-YEAR-1                    PIC 9(04).
+           05  WS-DC-MONTH-1                   PIC 9(02).
+           05  WS-DC-DAY-1                     PIC 9(02).
+           05  WS-DC-YEAR-2                    PIC 9(04).
+           05  WS-DC-MONTH-2                   PIC 9(02).
+           05  WS-DC-DAY-2                     PIC 9(02).
+           05  WS-DC-NUMBER-OF-DAYS            PIC S9(07).
+           05  WS-DC-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  WS-DC-DATE-VALID-SWITCH         PIC X.
+               88  WS-DC-DATE-IS-VALID         VALUE 'Y'.
+           05  WS-DC-BUSINESS-DAY-SWITCH       PIC X.
+           05  WS-DC-RESULT-YEAR               PIC 9(04).
+           05  WS-DC-RESULT-MONTH              PIC 9(02).
+           05  WS-DC-RESULT-DAY                PIC 9(02).
+           05  WS-DC-RESULT-DAY-OF-WEEK        PIC 9.
+           05  WS-DC-RESULT-DAYS               PIC S9(07).
+           05  WS-DC-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  WS-DC-RESULT-FISCAL-PERIOD      PIC 9(02).
+
+       01  WS-CATEGORY-CONVERSION.
+           05  WS-CAT-INPUT-CODE                PIC X(01).
+           05  WS-CAT-GROUP-CODE                PIC X(01).
+           05  WS-CAT-CODE-VALID-SWITCH         PIC X.
+               88  WS-CAT-CODE-IS-VALID         VALUE 'Y'.
+
+       01  WS-LINE-TAXABLE-SWITCH       PIC X.
+           88  LINE-IS-TAXABLE          VALUE 'Y'.
+
+       01  WS-LINE-NUMERIC-VALID-SWITCH PIC X.
+           88  LINE-FIELDS-ARE-NUMERIC  VALUE 'Y'.
+
+      * Sane business range for a single invoice line's quantity - a
+      * numeric but negative or absurdly large quantity is rejected
+      * the same way a non-numeric one is.
+       01  WS-MAX-LINE-QUANTITY         PIC S9(05) COMP-3 VALUE 10000.
+       01  WS-LINE-QUANTITY-RANGE-SWITCH PIC X.
+           88  LINE-QUANTITY-OUT-OF-RANGE VALUE 'Y'.
+
+       01  WS-NUMERIC-EDIT-CONVERSION.
+           05  WS-NE-FIELD-VALUE             PIC S9(13) COMP-3.
+           05  WS-NE-FIELD-VALUE-BYTES
+                        REDEFINES WS-NE-FIELD-VALUE
+                        PIC X(07).
+           05  WS-NE-EDIT-CODE               PIC X(02).
+               88  WS-NE-FIELD-IS-VALID      VALUE '00'.
+
+       01  WS-REGISTER-TOTALS.
+           05  REG-GRAND-BEFORE-TAX     PIC S9(09)V99 COMP-3.
+           05  REG-GRAND-SALES-TAX      PIC S9(07)V9(03) COMP-3.
+           05  REG-GRAND-TOTAL-AMOUNT   PIC S9(09)V99 COMP-3.
+           05  REG-INVOICE-COUNT        PIC S9(07) COMP-3.
+           05  REG-REJECTED-COUNT       PIC S9(07) COMP-3.
+
+      * INV-LINE OCCURS 1 TO 100; a physical record claiming more
+      * line items than that comes back from the READ with
+      * INVOICE-RECORD-TOO-LONG rather than INVOICE-FILE-OK, since it
+      * does not fit the table, but INV-NUMBER and INV-LINE-ITEM-COUNT
+      * (ahead of the table in the record) are still populated, so the
+      * invoice can still be identified and rejected by name.
+       01  WS-MAX-LINE-ITEMS-PER-INVOICE PIC S9(05) COMP-3 VALUE 100.
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'INVCALC'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09).
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09).
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
+
+       01  REGISTER-TRAILER.
+           05  FILLER                   PIC X(20)
+                   VALUE 'GRAND TOTALS FOR '.
+           05  REG-TRAILER-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(10) VALUE ' INVOICES'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-TRAILER-BEFORE-TAX   PIC $$,$$$,$$9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-TRAILER-SALES-TAX    PIC $$$,$$9.999.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  REG-TRAILER-TOTAL-AMOUNT PIC $$,$$$,$$9.99.
 
-       01  INVOICE-FORMATTED. 
+       01  INVOICE-FORMATTED.
            05  INV-DATE-FORMATTED             PIC X(10).
            05  INV-TOTAL-AMOUNT-FORMATTED     PIC $,$$$,$$9.99.
            05  INV-TOTAL-BEFORE-TAX-FORMATTED PIC $,$$$,$$9.99.
            05  INV-TOTAL-SALES-TAX-FORMATTED  PIC $$,$$9.999.
-           05  INV-LINE-QUANTITY-FORMATTED    PIC Z,ZZ9. 
-           05  INV-LINE-UNIT-PRICE-FORMATTED  PIC $$,$$9.99. 
+           05  INV-LINE-QUANTITY-FORMATTED    PIC Z,ZZ9.
+           05  INV-LINE-UNIT-PRICE-FORMATTED  PIC $$,$$9.99.
            05  SALES-TAX-RATE-FORMATTED       PIC .99999.
            05  LINE-NUMBER-FORMATTED          PIC ZZ9.
 
        PROCEDURE DIVISION.
 
       *---------------------------------------------------------------
-      * Example 1: Invoice total calculation 
-
-           INITIALIZE INVOICE 
-               REPLACING ALPHANUMERIC DATA BY SPACES 
-                         NUMERIC DATA BY ZEROES 
-
-           MOVE '20230914' TO INV-DATE  
-           MOVE 'Sample 1' TO INV-NUMBER 
-           MOVE 3 TO INV-LINE-ITEM-COUNT   
-           
-           MOVE 'PROD004411' TO INV-LINE-SKU(1)  
-           MOVE 18.55 TO INV-LINE-UNIT-PRICE(1)
-           MOVE 2 TO INV-LINE-QUANTITY(1)
-           SET TAXABLE-ITEM(1) TO TRUE
-           
-           MOVE 'PROD004412' TO INV-LINE-SKU(2)  
-           MOVE 6.32 TO INV-LINE-UNIT-PRICE(2)
-           MOVE 4 TO INV-LINE-QUANTITY(2)
-           SET NONTAXABLE-ITEM(2) TO TRUE
-           
-           MOVE 'PROD004413' TO INV-LINE-SKU(3)  
-           MOVE 2.28 TO INV-LINE-UNIT-PRICE(3)
-           MOVE 8 TO INV-LINE-QUANTITY(3)
-           SET TAXABLE-ITEM(1) TO TRUE
-
-           MOVE ZERO TO CUMULATIVE-PRICE-BEFORE-TAX 
-                        CUMULATIVE-PRICE-WITH-TAX 
-                        CUMULATIVE-SALES-TAX 
+      * Example 1: Invoice total calculation, one invoice per record
+      * on INVOICE-FILE.
+
+           MOVE ZERO TO REG-GRAND-BEFORE-TAX
+                        REG-GRAND-SALES-TAX
+                        REG-GRAND-TOTAL-AMOUNT
+                        REG-INVOICE-COUNT
+                        REG-REJECTED-COUNT
+
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           PERFORM LOAD-PRODUCT-MASTER
+           PERFORM LOAD-DEFAULT-TAX-RATE
+
+           OPEN INPUT INVOICE-FILE
+           IF NOT INVOICE-FILE-OK
+               DISPLAY 'STATUS ON INVOICE-FILE OPEN: '
+                       INVOICE-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON INVOICE-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT REGISTER-FILE
+           IF NOT REGISTER-FILE-OK
+               DISPLAY 'STATUS ON REGISTER-FILE OPEN: '
+                       REGISTER-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON REGISTER-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT GL-EXTRACT-FILE
+           IF NOT GL-EXTRACT-OK
+               DISPLAY 'STATUS ON GL-EXTRACT-FILE OPEN: '
+                       GL-EXTRACT-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON GL-EXTRACT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT INVOICE-TOTALS-FILE
+           IF NOT INVOICE-TOTALS-OK
+               DISPLAY 'STATUS ON INVOICE-TOTALS-FILE OPEN: '
+                       INVOICE-TOTALS-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON INVOICE-TOTALS-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           PERFORM UNTIL END-OF-INVOICE-FILE
+               READ INVOICE-FILE
+               IF INVOICE-FILE-OK OR INVOICE-RECORD-TOO-LONG
+                   IF INV-LINE-ITEM-COUNT IS GREATER THAN
+                           WS-MAX-LINE-ITEMS-PER-INVOICE
+                       PERFORM REJECT-OVERSIZED-INVOICE
+                   ELSE
+                       IF INVOICE-FILE-OK
+                           PERFORM PROCESS-ONE-INVOICE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-REGISTER-TRAILER
+
+           GO TO END-OF-PROGRAM
+           .
+       LOAD-DEFAULT-TAX-RATE.
+           MOVE 'LD' TO WS-CC-FUNCTION-CODE
+           CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+           IF NOT WS-CC-OK
+               DISPLAY 'STATUS ON INVCPARM LOAD: ' WS-CC-RETURN-CODE
+               DISPLAY 'DEFAULTING SALES TAX RATE TO 0.065'
+           ELSE
+               MOVE 'DEFTAXRT' TO WS-CC-KEYWORD
+               MOVE 'LU' TO WS-CC-FUNCTION-CODE
+               CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+               IF WS-CC-OK
+                   MOVE WS-CC-VALUE(1:5) TO WS-DTR-AS-INTEGER
+                   COMPUTE WS-DEFAULT-TAX-RATE =
+                       WS-DTR-AS-INTEGER / 100000
+               END-IF
+           END-IF
+           .
+       LOAD-PRODUCT-MASTER.
+           OPEN INPUT PRODUCT-MASTER-FILE
+           IF NOT PRODUCT-MASTER-OK
+               DISPLAY 'STATUS ON PRODUCT-MASTER-FILE OPEN: '
+                       PRODUCT-MASTER-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON PRODUCT-MASTER-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               MOVE ZERO TO WS-PRODUCT-TABLE-COUNT
+           ELSE
+               PERFORM UNTIL END-OF-PRODUCT-MASTER
+                   READ PRODUCT-MASTER-FILE
+                   IF PRODUCT-MASTER-OK
+                       ADD 1 TO WS-PRODUCT-TABLE-COUNT
+                       MOVE PM-SKU
+                           TO WS-PRODUCT-SKU(WS-PRODUCT-TABLE-COUNT)
+                   END-IF
+               END-PERFORM
+               CLOSE PRODUCT-MASTER-FILE
+           END-IF
+           .
+       REJECT-OVERSIZED-INVOICE.
+           DISPLAY 'Invoice rejected - line item count exceeds '
+                   WS-MAX-LINE-ITEMS-PER-INVOICE
+           DISPLAY '  Invoice Number: ' INV-NUMBER
+           DISPLAY '  Line Item Count: ' INV-LINE-ITEM-COUNT
+           ADD 1 TO REG-REJECTED-COUNT
+           MOVE 'WR' TO WS-EL-FUNCTION-CODE
+           MOVE 'INVOICE REJECTED - LINE ITEM COUNT EXCEEDS 100'
+               TO WS-EL-EXCEPTION-TEXT
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           .
+       PROCESS-ONE-INVOICE.
+           MOVE ZERO TO CUMULATIVE-PRICE-BEFORE-TAX
+                        CUMULATIVE-PRICE-WITH-TAX
+                        CUMULATIVE-SALES-TAX
                         WORKING-INDEX
-                    
-           PERFORM WITH TEST BEFORE 
-                   VARYING WORKING-INDEX 
-                   FROM 1 BY 1 
-                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT 
-               IF INV-LINE-QUANTITY(WORKING-INDEX) IS NUMERIC 
-               AND INV-LINE-UNIT-PRICE(WORKING-INDEX) IS NUMERIC 
-                   MOVE ZERO 
-                       TO LINE-WORKING-TOTAL 
-                          LINE-WORKING-TAX
-                   MULTIPLY 
-                       INV-LINE-QUANTITY(WORKING-INDEX) 
-                       BY INV-LINE-UNIT-PRICE(WORKING-INDEX) 
-                       GIVING LINE-WORKING-TOTAL 
-                   END-MULTIPLY 
-                   ADD LINE-WORKING-TOTAL 
-                       TO CUMULATIVE-PRICE-BEFORE-TAX
-                   END-ADD    
-                   IF TAXABLE-ITEM(WORKING-INDEX) 
-                       MULTIPLY LINE-WORKING-TOTAL
-                           BY SALES-TAX-RATE 
-                           GIVING LINE-WORKING-TAX
-                       END-MULTIPLY 
-                       ADD LINE-WORKING-TAX 
-                           TO LINE-WORKING-TOTAL    
-                   END-IF  
-                   ADD LINE-WORKING-TOTAL 
-                       TO CUMULATIVE-PRICE-WITH-TAX
-                   END-ADD     
-                   ADD LINE-WORKING-TAX 
-                       TO CUMULATIVE-SALES-TAX    
-                   END-ADD            
-               ELSE 
-                   PERFORM INVALID-INVOICE-DATA 
-               END-IF 
-           END-PERFORM                     
-
-           MOVE CUMULATIVE-SALES-TAX TO INV-TOTAL-SALES-TAX 
-           MOVE CUMULATIVE-PRICE-BEFORE-TAX  TO INV-TOTAL-BEFORE-TAX 
-           MOVE CUMULATIVE-PRICE-WITH-TAX TO INV-TOTAL-AMOUNT 
-
-           PERFORM PRINT-INVOICE-DETAILS
 
-           GOBACK
+           PERFORM VALIDATE-INVOICE-DATE
+           IF INVOICE-DATE-IS-INVALID
+               PERFORM REJECT-INVALID-DATE-INVOICE
+           ELSE
+               PERFORM DETERMINE-SALES-TAX-RATE
+
+               PERFORM WITH TEST BEFORE
+                       VARYING WORKING-INDEX
+                       FROM 1 BY 1
+                       UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+                   PERFORM VALIDATE-LINE-SKU
+                   PERFORM VALIDATE-LINE-NUMERIC-FIELDS
+                   IF LINE-FIELDS-ARE-NUMERIC
+                   AND SKU-IS-VALID
+                       MOVE ZERO
+                           TO LINE-WORKING-TOTAL
+                              LINE-WORKING-TAX
+                       MULTIPLY
+                           INV-LINE-QUANTITY(WORKING-INDEX)
+                           BY INV-LINE-UNIT-PRICE(WORKING-INDEX)
+                           GIVING LINE-WORKING-TOTAL
+                       END-MULTIPLY
+                       PERFORM DETERMINE-LINE-DISCOUNT
+                       IF WS-LINE-DISCOUNT-PERCENT IS GREATER THAN
+                               ZERO
+                           COMPUTE LINE-WORKING-TOTAL =
+                               LINE-WORKING-TOTAL -
+                               (LINE-WORKING-TOTAL *
+                                    WS-LINE-DISCOUNT-PERCENT)
+                       END-IF
+                       IF IS-RETURN
+                           MULTIPLY LINE-WORKING-TOTAL BY -1
+                               GIVING LINE-WORKING-TOTAL
+                           END-MULTIPLY
+                       END-IF
+                       ADD LINE-WORKING-TOTAL
+                           TO CUMULATIVE-PRICE-BEFORE-TAX
+                       END-ADD
+                       PERFORM CLASSIFY-LINE-TAXABLE
+                       IF LINE-IS-TAXABLE
+                           MULTIPLY LINE-WORKING-TOTAL
+                               BY SALES-TAX-RATE
+                               GIVING LINE-WORKING-TAX
+                           END-MULTIPLY
+                           ADD LINE-WORKING-TAX
+                               TO LINE-WORKING-TOTAL
+                       END-IF
+                       ADD LINE-WORKING-TOTAL
+                           TO CUMULATIVE-PRICE-WITH-TAX
+                       END-ADD
+                       ADD LINE-WORKING-TAX
+                           TO CUMULATIVE-SALES-TAX
+                       END-ADD
+                   ELSE
+                       PERFORM INVALID-INVOICE-DATA
+                   END-IF
+               END-PERFORM
+
+               MOVE CUMULATIVE-SALES-TAX TO INV-TOTAL-SALES-TAX
+               MOVE CUMULATIVE-PRICE-BEFORE-TAX
+                   TO INV-TOTAL-BEFORE-TAX
+               MOVE CUMULATIVE-PRICE-WITH-TAX TO INV-TOTAL-AMOUNT
+
+               PERFORM PRINT-INVOICE-DETAILS
+               PERFORM WRITE-REGISTER-LINE
+               PERFORM WRITE-GL-EXTRACT-RECORD
+               PERFORM WRITE-INVOICE-TOTALS-RECORD
+           END-IF
            .
-       INVALID-INVOICE-DATA. 
-           DISPLAY 'Invalid invoice data'  
-           . 
-       PRINT-INVOICE-DETAILS. 
-           DISPLAY SPACE 
+       REJECT-INVALID-DATE-INVOICE.
+           DISPLAY 'Invoice rejected - invoice date does not exist'
+           DISPLAY '  Invoice Number: ' INV-NUMBER
+           DISPLAY '  Invoice Date: ' INV-DATE
+           ADD 1 TO REG-REJECTED-COUNT
+           MOVE 'WR' TO WS-EL-FUNCTION-CODE
+           MOVE 'INVOICE REJECTED - INVALID INVOICE DATE'
+               TO WS-EL-EXCEPTION-TEXT
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           .
+       WRITE-INVOICE-TOTALS-RECORD.
+           MOVE INV-DATE TO ITR-INVOICE-DATE
+           MOVE INV-NUMBER TO ITR-INVOICE-NUMBER
+           MOVE INV-TOTAL-AMOUNT TO ITR-TOTAL-AMOUNT
+           MOVE INV-TOTAL-BEFORE-TAX TO ITR-TOTAL-BEFORE-TAX
+           MOVE INV-TOTAL-SALES-TAX TO ITR-TOTAL-SALES-TAX
+           MOVE INV-JURISDICTION-CODE TO ITR-JURISDICTION-CODE
+           MOVE INV-RETURN TO ITR-RETURN
+           WRITE INVOICE-TOTALS-RECORD
+           IF NOT INVOICE-TOTALS-OK
+               DISPLAY 'STATUS ON INVOICE-TOTALS-FILE WRITE: '
+                       INVOICE-TOTALS-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON INVOICE-TOTALS-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           .
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE INV-NUMBER TO GL-INVOICE-NUMBER
+           MOVE INV-DATE TO GL-INVOICE-DATE
+           MOVE WS-REVENUE-ACCOUNT TO GL-REVENUE-ACCOUNT
+           MOVE INV-TOTAL-BEFORE-TAX TO GL-REVENUE-AMOUNT
+           MOVE WS-TAX-PAYABLE-ACCOUNT TO GL-TAX-PAYABLE-ACCOUNT
+           MOVE INV-TOTAL-SALES-TAX TO GL-TAX-PAYABLE-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           IF NOT GL-EXTRACT-OK
+               DISPLAY 'STATUS ON GL-EXTRACT-FILE WRITE: '
+                       GL-EXTRACT-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON GL-EXTRACT-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           .
+       WRITE-REGISTER-LINE.
+           MOVE INV-NUMBER TO REG-INVOICE-NUMBER
+           MOVE INV-DATE-FORMATTED TO REG-INVOICE-DATE
+           MOVE INV-TOTAL-BEFORE-TAX TO REG-BEFORE-TAX
+           MOVE INV-TOTAL-SALES-TAX TO REG-SALES-TAX
+           MOVE INV-TOTAL-AMOUNT TO REG-TOTAL-AMOUNT
+           WRITE REGISTER-LINE
+           IF NOT REGISTER-FILE-OK
+               DISPLAY 'STATUS ON REGISTER-FILE WRITE: '
+                       REGISTER-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON REGISTER-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+
+           ADD 1 TO REG-INVOICE-COUNT
+           ADD INV-TOTAL-BEFORE-TAX TO REG-GRAND-BEFORE-TAX
+           ADD INV-TOTAL-SALES-TAX  TO REG-GRAND-SALES-TAX
+           ADD INV-TOTAL-AMOUNT     TO REG-GRAND-TOTAL-AMOUNT
+           .
+       WRITE-REGISTER-TRAILER.
+           MOVE REG-INVOICE-COUNT      TO REG-TRAILER-COUNT
+           MOVE REG-GRAND-BEFORE-TAX   TO REG-TRAILER-BEFORE-TAX
+           MOVE REG-GRAND-SALES-TAX    TO REG-TRAILER-SALES-TAX
+           MOVE REG-GRAND-TOTAL-AMOUNT TO REG-TRAILER-TOTAL-AMOUNT
+           WRITE REGISTER-LINE FROM REGISTER-TRAILER
+           .
+       DETERMINE-SALES-TAX-RATE.
+           MOVE WS-DEFAULT-TAX-RATE TO SALES-TAX-RATE
+           SEARCH WS-TAX-RATE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TAX-JURISDICTION-CODE(TAX-RATE-INDEX)
+                        IS EQUAL TO INV-JURISDICTION-CODE
+                   MOVE WS-TAX-RATE(TAX-RATE-INDEX) TO SALES-TAX-RATE
+           END-SEARCH
+           .
+       DETERMINE-LINE-DISCOUNT.
+           MOVE ZERO TO WS-LINE-DISCOUNT-PERCENT
+           SEARCH WS-DISCOUNT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN INV-LINE-QUANTITY(WORKING-INDEX)
+                        IS GREATER THAN OR EQUAL TO
+                        WS-DISCOUNT-THRESHOLD(DISCOUNT-INDEX)
+                   MOVE WS-DISCOUNT-PERCENT(DISCOUNT-INDEX)
+                       TO WS-LINE-DISCOUNT-PERCENT
+           END-SEARCH
+           .
+       VALIDATE-LINE-SKU.
+           SET SKU-IS-INVALID TO TRUE
+           IF WS-PRODUCT-TABLE-COUNT IS EQUAL TO ZERO
+               SET SKU-IS-VALID TO TRUE
+           ELSE
+               SEARCH WS-PRODUCT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-PRODUCT-SKU(PRODUCT-INDEX)
+                            IS EQUAL TO INV-LINE-SKU(WORKING-INDEX)
+                       SET SKU-IS-VALID TO TRUE
+               END-SEARCH
+           END-IF
+           .
+       VALIDATE-INVOICE-DATE.
+           MOVE 'VD' TO WS-DC-FUNCTION-CODE
+           MOVE INV-DATE(1:4) TO WS-DC-YEAR-1
+           MOVE INV-DATE(5:2) TO WS-DC-MONTH-1
+           MOVE INV-DATE(7:2) TO WS-DC-DAY-1
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
+           IF WS-DC-DATE-IS-VALID
+               MOVE 'Y' TO WS-INVOICE-DATE-VALID-SWITCH
+           ELSE
+               MOVE 'N' TO WS-INVOICE-DATE-VALID-SWITCH
+           END-IF
+           .
+       VALIDATE-LINE-NUMERIC-FIELDS.
+           MOVE 'N' TO WS-LINE-NUMERIC-VALID-SWITCH
+           MOVE 'N' TO WS-LINE-QUANTITY-RANGE-SWITCH
+
+      * INV-LINE-QUANTITY and INV-LINE-UNIT-PRICE come straight off
+      * the invoice file and are not trusted to be valid packed
+      * decimal.  A MOVE of COMP-3 data into a wider/rescaled COMP-3
+      * field has to decode the source first, and that decode is
+      * exactly what raises a data exception on bad packed data -
+      * before NUMEDIT's IS NUMERIC test ever gets to look at it.  So
+      * the narrow field's bytes are zero-extended into place with
+      * plain alphanumeric MOVEs (no decimal decode involved) and
+      * NUMEDIT is left to make the actual validity call.
+           MOVE ZERO TO WS-NE-FIELD-VALUE
+           MOVE INV-LINE-QUANTITY-BYTES(WORKING-INDEX)
+               TO WS-NE-FIELD-VALUE-BYTES(5:3)
+           CALL 'NUMEDIT' USING WS-NUMERIC-EDIT-CONVERSION
+           IF WS-NE-FIELD-IS-VALID
+               IF INV-LINE-QUANTITY(WORKING-INDEX) IS GREATER THAN
+                       ZERO
+               AND INV-LINE-QUANTITY(WORKING-INDEX) IS NOT GREATER
+                       THAN WS-MAX-LINE-QUANTITY
+                   MOVE ZERO TO WS-NE-FIELD-VALUE
+                   MOVE INV-LINE-UNIT-PRICE-BYTES(WORKING-INDEX)
+                       TO WS-NE-FIELD-VALUE-BYTES(4:4)
+                   CALL 'NUMEDIT' USING WS-NUMERIC-EDIT-CONVERSION
+                   IF WS-NE-FIELD-IS-VALID
+                       MOVE 'Y' TO WS-LINE-NUMERIC-VALID-SWITCH
+                   END-IF
+               ELSE
+                   SET LINE-QUANTITY-OUT-OF-RANGE TO TRUE
+               END-IF
+           END-IF
+           .
+       CLASSIFY-LINE-TAXABLE.
+           MOVE INV-LINE-TAXABLE(WORKING-INDEX) TO WS-CAT-INPUT-CODE
+           CALL 'CATCLASS' USING WS-CATEGORY-CONVERSION
+           IF WS-CAT-CODE-IS-VALID AND WS-CAT-GROUP-CODE = 'A'
+               MOVE 'Y' TO WS-LINE-TAXABLE-SWITCH
+           ELSE
+               MOVE 'N' TO WS-LINE-TAXABLE-SWITCH
+           END-IF
+           .
+       INVALID-INVOICE-DATA.
+           DISPLAY 'Invalid invoice data'
+           IF SKU-IS-INVALID
+               DISPLAY '  Unmatched SKU: '
+                       INV-LINE-SKU(WORKING-INDEX)
+           END-IF
+           IF LINE-QUANTITY-OUT-OF-RANGE
+               DISPLAY '  Quantity out of range: '
+                       INV-LINE-QUANTITY(WORKING-INDEX)
+           END-IF
+           .
+       PRINT-INVOICE-DETAILS.
+           DISPLAY SPACE
            DISPLAY '----------------------------------------'
            DISPLAY 'Invoice Number:   ' INV-NUMBER
-           MOVE INV-DATE(1:4) TO INV-DATE-FORMATTED(1:4) 
-           MOVE '/' TO INV-DATE-FORMATTED(5:1) 
-           MOVE INV-DATE(5:2) TO INV-DATE-FORMATTED(6:2) 
-           MOVE '/' TO INV-DATE-FORMATTED(8:1) 
+           MOVE INV-DATE(1:4) TO INV-DATE-FORMATTED(1:4)
+           MOVE '/' TO INV-DATE-FORMATTED(5:1)
+           MOVE INV-DATE(5:2) TO INV-DATE-FORMATTED(6:2)
+           MOVE '/' TO INV-DATE-FORMATTED(8:1)
            MOVE INV-DATE(7:2) TO INV-DATE-FORMATTED(9:2)
-           DISPLAY 'Invoice Date:     ' INV-DATE-FORMATTED     
+           DISPLAY 'Invoice Date:     ' INV-DATE-FORMATTED
            MOVE INV-TOTAL-AMOUNT TO INV-TOTAL-AMOUNT-FORMATTED
-           DISPLAY 'Total Amount:     ' INV-TOTAL-AMOUNT-FORMATTED  
-           MOVE INV-TOTAL-BEFORE-TAX TO INV-TOTAL-BEFORE-TAX-FORMATTED 
-           DISPLAY 'Total Before Tax: ' INV-TOTAL-BEFORE-TAX-FORMATTED 
+           DISPLAY 'Total Amount:     ' INV-TOTAL-AMOUNT-FORMATTED
+           MOVE INV-TOTAL-BEFORE-TAX TO INV-TOTAL-BEFORE-TAX-FORMATTED
+           DISPLAY 'Total Before Tax: ' INV-TOTAL-BEFORE-TAX-FORMATTED
            MOVE INV-TOTAL-SALES-TAX TO INV-TOTAL-SALES-TAX-FORMATTED
            DISPLAY 'Total Sales Tax:    ' INV-TOTAL-SALES-TAX-FORMATTED
            MOVE SALES-TAX-RATE TO SALES-TAX-RATE-FORMATTED
            DISPLAY 'Sales Tax Rate:     ' SALES-TAX-RATE-FORMATTED
-           IF IS-RETURN 
-               DISPLAY 'This is a return' 
-           END-IF    
-
-           PERFORM 
-                   WITH TEST BEFORE 
-                   VARYING WORKING-INDEX FROM 1 BY 1 
-                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT 
-               DISPLAY SPACE 
+           IF IS-RETURN
+               DISPLAY 'This is a return'
+           END-IF
+
+           PERFORM
+                   WITH TEST BEFORE
+                   VARYING WORKING-INDEX FROM 1 BY 1
+                   UNTIL WORKING-INDEX > INV-LINE-ITEM-COUNT
+               DISPLAY SPACE
                MOVE WORKING-INDEX TO LINE-NUMBER-FORMATTED
                DISPLAY 'Line ' LINE-NUMBER-FORMATTED
                DISPLAY 'SKU  ' INV-LINE-SKU(WORKING-INDEX)
-               MOVE INV-LINE-QUANTITY(WORKING-INDEX) 
-                   TO INV-LINE-QUANTITY-FORMATTED 
-               DISPLAY 'Quantity ' INV-LINE-QUANTITY-FORMATTED   
-               MOVE INV-LINE-UNIT-PRICE(WORKING-INDEX) 
-                   TO INV-LINE-UNIT-PRICE-FORMATTED 
-               DISPLAY 'Unit Price:  ' INV-LINE-UNIT-PRICE-FORMATTED   
-               IF TAXABLE-ITEM(WORKING-INDEX) 
-                   DISPLAY 'Taxable Item'  
-               ELSE       
-                   DISPLAY 'Nontaxable Item' 
-               END-IF     
-           END-PERFORM      
-
-           .
\ No newline at end of file
+               MOVE INV-LINE-QUANTITY(WORKING-INDEX)
+                   TO INV-LINE-QUANTITY-FORMATTED
+               DISPLAY 'Quantity ' INV-LINE-QUANTITY-FORMATTED
+               MOVE INV-LINE-UNIT-PRICE(WORKING-INDEX)
+                   TO INV-LINE-UNIT-PRICE-FORMATTED
+               DISPLAY 'Unit Price:  ' INV-LINE-UNIT-PRICE-FORMATTED
+               PERFORM CLASSIFY-LINE-TAXABLE
+               IF LINE-IS-TAXABLE
+                   DISPLAY 'Taxable Item'
+               ELSE
+                   DISPLAY 'Nontaxable Item'
+               END-IF
+           END-PERFORM
+
+           .
+       END-OF-PROGRAM.
+           DISPLAY 'NUMBER OF INVOICES REJECTED: ' REG-REJECTED-COUNT
+           CLOSE INVOICE-FILE
+           CLOSE REGISTER-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE INVOICE-TOTALS-FILE
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE REG-INVOICE-COUNT TO WS-JS-RECORD-COUNT
+           MOVE REG-REJECTED-COUNT TO WS-JS-EXCEPTION-COUNT
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           GOBACK
+           .
