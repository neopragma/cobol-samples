@@ -9,18 +9,35 @@
       * This program performs various comparisons using IF/ELSE 
       * statements and EVALUATE statements. It does not emit any
       * output. The source code is meant as a reference/guide.
+      *
+      * Modification history:
+      * - Example 3's numeric-validity guard now calls the shared
+      *   NUMEDIT routine instead of testing IS NUMERIC inline.
+      * - Example 4's divide-by-zero guard now calls the shared
+      *   SAFEDIV routine instead of testing the divisor inline.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  COND88.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  FILLER.
            05  RESULT-OF-COMPARE        PIC X(10).
            05  ALPHA-1                  PIC X(10).
-           05  ALPHA-2                  PIC X(10). 
+           05  ALPHA-2                  PIC X(10).
            05  NUMERIC-1                PIC S9(03) COMP-3.
            05  NUMERIC-2-X.
-               10  NUMERIC-2            PIC S9(13) COMP-3. 
+               10  NUMERIC-2            PIC S9(13) COMP-3.
+
+       01  WS-NUMERIC-EDIT-CONVERSION.
+           05  WS-NE-FIELD-VALUE             PIC S9(13) COMP-3.
+           05  WS-NE-EDIT-CODE               PIC X(02).
+               88  WS-NE-FIELD-IS-VALID      VALUE '00'.
+
+       01  WS-SAFE-DIVIDE-CONVERSION.
+           05  WS-SD-DIVIDEND                PIC S9(13)V9(04) COMP-3.
+           05  WS-SD-DIVISOR                 PIC S9(13)V9(04) COMP-3.
+           05  WS-SD-DEFAULT-RESULT          PIC S9(13)V9(04) COMP-3.
+           05  WS-SD-RESULT                  PIC S9(13)V9(04) COMP-3.
 
        PROCEDURE DIVISION.
 
@@ -72,30 +89,26 @@
       * Example 3: Verify a numeric item contains numeric data 
       * (This is to avoid a Data Exception or S0C7 runtime error)
 
-           MOVE 'garbage' TO NUMERIC-2-X    
-           IF NUMERIC-2 IS NUMERIC   
-               ADD 1 TO NUMERIC-2 
-           ELSE  
-               MOVE 1 TO NUMERIC-2              
-           END-IF 
+           MOVE 'garbage' TO NUMERIC-2-X
+           MOVE NUMERIC-2 TO WS-NE-FIELD-VALUE
+           CALL 'NUMEDIT' USING WS-NUMERIC-EDIT-CONVERSION
+           IF WS-NE-FIELD-IS-VALID
+               ADD 1 TO NUMERIC-2
+           ELSE
+               MOVE 1 TO NUMERIC-2
+           END-IF
 
       *---------------------------------------------------------------
       * Example 4: Verify a numeric item is greater than zero 
       * (This is to avoid divide-by-zero exceptions)  
 
            MOVE ZERO TO NUMERIC-1
-           MOVE 100 TO NUMERIC-2 
-           IF NUMERIC-1 IS GREATER THAN ZERO   
-               DIVIDE 
-                   NUMERIC-2 BY NUMERIC-1 
-                   GIVING NUMERIC-2 
-               END-DIVIDE     
-           ELSE   
-               SUBTRACT 1 
-                   FROM NUMERIC-2 
-                   GIVING NUMERIC-2  
-               END-SUBTRACT    
-           END-IF 
+           MOVE 100 TO NUMERIC-2
+           MOVE NUMERIC-2 TO WS-SD-DIVIDEND
+           MOVE NUMERIC-1 TO WS-SD-DIVISOR
+           SUBTRACT 1 FROM NUMERIC-2 GIVING WS-SD-DEFAULT-RESULT
+           CALL 'SAFEDIV' USING WS-SAFE-DIVIDE-CONVERSION
+           MOVE WS-SD-RESULT TO NUMERIC-2
 
       *---------------------------------------------------------------
       * Example 5: IF statement, two numeric fields   
