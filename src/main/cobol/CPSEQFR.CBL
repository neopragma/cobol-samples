@@ -1,85 +1,452 @@
       *****************************************************************
-      * Program name:    CPSEQFR                            
-      * Original author: Dave Nicolette            
+      * Program name:    CPSEQFR
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
       * How to read and write sequential datasets with fixed-length
       * records.
       *
-      * This program copies INFILE to OUTFILE and reverses the two 
+      * This program copies INFILE to OUTFILE and reverses the two
       * fields in each record. It also counts the number of records
       * processed.
+      *
+      * Modification history:
+      * - Added checkpoint/restart so a rerun after a mid-file WRITE
+      *   failure can skip the records already copied instead of
+      *   reprocessing INFILE1 from the beginning.
+      * - INFILE1 now ends with a trailer record carrying the expected
+      *   row count; the final RECORD-COUNT is validated against it.
+      * - A bad WRITE OUTFILE1 status no longer aborts the run; the
+      *   offending record is logged to an exception file and copying
+      *   continues with the next INFILE1 record.
+      * - The field-swap split points are read from a control record
+      *   instead of being hardcoded to 10 and 30 bytes.
+      * - The field-swap split points now come from the shared CTLCARD
+      *   control-card reader instead of a one-off SWAP-PARM-FILE, so
+      *   operations sets them the same way as the other batch programs.
+      * - File-open/write problems and trailer-validation mismatches
+      *   are now also logged to the shared EXCPLOG exception log, not
+      *   just DISPLAYed.
+      * - RETURN-CODE is now set before GOBACK (0 clean, 4 completed
+      *   with a warning logged, 8 open failure) so the scheduler can
+      *   branch on the outcome instead of reading SYSOUT.
+      * - Now writes a run-statistics record to the shared JOBSTAT
+      *   job-stats file at GOBACK time, alongside its own exception
+      *   count, so an end-of-night dashboard can be built across the
+      *   whole batch suite instead of reading each job's SYSOUT.
+      * - The checkpoint record now also carries the total count of
+      *   INFILE1 records consumed, not just RECORD-COUNT, so a record
+      *   rerouted to the exception file is still skipped correctly on
+      *   restart even though it never added to RECORD-COUNT; the
+      *   checkpoint file is also reset to zero on a normal finish so a
+      *   later run never mistakes a prior run's leftover checkpoint
+      *   for one of its own.
+      * - RECORD-COUNT, the checkpoint fields, and the restart-skip
+      *   counters are now PIC S9(9) COMP-3 instead of S9(5) COMP-3, to
+      *   match IT-EXPECTED-RECORD-COUNT/WS-EXPECTED-RECORD-COUNT - the
+      *   old width wrapped silently well short of the record volumes
+      *   checkpoint/restart was built to handle.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CPSEQFR.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT INFILE ASSIGN  TO 'INFILE1'
                   FILE STATUS IS INPUT-FILE-STATUS.
            SELECT OUTFILE ASSIGN TO 'OUTFILE1'
                FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CPCKPT1'
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'CPEXCP1'
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
        DATA DIVISION.
-       FILE SECTION. 
-       FD  INFILE 
-           LABEL RECORDS ARE STANDARD       
-           DATA RECORD IS INPUT-RECORD    
+       FILE SECTION.
+       FD  INFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INPUT-RECORD
            RECORD CONTAINS 40 CHARACTERS
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  INPUT-RECORD.
-           05 INPUT-FIRST-10      PIC X(10).
-           05 INPUT-LAST-30       PIC X(30).
+       01  INPUT-RECORD                    PIC X(40).
+
+      * A trailer record appended by the upstream feed after the last
+      * data record, carrying the count of data records it sent.
+       01  INPUT-TRAILER-RECORD REDEFINES INPUT-RECORD.
+           05  IT-TRAILER-ID               PIC X(07).
+               88  IS-TRAILER-RECORD       VALUE 'TRAILER'.
+           05  FILLER                      PIC X(03).
+           05  IT-EXPECTED-RECORD-COUNT    PIC 9(09).
+           05  FILLER                      PIC X(21).
 
-       FD  OUTFILE 
-           LABEL RECORDS ARE STANDARD       
-           DATA RECORD IS OUTPUT-RECORD    
+       FD  OUTFILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUTPUT-RECORD
            RECORD CONTAINS 40 CHARACTERS
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  OUTPUT-RECORD.
-           05 OUTPUT-FIRST-30     PIC X(30).
-           05 OUTPUT-LAST-10      PIC X(10).
+       01  OUTPUT-RECORD                   PIC X(40).
+
+      * One-record checkpoint file. Holds the RECORD-COUNT as of the
+      * last checkpoint taken, plus the total INFILE records consumed
+      * (CKPT-RECORDS-READ), since a record rerouted to the exception
+      * file still has to be skipped again on restart even though it
+      * never added to RECORD-COUNT; an empty or missing file means
+      * there is no restart in progress.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT           PIC S9(9) COMP-3.
+           05  CKPT-RECORDS-READ           PIC S9(9) COMP-3.
+
+      * Records that failed to write to OUTFILE1, logged here instead
+      * of aborting the run.
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS EXCEPTION-RECORD.
+       01  EXCEPTION-RECORD.
+           05  EXC-RECORD-COUNT-AT-FAILURE PIC S9(9) COMP-3.
+           05  EXC-FILE-STATUS             PIC X(02).
+           05  EXC-FAILED-RECORD           PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  WorkAreas.
            05  INPUT-FILE-STATUS  PIC X(02).
                88  GOOD-READ      VALUE '00'.
                88  END-OF-INPUT   VALUE '10'.
-           05  OUTPUT-FILE-STATUS PIC X(02). 
-               88  GOOD-WRITE     VALUE '00'.   
-           05  RECORD-COUNT       PIC S9(5) COMP-3.
+           05  OUTPUT-FILE-STATUS PIC X(02).
+               88  GOOD-WRITE     VALUE '00'.
+           05  CHECKPOINT-FILE-STATUS PIC X(02).
+               88  CHECKPOINT-FILE-OK  VALUE '00'.
+           05  EXCEPTION-FILE-STATUS  PIC X(02).
+               88  EXCEPTION-FILE-OK   VALUE '00'.
+           05  RECORD-COUNT       PIC S9(9) COMP-3.
+           05  WS-RECORDS-READ-COUNT PIC S9(9) COMP-3 VALUE ZERO.
+           05  WS-EXCEPTION-COUNT PIC S9(5) COMP-3 VALUE ZERO.
+
+      * Checkpoint/restart control.
+       01  WS-CHECKPOINT-DATA.
+           05  WS-CHECKPOINT-INTERVAL      PIC S9(5) COMP-3
+                   VALUE 1000.
+           05  WS-RESTART-RECORD-COUNT     PIC S9(9) COMP-3
+                   VALUE ZERO.
+           05  WS-RESTART-RECORDS-READ     PIC S9(9) COMP-3
+                   VALUE ZERO.
+           05  WS-SKIP-COUNT                PIC S9(9) COMP-3.
+           05  WS-RESTARTING-SWITCH        PIC X VALUE 'N'.
+               88  RESTARTING-FROM-CHECKPOINT VALUE 'Y'.
+
+      * One-record lookahead so the final physical record on INFILE1
+      * can be recognized as the trailer before it is copied as data.
+       01  WS-LOOKAHEAD-DATA.
+           05  WS-SAVED-RECORD             PIC X(40).
+           05  WS-HAVE-SAVED-RECORD-SWITCH PIC X VALUE 'N'.
+               88  HAVE-SAVED-RECORD       VALUE 'Y'.
+
+      * Trailer-record validation results.
+       01  WS-TRAILER-VALIDATION.
+           05  WS-EXPECTED-RECORD-COUNT    PIC 9(09).
+           05  WS-TRAILER-FOUND-SWITCH     PIC X VALUE 'N'.
+               88  TRAILER-WAS-FOUND       VALUE 'Y'.
+           05  WS-COUNT-MISMATCH-SWITCH    PIC X VALUE 'N'.
+               88  RECORD-COUNT-MISMATCH   VALUE 'Y'.
+
+      * Field-swap split points, defaulted to the original 10/30 byte
+      * split and overridden from the SWAPPARM control-card file when
+      * present.
+       01  WS-FIELD-SWAP-PARMS.
+           05  WS-FIRST-FIELD-LENGTH       PIC S9(3) COMP-3
+                   VALUE 10.
+           05  WS-SECOND-FIELD-LENGTH      PIC S9(3) COMP-3
+                   VALUE 30.
+           05  WS-FIRST-FIELD-LENGTH-TEXT  PIC S9(3) COMP-3.
+           05  WS-SECOND-FIELD-LENGTH-TEXT PIC S9(3) COMP-3.
+
+      * Work area mirroring CTLCARD's LINKAGE SECTION.
+       01  WS-CONTROL-CARD-CONVERSION.
+           05  WS-CC-FUNCTION-CODE        PIC X(02).
+           05  WS-CC-FILE-SELECTOR        PIC X(01) VALUE '1'.
+           05  WS-CC-KEYWORD              PIC X(08).
+           05  WS-CC-VALUE                PIC X(64).
+           05  WS-CC-RETURN-CODE          PIC X(02).
+               88  WS-CC-OK               VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'CPSEQFR'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'CPSEQFR'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09).
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09).
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+      * RETURN-CODE set for the scheduler at GOBACK time: 0 for a
+      * clean run, 4 when the run completed but logged a warning
+      * (a write rerouted to the exception file, a trailer count
+      * mismatch, or no trailer found), and 8 when a file failed to
+      * open and the run could not proceed normally.
+       01  WS-JOB-RETURN-CODE.
+           05  WS-RETURN-CODE-VALUE       PIC 9(03) VALUE ZERO.
+               88  WS-RC-CLEAN            VALUE 0.
+               88  WS-RC-WARNING          VALUE 4.
+               88  WS-RC-OPEN-FAILURE     VALUE 8.
+
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
 
        PROCEDURE DIVISION.
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           PERFORM LOAD-FIELD-SWAP-PARAMETERS
+           PERFORM DETERMINE-RESTART-POINT
+
            OPEN INPUT INFILE
-           IF NOT GOOD-READ 
+           IF NOT GOOD-READ
                DISPLAY 'STATUS ON INFILE OPEN: ' INPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON INFILE OPEN' TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               SET WS-RC-OPEN-FAILURE TO TRUE
                GO TO END-OF-PROGRAM
-           END-IF    
-           OPEN OUTPUT OUTFILE 
-           IF NOT GOOD-WRITE 
-               DISPLAY 'STATUS ON OUTFILE OPEN: ' OUTPUT-FILE-STATUS 
            END-IF
+
+           IF RESTARTING-FROM-CHECKPOINT
+               MOVE WS-RESTART-RECORD-COUNT TO RECORD-COUNT
+               MOVE WS-RESTART-RECORDS-READ TO WS-RECORDS-READ-COUNT
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND EXCEPTION-FILE
+               PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF NOT GOOD-WRITE
+               DISPLAY 'STATUS ON OUTFILE OPEN: ' OUTPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON OUTFILE OPEN' TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               SET WS-RC-OPEN-FAILURE TO TRUE
+           END-IF
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY 'STATUS ON EXCEPTION-FILE OPEN: '
+                       EXCEPTION-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON EXCEPTION-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               SET WS-RC-OPEN-FAILURE TO TRUE
+           END-IF
+
            PERFORM UNTIL END-OF-INPUT
-               READ INFILE 
-               IF GOOD-READ 
-                   MOVE INPUT-FIRST-10 TO OUTPUT-LAST-10
-                   MOVE INPUT-LAST-30 TO OUTPUT-FIRST-30
-                   WRITE OUTPUT-RECORD 
-                   IF GOOD-WRITE 
-                        ADD 1 TO RECORD-COUNT
-                   ELSE
-                       DISPLAY 'STATUS ON OUTFILE WRITE: ' 
-                               OUTPUT-FILE-STATUS
-                       GO TO END-OF-PROGRAM
-                   END-IF 
-               END-IF  
-           END-PERFORM          
+               READ INFILE
+               IF GOOD-READ
+                   IF HAVE-SAVED-RECORD
+                       PERFORM PROCESS-SAVED-RECORD-AS-DATA
+                   END-IF
+                   MOVE INPUT-RECORD TO WS-SAVED-RECORD
+                   SET HAVE-SAVED-RECORD TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF HAVE-SAVED-RECORD
+               PERFORM VALIDATE-TRAILER-RECORD
+           END-IF
+
+           GO TO END-OF-PROGRAM
+           .
+       LOAD-FIELD-SWAP-PARAMETERS.
+           MOVE 'LD' TO WS-CC-FUNCTION-CODE
+           CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+           IF NOT WS-CC-OK
+               DISPLAY 'STATUS ON SWAPPARM LOAD: ' WS-CC-RETURN-CODE
+               DISPLAY 'DEFAULTING FIELD SWAP TO 10/30'
+           ELSE
+               MOVE 'FFLDLEN1' TO WS-CC-KEYWORD
+               MOVE 'LU' TO WS-CC-FUNCTION-CODE
+               CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+               IF WS-CC-OK
+                   MOVE WS-CC-VALUE(1:3) TO WS-FIRST-FIELD-LENGTH-TEXT
+               END-IF
+
+               MOVE 'FFLDLEN2' TO WS-CC-KEYWORD
+               MOVE 'LU' TO WS-CC-FUNCTION-CODE
+               CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+               IF WS-CC-OK
+                   MOVE WS-CC-VALUE(1:3) TO WS-SECOND-FIELD-LENGTH-TEXT
+               END-IF
+
+               IF (WS-FIRST-FIELD-LENGTH-TEXT +
+                       WS-SECOND-FIELD-LENGTH-TEXT)
+                       IS EQUAL TO LENGTH OF INPUT-RECORD
+                   MOVE WS-FIRST-FIELD-LENGTH-TEXT
+                       TO WS-FIRST-FIELD-LENGTH
+                   MOVE WS-SECOND-FIELD-LENGTH-TEXT
+                       TO WS-SECOND-FIELD-LENGTH
+               ELSE
+                   DISPLAY 'SWAPPARM FIELD LENGTHS DO NOT '
+                           'ADD UP TO THE RECORD LENGTH - '
+                           'DEFAULTING FIELD SWAP TO 10/30'
+               END-IF
+           END-IF
+           .
+       DETERMINE-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-OK
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+                   MOVE CKPT-RECORDS-READ TO WS-RESTART-RECORDS-READ
+                   IF WS-RESTART-RECORDS-READ IS GREATER THAN ZERO
+                       SET RESTARTING-FROM-CHECKPOINT TO TRUE
+                       DISPLAY 'RESTARTING AFTER CHECKPOINT AT RECORD '
+                               WS-RESTART-RECORD-COUNT
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           PERFORM WITH TEST BEFORE
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT IS GREATER THAN
+                           WS-RESTART-RECORDS-READ
+                       OR END-OF-INPUT
+               READ INFILE
+           END-PERFORM
+           .
+       PROCESS-SAVED-RECORD-AS-DATA.
+           MOVE WS-SAVED-RECORD TO INPUT-RECORD
+           PERFORM SWAP-RECORD-FIELDS
+           ADD 1 TO WS-RECORDS-READ-COUNT
+           WRITE OUTPUT-RECORD
+           IF GOOD-WRITE
+                ADD 1 TO RECORD-COUNT
+           ELSE
+               DISPLAY 'STATUS ON OUTFILE WRITE: '
+                       OUTPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON OUTFILE WRITE' TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF
+           IF FUNCTION MOD(WS-RECORDS-READ-COUNT,
+                   WS-CHECKPOINT-INTERVAL) IS EQUAL TO ZERO
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
            .
-       END-OF-PROGRAM.   
-           DISPLAY 'NUMBER OF RECORDS PROCESSED: ' RECORD-COUNT 
+       SWAP-RECORD-FIELDS.
+           MOVE INPUT-RECORD(1:WS-FIRST-FIELD-LENGTH)
+               TO OUTPUT-RECORD(WS-SECOND-FIELD-LENGTH + 1:
+                                 WS-FIRST-FIELD-LENGTH)
+           MOVE INPUT-RECORD(WS-FIRST-FIELD-LENGTH + 1:
+                               WS-SECOND-FIELD-LENGTH)
+               TO OUTPUT-RECORD(1:WS-SECOND-FIELD-LENGTH)
+           .
+       WRITE-CHECKPOINT-RECORD.
+           MOVE RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-RECORDS-READ-COUNT TO CKPT-RECORDS-READ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       RESET-CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-RECORD-COUNT
+           MOVE ZERO TO CKPT-RECORDS-READ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE RECORD-COUNT TO EXC-RECORD-COUNT-AT-FAILURE
+           MOVE OUTPUT-FILE-STATUS TO EXC-FILE-STATUS
+           MOVE INPUT-RECORD TO EXC-FAILED-RECORD
+           WRITE EXCEPTION-RECORD
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY 'STATUS ON EXCEPTION-FILE WRITE: '
+                       EXCEPTION-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON EXCEPTION-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           IF NOT WS-RC-OPEN-FAILURE
+               SET WS-RC-WARNING TO TRUE
+           END-IF
+           .
+       VALIDATE-TRAILER-RECORD.
+           MOVE WS-SAVED-RECORD TO INPUT-RECORD
+           IF IS-TRAILER-RECORD
+               SET TRAILER-WAS-FOUND TO TRUE
+               MOVE IT-EXPECTED-RECORD-COUNT
+                   TO WS-EXPECTED-RECORD-COUNT
+               IF WS-EXPECTED-RECORD-COUNT IS NOT EQUAL TO RECORD-COUNT
+                   SET RECORD-COUNT-MISMATCH TO TRUE
+               END-IF
+           ELSE
+               PERFORM PROCESS-SAVED-RECORD-AS-DATA
+           END-IF
+           .
+       END-OF-PROGRAM.
+           DISPLAY 'NUMBER OF RECORDS PROCESSED: ' RECORD-COUNT
+           IF TRAILER-WAS-FOUND
+               IF RECORD-COUNT-MISMATCH
+                   DISPLAY 'RECORD COUNT MISMATCH - EXPECTED '
+                           WS-EXPECTED-RECORD-COUNT
+                           ' GOT ' RECORD-COUNT
+                   MOVE 'WR' TO WS-EL-FUNCTION-CODE
+                   MOVE 'RECORD COUNT MISMATCH AGAINST TRAILER'
+                       TO WS-EL-EXCEPTION-TEXT
+                   CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+                   IF NOT WS-RC-OPEN-FAILURE
+                       SET WS-RC-WARNING TO TRUE
+                   END-IF
+               ELSE
+                   DISPLAY 'RECORD COUNT VALIDATED AGAINST TRAILER: '
+                           RECORD-COUNT
+               END-IF
+           ELSE
+               DISPLAY 'NO TRAILER RECORD FOUND TO VALIDATE '
+                       'RECORD COUNT'
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'NO TRAILER RECORD FOUND TO VALIDATE COUNT'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               IF NOT WS-RC-OPEN-FAILURE
+                   SET WS-RC-WARNING TO TRUE
+               END-IF
+           END-IF
            CLOSE INFILE
-           CLOSE OUTFILE 
+           CLOSE OUTFILE
+           CLOSE EXCEPTION-FILE
+           IF NOT WS-RC-OPEN-FAILURE
+               PERFORM RESET-CHECKPOINT-FILE
+           END-IF
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE RECORD-COUNT TO WS-JS-RECORD-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WS-JS-EXCEPTION-COUNT
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE WS-RETURN-CODE-VALUE TO RETURN-CODE
            GOBACK.
-
