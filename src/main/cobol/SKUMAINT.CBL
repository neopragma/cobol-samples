@@ -0,0 +1,359 @@
+      *****************************************************************
+      * Program name:    SKUMAINT
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * Maintaining REFORMER's supplier-to-SKU lookup table (SKULKUP1)
+      * from a batch of add/change/deactivate transactions, instead of
+      * hand-editing the master file. There is no online transaction
+      * monitor in this shop, so the maintenance run is a batch job,
+      * the same way CPSEQFR and REFORMER already are: operations keys
+      * the day's additions, group-code corrections, and retirements
+      * onto SKUTRANS during the day, and this job applies them against
+      * SKULKUP1 overnight, producing the next day's SKULKUP1 and a
+      * report of what it did.
+      *
+      * Transaction action codes:
+      *   A - add a new SKL-PRODUCT-CODE-PREFIX / SKL-SKU-GROUP-CODE
+      *       pair. Rejected if the prefix already exists.
+      *   C - change the SKL-SKU-GROUP-CODE for an existing prefix.
+      *       Rejected if the prefix is not on file.
+      *   D - deactivate a prefix; it is dropped from the new master
+      *       instead of being carried forward. Rejected if the prefix
+      *       is not on file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SKUMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKU-LOOKUP-FILE ASSIGN TO 'SKULKUP1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SKU-LOOKUP-FILE-STATUS.
+           SELECT SKU-MAINT-TRANS-FILE ASSIGN TO 'SKUTRANS'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SKU-MAINT-TRANS-STATUS.
+           SELECT SKU-LOOKUP-NEW-FILE ASSIGN TO 'SKULKUP2'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SKU-LOOKUP-NEW-STATUS.
+           SELECT SKU-MAINT-REPORT-FILE ASSIGN TO 'SKURPT1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SKU-MAINT-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * Today's master, the same layout REFORMER reads.
+       FD  SKU-LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SKU-LOOKUP-RECORD.
+       01  SKU-LOOKUP-RECORD.
+           10  SKL-PRODUCT-CODE-PREFIX   PIC XX.
+           10  SKL-SKU-GROUP-CODE        PIC X(04).
+
+      * One add/change/deactivate request per record.
+       FD  SKU-MAINT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SKU-MAINT-TRANS-RECORD.
+       01  SKU-MAINT-TRANS-RECORD.
+           10  SKT-ACTION-CODE           PIC X.
+               88  SKT-ACTION-IS-ADD         VALUE 'A'.
+               88  SKT-ACTION-IS-CHANGE      VALUE 'C'.
+               88  SKT-ACTION-IS-DEACTIVATE  VALUE 'D'.
+           10  SKT-PRODUCT-CODE-PREFIX   PIC XX.
+           10  SKT-SKU-GROUP-CODE        PIC X(04).
+
+      * Tomorrow's master, same layout as SKU-LOOKUP-FILE; REFORMER's
+      * next run picks this up once it is renamed/copied to SKULKUP1.
+       FD  SKU-LOOKUP-NEW-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SKU-LOOKUP-NEW-RECORD.
+       01  SKU-LOOKUP-NEW-RECORD.
+           10  SKN-PRODUCT-CODE-PREFIX   PIC XX.
+           10  SKN-SKU-GROUP-CODE        PIC X(04).
+
+      * One line per transaction applied or rejected, plus a trailer.
+       FD  SKU-MAINT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SKU-MAINT-REPORT-LINE.
+       01  SKU-MAINT-REPORT-LINE             PIC X(88).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  SKU-LOOKUP-FILE-STATUS    PIC X(02).
+               88  SKU-LOOKUP-FILE-OK    VALUE '00'.
+               88  END-OF-SKU-LOOKUP-FILE VALUE '10'.
+           05  SKU-MAINT-TRANS-STATUS    PIC X(02).
+               88  SKU-MAINT-TRANS-OK    VALUE '00'.
+               88  END-OF-SKU-MAINT-TRANS VALUE '10'.
+           05  SKU-LOOKUP-NEW-STATUS     PIC X(02).
+               88  SKU-LOOKUP-NEW-OK     VALUE '00'.
+           05  SKU-MAINT-REPORT-STATUS   PIC X(02).
+               88  SKU-MAINT-REPORT-OK   VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'SKUMAINT'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'SKUMAINT'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09).
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09).
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
+
+      * The whole master is loaded into a table first, the same way
+      * REFORMER loads it for lookup, so ADD can check for a duplicate
+      * prefix and CHANGE/DEACTIVATE can find their target without a
+      * second pass over SKU-LOOKUP-FILE. The table is written back
+      * out, active entries only, once every transaction is applied.
+       01  WS-SKU-LOOKUP-TABLE-AREA.
+           05  WS-SKU-LOOKUP-COUNT        PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-SKU-LOOKUP-ENTRY
+                   OCCURS 1 TO 200
+                   DEPENDING ON WS-SKU-LOOKUP-COUNT
+                   INDEXED BY SKU-INDEX.
+               10  THEIR-PRODUCT-CODE-PREFIX PIC XX.
+               10  OUR-SKU-GROUP-CODE        PIC X(04).
+               10  WS-SKL-ACTIVE-SWITCH      PIC X VALUE 'Y'.
+                   88  WS-SKL-IS-ACTIVE      VALUE 'Y'.
+       01  WS-MAX-SKU-LOOKUP-ENTRIES     PIC S9(05) COMP-3 VALUE 200.
+
+       01  WS-MAINT-TOTALS.
+           05  WS-ADDED-COUNT             PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-CHANGED-COUNT           PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-DEACTIVATED-COUNT       PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-REJECTED-COUNT          PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-TRANSACTION-COUNT       PIC S9(05) COMP-3 VALUE ZERO.
+
+       01  SKU-MAINT-REPORT-DETAIL.
+           05  RPT-ACTION-CODE            PIC X(01).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RPT-PRODUCT-CODE-PREFIX    PIC XX.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RPT-SKU-GROUP-CODE         PIC X(04).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  RPT-DISPOSITION            PIC X(40).
+
+       01  SKU-MAINT-REPORT-TRAILER.
+           05  FILLER                     PIC X(20)
+                   VALUE 'SKU MAINTENANCE RUN '.
+           05  TRL-TRANSACTION-COUNT      PIC ZZ9.
+           05  FILLER                     PIC X(15)
+                   VALUE ' TRANSACTIONS, '.
+           05  TRL-ADDED-COUNT            PIC ZZ9.
+           05  FILLER                     PIC X(7) VALUE ' ADDED '.
+           05  TRL-CHANGED-COUNT          PIC ZZ9.
+           05  FILLER                     PIC X(9) VALUE ' CHANGED '.
+           05  TRL-DEACTIVATED-COUNT      PIC ZZ9.
+           05  FILLER                     PIC X(13)
+                   VALUE ' DEACTIVATED '.
+           05  TRL-REJECTED-COUNT         PIC ZZ9.
+           05  FILLER                     PIC X(9) VALUE ' REJECTED'.
+
+       PROCEDURE DIVISION.
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           PERFORM LOAD-SKU-LOOKUP-TABLE
+
+           OPEN INPUT SKU-MAINT-TRANS-FILE
+           IF NOT SKU-MAINT-TRANS-OK
+               DISPLAY 'STATUS ON SKU-MAINT-TRANS-FILE OPEN: '
+                       SKU-MAINT-TRANS-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'SKUMAINT STATUS ON SKU-MAINT-TRANS-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT SKU-MAINT-REPORT-FILE
+           IF NOT SKU-MAINT-REPORT-OK
+               DISPLAY 'STATUS ON SKU-MAINT-REPORT-FILE OPEN: '
+                       SKU-MAINT-REPORT-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'SKUMAINT STATUS ON SKU-MAINT-REPORT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           PERFORM UNTIL END-OF-SKU-MAINT-TRANS
+               READ SKU-MAINT-TRANS-FILE
+               IF SKU-MAINT-TRANS-OK
+                   ADD 1 TO WS-TRANSACTION-COUNT
+                   PERFORM APPLY-ONE-TRANSACTION
+               END-IF
+           END-PERFORM
+
+           OPEN OUTPUT SKU-LOOKUP-NEW-FILE
+           IF NOT SKU-LOOKUP-NEW-OK
+               DISPLAY 'STATUS ON SKU-LOOKUP-NEW-FILE OPEN: '
+                       SKU-LOOKUP-NEW-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'SKUMAINT STATUS ON SKU-LOOKUP-NEW-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           PERFORM WRITE-NEW-MASTER
+
+           PERFORM WRITE-MAINT-TRAILER
+
+           GO TO END-OF-PROGRAM
+           .
+       LOAD-SKU-LOOKUP-TABLE.
+           OPEN INPUT SKU-LOOKUP-FILE
+           IF NOT SKU-LOOKUP-FILE-OK
+               DISPLAY 'STATUS ON SKU-LOOKUP-FILE OPEN: '
+                       SKU-LOOKUP-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'SKUMAINT STATUS ON SKU-LOOKUP-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           ELSE
+               PERFORM UNTIL END-OF-SKU-LOOKUP-FILE
+                   READ SKU-LOOKUP-FILE
+                   IF SKU-LOOKUP-FILE-OK
+                       ADD 1 TO WS-SKU-LOOKUP-COUNT
+                       MOVE SKL-PRODUCT-CODE-PREFIX
+                           TO THEIR-PRODUCT-CODE-PREFIX
+                                  (WS-SKU-LOOKUP-COUNT)
+                       MOVE SKL-SKU-GROUP-CODE
+                           TO OUR-SKU-GROUP-CODE
+                                  (WS-SKU-LOOKUP-COUNT)
+                       MOVE 'Y' TO WS-SKL-ACTIVE-SWITCH
+                                  (WS-SKU-LOOKUP-COUNT)
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       APPLY-ONE-TRANSACTION.
+           SET SKU-INDEX TO 1
+           SEARCH WS-SKU-LOOKUP-ENTRY
+               AT END
+                   PERFORM APPLY-TRANSACTION-NOT-FOUND
+               WHEN THEIR-PRODUCT-CODE-PREFIX (SKU-INDEX)
+                        IS EQUAL TO SKT-PRODUCT-CODE-PREFIX
+                   PERFORM APPLY-TRANSACTION-FOUND
+           END-SEARCH
+           .
+       APPLY-TRANSACTION-NOT-FOUND.
+           EVALUATE TRUE
+               WHEN SKT-ACTION-IS-ADD
+                       AND WS-SKU-LOOKUP-COUNT
+                               IS GREATER THAN OR EQUAL TO
+                               WS-MAX-SKU-LOOKUP-ENTRIES
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE 'REJECTED - LOOKUP TABLE IS FULL'
+                       TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+               WHEN SKT-ACTION-IS-ADD
+                   ADD 1 TO WS-SKU-LOOKUP-COUNT
+                   MOVE SKT-PRODUCT-CODE-PREFIX
+                       TO THEIR-PRODUCT-CODE-PREFIX
+                              (WS-SKU-LOOKUP-COUNT)
+                   MOVE SKT-SKU-GROUP-CODE
+                       TO OUR-SKU-GROUP-CODE
+                              (WS-SKU-LOOKUP-COUNT)
+                   MOVE 'Y' TO WS-SKL-ACTIVE-SWITCH
+                              (WS-SKU-LOOKUP-COUNT)
+                   ADD 1 TO WS-ADDED-COUNT
+                   MOVE 'ADDED' TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE 'REJECTED - PREFIX NOT ON FILE'
+                       TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+           END-EVALUATE
+           .
+       APPLY-TRANSACTION-FOUND.
+           EVALUATE TRUE
+               WHEN SKT-ACTION-IS-ADD
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE 'REJECTED - PREFIX ALREADY ON FILE'
+                       TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+               WHEN SKT-ACTION-IS-CHANGE
+                   MOVE SKT-SKU-GROUP-CODE
+                       TO OUR-SKU-GROUP-CODE (SKU-INDEX)
+                   ADD 1 TO WS-CHANGED-COUNT
+                   MOVE 'CHANGED' TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+               WHEN SKT-ACTION-IS-DEACTIVATE
+                   MOVE 'N' TO WS-SKL-ACTIVE-SWITCH (SKU-INDEX)
+                   ADD 1 TO WS-DEACTIVATED-COUNT
+                   MOVE 'DEACTIVATED' TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE 'REJECTED - UNKNOWN ACTION CODE'
+                       TO RPT-DISPOSITION
+                   PERFORM WRITE-MAINT-REPORT-LINE
+           END-EVALUATE
+           .
+       WRITE-MAINT-REPORT-LINE.
+           MOVE SKT-ACTION-CODE TO RPT-ACTION-CODE
+           MOVE SKT-PRODUCT-CODE-PREFIX TO RPT-PRODUCT-CODE-PREFIX
+           MOVE SKT-SKU-GROUP-CODE TO RPT-SKU-GROUP-CODE
+           WRITE SKU-MAINT-REPORT-LINE FROM SKU-MAINT-REPORT-DETAIL
+           .
+       WRITE-NEW-MASTER.
+           SET SKU-INDEX TO 1
+           PERFORM WRITE-ONE-MASTER-RECORD
+               VARYING SKU-INDEX FROM 1 BY 1
+               UNTIL SKU-INDEX > WS-SKU-LOOKUP-COUNT
+           .
+       WRITE-ONE-MASTER-RECORD.
+           IF WS-SKL-IS-ACTIVE (SKU-INDEX)
+               MOVE THEIR-PRODUCT-CODE-PREFIX (SKU-INDEX)
+                   TO SKN-PRODUCT-CODE-PREFIX
+               MOVE OUR-SKU-GROUP-CODE (SKU-INDEX)
+                   TO SKN-SKU-GROUP-CODE
+               WRITE SKU-LOOKUP-NEW-RECORD
+           END-IF
+           .
+       WRITE-MAINT-TRAILER.
+           MOVE WS-TRANSACTION-COUNT TO TRL-TRANSACTION-COUNT
+           MOVE WS-ADDED-COUNT TO TRL-ADDED-COUNT
+           MOVE WS-CHANGED-COUNT TO TRL-CHANGED-COUNT
+           MOVE WS-DEACTIVATED-COUNT TO TRL-DEACTIVATED-COUNT
+           MOVE WS-REJECTED-COUNT TO TRL-REJECTED-COUNT
+           WRITE SKU-MAINT-REPORT-LINE FROM SKU-MAINT-REPORT-TRAILER
+           .
+       END-OF-PROGRAM.
+           DISPLAY 'SKU MAINTENANCE TRANSACTIONS REJECTED: '
+                   WS-REJECTED-COUNT
+           CLOSE SKU-LOOKUP-FILE
+           CLOSE SKU-MAINT-TRANS-FILE
+           CLOSE SKU-LOOKUP-NEW-FILE
+           CLOSE SKU-MAINT-REPORT-FILE
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE WS-TRANSACTION-COUNT TO WS-JS-RECORD-COUNT
+           MOVE WS-REJECTED-COUNT TO WS-JS-EXCEPTION-COUNT
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           GOBACK
+           .
