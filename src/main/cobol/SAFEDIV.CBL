@@ -0,0 +1,36 @@
+      *****************************************************************
+      * Program name:    SAFEDIV
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * How to turn a divide-by-zero guard into a callable safe-divide
+      * utility.
+      *
+      * IFEVAL's Example 4 guards DIVIDE NUMERIC-2 BY NUMERIC-1 with
+      * IF NUMERIC-1 IS GREATER THAN ZERO, falling back to a SUBTRACT
+      * when it isn't. This routine generalizes that guard: it divides
+      * LS-DIVIDEND by LS-DIVISOR when the divisor is greater than
+      * zero, and otherwise hands back whatever default result the
+      * caller supplied, so new calculations that need the same
+      * protection don't have to reinvent the guard.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SAFEDIV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-SAFE-DIVIDE-CONVERSION.
+           05  LS-DIVIDEND                   PIC S9(13)V9(04) COMP-3.
+           05  LS-DIVISOR                    PIC S9(13)V9(04) COMP-3.
+           05  LS-DEFAULT-RESULT             PIC S9(13)V9(04) COMP-3.
+           05  LS-RESULT                     PIC S9(13)V9(04) COMP-3.
+
+       PROCEDURE DIVISION USING LS-SAFE-DIVIDE-CONVERSION.
+       MAINLINE-LOGIC.
+           IF LS-DIVISOR IS GREATER THAN ZERO
+               DIVIDE LS-DIVIDEND BY LS-DIVISOR GIVING LS-RESULT
+           ELSE
+               MOVE LS-DEFAULT-RESULT TO LS-RESULT
+           END-IF
+           GOBACK.
