@@ -0,0 +1,65 @@
+      *****************************************************************
+      * Program name:    CATCLASS
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * How to turn a set of 88-level VALUE-list classifications into
+      * a callable, table-driven code validator.
+      *
+      * COND88's CATEGORY-A/CATEGORY-B 88-levels classify an incoming
+      * one-character code against two lists of valid values. REFORMER
+      * and INVCALC each reimplement that same idea by hand for their
+      * own taxable/nontaxable indicators, with different valid values
+      * ('Y' in REFORMER, 'T'/'N' in INVCALC). This routine holds one
+      * maintained table of valid transaction/category codes and the
+      * group each belongs to, so a caller passes in whatever code it
+      * has on its record and gets back the group ('A' = taxable-like,
+      * 'B' = nontaxable-like) and whether the code was recognized at
+      * all. Adding a new valid code value is a one-place change to
+      * WS-CATEGORY-CODE-DATA.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CATCLASS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Group 'A' codes are the taxable-like values; group 'B' codes
+      * are the nontaxable-like values. Each FILLER entry pairs one
+      * valid code with its group.
+       01  WS-CATEGORY-CODE-DATA.
+           05  FILLER PIC X(02) VALUE 'TA'.
+           05  FILLER PIC X(02) VALUE 'YA'.
+           05  FILLER PIC X(02) VALUE '1A'.
+           05  FILLER PIC X(02) VALUE 'NB'.
+           05  FILLER PIC X(02) VALUE 'FB'.
+           05  FILLER PIC X(02) VALUE '0B'.
+       01  WS-CATEGORY-CODE-TABLE REDEFINES WS-CATEGORY-CODE-DATA.
+           05  WS-CATEGORY-CODE-ENTRY OCCURS 6 TIMES
+                       INDEXED BY CATEGORY-CODE-INDEX.
+               10  WS-VALID-CODE           PIC X(01).
+               10  WS-VALID-CODE-GROUP     PIC X(01).
+
+       LINKAGE SECTION.
+       01  LS-CATEGORY-CONVERSION.
+           05  LS-INPUT-CODE                PIC X(01).
+           05  LS-GROUP-CODE                PIC X(01).
+           05  LS-CODE-VALID-SWITCH         PIC X.
+               88  LS-CODE-IS-VALID         VALUE 'Y'.
+               88  LS-CODE-IS-INVALID       VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-CATEGORY-CONVERSION.
+       MAINLINE-LOGIC.
+           MOVE 'N' TO LS-CODE-VALID-SWITCH
+           MOVE SPACE TO LS-GROUP-CODE
+           SET CATEGORY-CODE-INDEX TO 1
+           SEARCH WS-CATEGORY-CODE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN
+                   WS-VALID-CODE (CATEGORY-CODE-INDEX)
+                       IS EQUAL TO LS-INPUT-CODE
+                           MOVE 'Y' TO LS-CODE-VALID-SWITCH
+                           MOVE WS-VALID-CODE-GROUP
+                               (CATEGORY-CODE-INDEX) TO LS-GROUP-CODE
+           END-SEARCH
+           GOBACK.
