@@ -1,6 +1,6 @@
       *****************************************************************
-      * Program name:    REFORMER                            
-      * Original author: Dave Nicolette            
+      * Program name:    REFORMER
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
@@ -10,202 +10,688 @@
       * This program uses various Cobol features to reformat the data
       * from an "input record" originating with an external business
       * entity into "our" company's internal record format.
+      *
+      * Modification history:
+      * - Changed to read INPUT-RECORD from EXTERNAL-FILE and write
+      *   OUTPUT-RECORD to OUTPUT-FILE for every record on the feed,
+      *   instead of reformatting one hardcoded record.
+      * - Invoice dates are now validated against the real calendar
+      *   (via the shared DATECALC routine) after century windowing;
+      *   a date that doesn't exist is logged to REJECT-FILE instead
+      *   of going out silently.
+      * - IN-TAXABLE is now classified through the shared CATCLASS
+      *   code/group table instead of a hardcoded 'Y' check.
+      * - The feed-type setting now comes from the shared CTLCARD
+      *   control-card reader instead of a one-off FEED-TYPE-PARM-FILE,
+      *   so operations sets it the same way as the other batch
+      *   programs.
+      * - File-open and write problems are now also logged to the
+      *   shared EXCPLOG exception log, not just DISPLAYed.
+      * - Every converted record now gets a before/after image written
+      *   to a new AUDIT-FILE, so a disputed conversion can be traced
+      *   back to exactly what came in and what went out for it.
+      * - A negative IN-UNIT-PRICE is now treated as a credit memo:
+      *   OUT-RETURN is set to 'R' and OUT-UNIT-PRICE carries the
+      *   positive magnitude, the same split INVCALC's IS-RETURN
+      *   already expects at the invoice level.
+      * - Now writes a run-statistics record to the shared JOBSTAT
+      *   job-stats file at GOBACK time, alongside its own record and
+      *   exception counts, so an end-of-night dashboard can be built
+      *   across the whole batch suite instead of reading each job's
+      *   SYSOUT.
+      * - WS-IN-PRODUCT-CODE (and the AUDIT-FILE/REJECT-FILE fields
+      *   copied from it) is now PIC X(06) instead of X(04), so Layout
+      *   B's 6-character product code no longer loses its last two
+      *   characters before it reaches the SKU lookup and the audit
+      *   trail.
+      * - LOAD-SKU-LOOKUP-TABLE now rejects (and logs to EXCPLOG) an
+      *   entry once the lookup table reaches its 200-entry OCCURS
+      *   limit, instead of growing the table past it, the same way
+      *   CTLCARD and SKUMAINT guard their own tables.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  REFORMER.
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTERNAL-FILE ASSIGN TO 'EXTFEED1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS EXTERNAL-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO 'INTFMT1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'SKUREJ1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT SKU-LOOKUP-FILE ASSIGN TO 'SKULKUP1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS SKU-LOOKUP-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'REFAUDT1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * Record received from external business entity. Each trading
+      * partner feed has its own field offsets and lengths, so this
+      * FD carries one 01-level layout per partner, all sharing the
+      * same record storage. WS-FEED-TYPE says which layout applies
+      * to the feed currently being processed.
+       FD  EXTERNAL-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INPUT-RECORD-LAYOUT-A.
+      *    Layout A - original trading partner.
+       01  INPUT-RECORD-LAYOUT-A.
+           10  IN-A-PRODUCT-CODE         PIC X(04).
+           10  FILLER                    PIC X(04).
+           10  IN-A-PRODUCT-DESC         PIC X(60).
+           10  FILLER                    PIC X(02).
+           10  IN-A-INVOICE-NO           PIC X(08).
+           10  IN-A-QUANTITY             PIC 9(04).
+           10  IN-A-UNIT-PRICE           PIC S9(03)V99.
+           10  FILLER                    PIC X(02).
+      *    Date is in MM/DD/YY format
+           10  IN-A-INVOICE-DATE         PIC X(08).
+      *    Taxable = 'Y', Non-taxable = space
+           10  IN-A-TAXABLE              PIC X.
+      *    Layout B - second trading partner.
+       01  INPUT-RECORD-LAYOUT-B.
+           10  IN-B-INVOICE-NO           PIC X(10).
+           10  IN-B-PRODUCT-CODE         PIC X(06).
+           10  IN-B-PRODUCT-DESC         PIC X(40).
+           10  IN-B-QUANTITY             PIC 9(05).
+           10  IN-B-UNIT-PRICE           PIC S9(05)V99.
+      *    Date is in MM/DD/YY format
+           10  IN-B-INVOICE-DATE         PIC X(08).
+      *    Taxable = 'Y', Non-taxable = space
+           10  IN-B-TAXABLE              PIC X.
+      *    Layout C - third trading partner.
+       01  INPUT-RECORD-LAYOUT-C.
+           10  IN-C-INVOICE-NO           PIC X(08).
+           10  IN-C-PRODUCT-CODE         PIC X(04).
+           10  IN-C-QUANTITY             PIC 9(04).
+           10  IN-C-UNIT-PRICE           PIC S9(03)V99.
+      *    Taxable = 'Y', Non-taxable = space
+           10  IN-C-TAXABLE              PIC X.
+      *    Date is in MM/DD/YY format
+           10  IN-C-INVOICE-DATE         PIC X(08).
+           10  IN-C-PRODUCT-DESC         PIC X(60).
+
+      * Our company's record format.
+       FD  OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS OUTPUT-RECORD.
+       01  OUTPUT-RECORD.
+           10  OUT-SKU                    PIC X(10).
+           10  FILLER                     PIC X.
+               88  TAXABLE-ITEM           VALUE 'T', FALSE 'N'.
+           10  OUT-ITEM-DESC              PIC X(30).
+           10  OUT-QUANTITY               PIC S9(5) COMP-3.
+           10  OUT-UNIT-PRICE             PIC S9(7)V99 COMP-3.
+           10  OUT-INVOICE-NO             PIC X(16).
+           10  OUT-INV-DATE-YYYY-MM-DD    PIC X(08).
+      *    Set when the partner sent a negative unit price to signal
+      *    a credit/return line, the same 'R' value INVCALC's
+      *    INV-RETURN / 88 IS-RETURN already uses at the invoice
+      *    level - OUT-UNIT-PRICE carries the positive magnitude and
+      *    this flag carries the sign, matching how INVCALC expects
+      *    INV-LINE-UNIT-PRICE and applies the sign flip itself.
+           10  OUT-RETURN                 PIC X.
+               88  OUT-IS-RETURN          VALUE 'R', FALSE ' '.
+
+      * Exception report of SKUs that did not match a supplier
+      * prefix and fell through to the default SKU prefix.
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD.
+           10  REJ-PRODUCT-CODE          PIC X(06).
+           10  FILLER                    PIC X(02) VALUE SPACES.
+           10  REJ-INVOICE-NO             PIC X(08).
+           10  FILLER                    PIC X(02) VALUE SPACES.
+           10  REJ-REASON                PIC X(40).
+
+      * Supplier-to-SKU mapping control file, maintained by operations
+      * so new supplier prefixes don't require a recompile.
+       FD  SKU-LOOKUP-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SKU-LOOKUP-RECORD.
+       01  SKU-LOOKUP-RECORD.
+           10  SKL-PRODUCT-CODE-PREFIX   PIC XX.
+           10  SKL-SKU-GROUP-CODE        PIC X(04).
+
+      * One before/after image per converted record, so a disputed
+      * SKU or date can be traced back to exactly what came in and
+      * what REFORMER produced for it.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS AUDIT-RECORD.
+       01  AUDIT-RECORD.
+           10  AUD-BEFORE-IMAGE.
+               15  AUD-IN-PRODUCT-CODE   PIC X(06).
+               15  AUD-IN-PRODUCT-DESC   PIC X(60).
+               15  AUD-IN-INVOICE-NO     PIC X(08).
+               15  AUD-IN-QUANTITY       PIC 9(04).
+               15  AUD-IN-UNIT-PRICE     PIC S9(03)V99.
+               15  AUD-IN-INVOICE-DATE   PIC X(08).
+               15  AUD-IN-TAXABLE        PIC X.
+           10  FILLER                    PIC X(02) VALUE SPACES.
+           10  AUD-AFTER-IMAGE.
+               15  AUD-OUT-SKU           PIC X(10).
+               15  AUD-OUT-TAXABLE-FLAG  PIC X.
+               15  AUD-OUT-ITEM-DESC     PIC X(30).
+               15  AUD-OUT-QUANTITY      PIC S9(5) COMP-3.
+               15  AUD-OUT-UNIT-PRICE    PIC S9(7)V99 COMP-3.
+               15  AUD-OUT-INVOICE-NO    PIC X(16).
+               15  AUD-OUT-INV-DATE      PIC X(08).
+               15  AUD-OUT-RETURN        PIC X.
+
        WORKING-STORAGE SECTION.
-       01  FILLER. 
-      * Record received from external business entity. 
-           05  INPUT-RECORD.
-               10  IN-PRODUCT-CODE           PIC X(04).
-               10  FILLER                    PIC X(04).
-               10  IN-PRODUCT-DESC           PIC X(60).
-               10  FILLER                    PIC X(02).
-               10  IN-INVOICE-NO             PIC X(08).
-               10  IN-QUANTITY               PIC 9(04). 
-               10  IN-UNIT-PRICE             PIC S9(03)V99.
-               10  FILLER                    PIC X(02).
-      *        Date is in MM/DD/YY format         
-               10  IN-INVOICE-DATE           PIC X(08).
-      *        Taxable = 'Y', Non-taxable = space     
-               10  IN-TAXABLE                PIC X.
-
-      * Our company's record format.          
-           05  OUTPUT-RECORD.
-               10  OUT-SKU                    PIC X(10).
-               10  FILLER                     PIC X.
-                   88  TAXABLE-ITEM           VALUE 'T', FALSE 'N'.
-               10  OUT-ITEM-DESC              PIC X(30).
-               10  OUT-QUANTITY               PIC S9(5) COMP-3.
-               10  OUT-UNIT-PRICE             PIC S9(7)V99 COMP-3.
-               10  OUT-INVOICE-NO             PIC X(16).
-               10  OUT-INV-DATE-YYYY-MM-DD    PIC X(08).
-
-           05  WS-WORK-AREAS.
-               10  WS-SLASH                   PIC X VALUE "/".
-               10  WS-DATE-WORK-AREA. 
-                   15  WS-DATE-FULL-YEAR.
-                       20  WS-DATE-CENTURY    PIC XX. 
-                       20  WS-DATE-YEAR       PIC XX. 
-                   15  WS-DATE-MONTH          PIC XX.
-                   15  WS-DATE-DAY            PIC XX.           
-           05 WS-CURRENT-DATE-DATA.   
-               10  WS-CURRENT-DATE.
-                   15  WS-CURRENT-FULL-YEAR.
-                       20  WS-CURRENT-CENTURY  PIC X(02).
-                       20  FILLER              PIC X(02).
-                   15  WS-CURRENT-MONTH        PIC 9(02).
-                   15  WS-CURRENT-DAY          PIC 9(02).
-               10  WS-CURRENT-TIME.
-                   15  WS-CURRENT-HOURS        PIC 9(02).
-                   15  WS-CURRENT-MINUTE       PIC 9(02).
-                   15  WS-CURRENT-SECOND       PIC 9(02).
-                   15  WS-CURRENT-MILLISECONDS PIC 9(02).
-
-           05  WS-SKU-LOOKUP-DATA. 
-               10  FILLER PIC X(6) VALUE 'ABTC45'.
-               10  FILLER PIC X(6) VALUE 'GTHH05'.
-               10  FILLER PIC X(6) VALUE 'KRNB13'.
-               10  FILLER PIC X(6) VALUE 'PKCC19'.
-               10  FILLER PIC X(6) VALUE 'ZWYT54'.
-           05  WS-SKU-LOOKUP-TABLE REDEFINES WS-SKU-LOOKUP-DATA.
-               10  WS-SKU-LOOKUP-ENTRY 
-                       OCCURS 5 TIMES 
-      *                ASCENDING THEIR-PRODUCT-CODE-PREFIX
-                       INDEXED BY SKU-INDEX.
-                   15  THEIR-PRODUCT-CODE-PREFIX PIC XX. 
-                   15  OUR-SKU-GROUP-CODE        PIC X(04).  
-           05  WS-DEFAULT-SKU-PREFIX             PIC X(04) VALUE 'XX00'.
-           05  WS-SKU-PREFIX                     PIC X(04).    
+       01  WS-FILE-STATUSES.
+           05  EXTERNAL-FILE-STATUS      PIC X(02).
+               88  EXTERNAL-FILE-OK      VALUE '00'.
+               88  END-OF-EXTERNAL-FILE  VALUE '10'.
+           05  OUTPUT-FILE-STATUS        PIC X(02).
+               88  OUTPUT-FILE-OK        VALUE '00'.
+           05  REJECT-FILE-STATUS        PIC X(02).
+               88  REJECT-FILE-OK        VALUE '00'.
+           05  SKU-LOOKUP-FILE-STATUS    PIC X(02).
+               88  SKU-LOOKUP-FILE-OK    VALUE '00'.
+               88  END-OF-SKU-LOOKUP-FILE VALUE '10'.
+           05  AUDIT-FILE-STATUS         PIC X(02).
+               88  AUDIT-FILE-OK         VALUE '00'.
+
+       01  WS-FEED-TYPE                  PIC X VALUE 'A'.
+           88  FEED-TYPE-IS-A            VALUE 'A'.
+           88  FEED-TYPE-IS-B            VALUE 'B'.
+           88  FEED-TYPE-IS-C            VALUE 'C'.
+
+      * Work area mirroring CTLCARD's LINKAGE SECTION.
+       01  WS-CONTROL-CARD-CONVERSION.
+           05  WS-CC-FUNCTION-CODE        PIC X(02).
+           05  WS-CC-FILE-SELECTOR        PIC X(01) VALUE '3'.
+           05  WS-CC-KEYWORD              PIC X(08).
+           05  WS-CC-VALUE                PIC X(64).
+           05  WS-CC-RETURN-CODE          PIC X(02).
+               88  WS-CC-OK               VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'REFORMER'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'REFORMER'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09).
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09).
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+      * Records converted and rejects logged this run, for the shared
+      * JOBSTAT run-statistics record.
+       01  WS-RUN-STATISTICS.
+           05  WS-RECORD-COUNT            PIC S9(07) COMP-3
+                   VALUE ZERO.
+           05  WS-EXCEPTION-COUNT         PIC S9(07) COMP-3
+                   VALUE ZERO.
+       01  WS-START-DATE-AND-TIME.
+           05  WS-SDT-DATE                PIC 9(08).
+           05  WS-SDT-TIME                PIC 9(08).
+           05  WS-SDT-OFFSET              PIC X(05).
+
+      * Trading-partner fields normalized to one common shape so the
+      * rest of REFORMAT-ONE-RECORD doesn't need to know which
+      * partner layout the current record arrived in.
+       01  WS-COMMON-INPUT-FIELDS.
+           05  WS-IN-PRODUCT-CODE        PIC X(06).
+           05  WS-IN-PRODUCT-DESC        PIC X(60).
+           05  WS-IN-INVOICE-NO          PIC X(08).
+           05  WS-IN-QUANTITY            PIC 9(04).
+           05  WS-IN-UNIT-PRICE          PIC S9(03)V99.
+           05  WS-IN-INVOICE-DATE        PIC X(08).
+           05  WS-IN-TAXABLE             PIC X.
+
+       01  WS-WORK-AREAS.
+           05  WS-SLASH                   PIC X VALUE "/".
+           05  WS-DATE-WORK-AREA.
+               10  WS-DATE-FULL-YEAR.
+                   15  WS-DATE-CENTURY    PIC XX.
+                   15  WS-DATE-YEAR       PIC XX.
+               10  WS-DATE-MONTH          PIC XX.
+               10  WS-DATE-DAY            PIC XX.
+           05  WS-DATE-YEAR-NUM           PIC 9(02).
+           05  WS-DATE-CENTURY-NUM        PIC 9(02).
+      * Pivot-year window: an invoice year more than this many years
+      * ahead of the current 2-digit year is assumed to belong to the
+      * previous century rather than the next one.
+           05  WS-PIVOT-YEARS-AHEAD       PIC 9(02) VALUE 20.
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-FULL-YEAR.
+                   15  WS-CURRENT-CENTURY     PIC 9(02).
+                   15  WS-CURRENT-YEAR-2-DIGIT PIC 9(02).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               15  WS-CURRENT-HOURS        PIC 9(02).
+               15  WS-CURRENT-MINUTE       PIC 9(02).
+               15  WS-CURRENT-SECOND       PIC 9(02).
+               15  WS-CURRENT-MILLISECONDS PIC 9(02).
+
+       01  WS-SKU-LOOKUP-TABLE-AREA.
+           05  WS-SKU-LOOKUP-COUNT        PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-MAX-SKU-LOOKUP-ENTRIES  PIC S9(05) COMP-3 VALUE 200.
+           05  WS-SKU-LOOKUP-ENTRY
+                   OCCURS 1 TO 200
+                   DEPENDING ON WS-SKU-LOOKUP-COUNT
+                   INDEXED BY SKU-INDEX.
+               10  THEIR-PRODUCT-CODE-PREFIX PIC XX.
+               10  OUR-SKU-GROUP-CODE        PIC X(04).
+       01  WS-DEFAULT-SKU-PREFIX             PIC X(04) VALUE 'XX00'.
+       01  WS-SKU-PREFIX                     PIC X(04).
 
        01  WS-HEX2TEXT-CONVERSION.
            05  WS-ORIGINAL-LENGTH     PIC S9(09) COMP.
-           05  WS-ORIGINAL-VALUE      PIC X(120).  
-           05  WS-RESULT              PIC X(240).    
+           05  WS-ORIGINAL-VALUE      PIC X(500).
+           05  WS-EBCDIC-MODE-SWITCH  PIC X VALUE 'N'.
+           05  WS-RESULT              PIC X(1000).
+
+       01  WS-DATE-CALC-CONVERSION.
+           05  WS-DC-FUNCTION-CODE             PIC X(02).
+           05  WS-DC-YEAR-1                    PIC 9(04).
+           05  WS-DC-MONTH-1                   PIC 9(02).
+           05  WS-DC-DAY-1                     PIC 9(02).
+           05  WS-DC-YEAR-2                    PIC 9(04).
+           05  WS-DC-MONTH-2                   PIC 9(02).
+           05  WS-DC-DAY-2                     PIC 9(02).
+           05  WS-DC-NUMBER-OF-DAYS            PIC S9(07).
+           05  WS-DC-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  WS-DC-DATE-VALID-SWITCH         PIC X.
+               88  WS-DC-DATE-IS-VALID         VALUE 'Y'.
+           05  WS-DC-BUSINESS-DAY-SWITCH       PIC X.
+           05  WS-DC-RESULT-YEAR               PIC 9(04).
+           05  WS-DC-RESULT-MONTH              PIC 9(02).
+           05  WS-DC-RESULT-DAY                PIC 9(02).
+           05  WS-DC-RESULT-DAY-OF-WEEK        PIC 9.
+           05  WS-DC-RESULT-DAYS               PIC S9(07).
+           05  WS-DC-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  WS-DC-RESULT-FISCAL-PERIOD      PIC 9(02).
+
+       01  WS-CATEGORY-CONVERSION.
+           05  WS-CAT-INPUT-CODE                PIC X(01).
+           05  WS-CAT-GROUP-CODE                PIC X(01).
+           05  WS-CAT-CODE-VALID-SWITCH         PIC X.
+               88  WS-CAT-CODE-IS-VALID         VALUE 'Y'.
 
        01  HEX-OUTPUT-RECORD.
            05  HEX-OFFSET                   PIC S9(3) COMP-3.
            05  HEX-TARGET                   PIC S9(3) COMP-3.
-           05  HEX-OUTPUT-RECORD-HIGH-ORDER PIC X(73).          
-           05  HEX-OUTPUT-RECORD-LOW-ORDER  PIC X(73).          
+           05  HEX-OUTPUT-RECORD-HIGH-ORDER PIC X(73).
+           05  HEX-OUTPUT-RECORD-LOW-ORDER  PIC X(73).
 
        PROCEDURE DIVISION.
 
-      * Input record we might receive from the external entity
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-START-DATE-AND-TIME
+           MOVE WS-SDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-SDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           PERFORM LOAD-SKU-LOOKUP-TABLE
+           PERFORM LOAD-FEED-TYPE-PARAMETER
+
+           OPEN INPUT EXTERNAL-FILE
+           IF NOT EXTERNAL-FILE-OK
+               DISPLAY 'STATUS ON EXTERNAL-FILE OPEN: '
+                       EXTERNAL-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON EXTERNAL-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT OUTPUT-FILE
+           IF NOT OUTPUT-FILE-OK
+               DISPLAY 'STATUS ON OUTPUT-FILE OPEN: '
+                       OUTPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON OUTPUT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT REJECT-FILE-OK
+               DISPLAY 'STATUS ON REJECT-FILE OPEN: '
+                       REJECT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON REJECT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
 
-           MOVE 'PK29'           TO IN-PRODUCT-CODE 
-           MOVE 'Pastel 29'      TO IN-PRODUCT-DESC 
-           MOVE 'I00956A5'       TO IN-INVOICE-NO 
-           MOVE 3                TO IN-QUANTITY 
-           MOVE 5.49             TO IN-UNIT-PRICE 
-           MOVE '10/15/22'       TO IN-INVOICE-DATE 
-           MOVE 'Y'              TO IN-TAXABLE 
+           OPEN OUTPUT AUDIT-FILE
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'STATUS ON AUDIT-FILE OPEN: '
+                       AUDIT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON AUDIT-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
 
-      * Reformat the date value            
+           PERFORM UNTIL END-OF-EXTERNAL-FILE
+               READ EXTERNAL-FILE
+               IF EXTERNAL-FILE-OK
+                   PERFORM REFORMAT-ONE-RECORD
+               END-IF
+           END-PERFORM
+
+           GO TO END-OF-PROGRAM
+           .
+       DETERMINE-INVOICE-DATE-CENTURY.
+           MOVE WS-DATE-YEAR TO WS-DATE-YEAR-NUM
+           MOVE WS-CURRENT-CENTURY TO WS-DATE-CENTURY-NUM
+           IF WS-DATE-YEAR-NUM IS GREATER THAN
+                   (WS-CURRENT-YEAR-2-DIGIT + WS-PIVOT-YEARS-AHEAD)
+               SUBTRACT 1 FROM WS-DATE-CENTURY-NUM
+           END-IF
+           MOVE WS-DATE-CENTURY-NUM TO WS-DATE-CENTURY
+           .
+       LOAD-SKU-LOOKUP-TABLE.
+           OPEN INPUT SKU-LOOKUP-FILE
+           IF NOT SKU-LOOKUP-FILE-OK
+               DISPLAY 'STATUS ON SKU-LOOKUP-FILE OPEN: '
+                       SKU-LOOKUP-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON SKU-LOOKUP-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               MOVE ZERO TO WS-SKU-LOOKUP-COUNT
+           ELSE
+               PERFORM UNTIL END-OF-SKU-LOOKUP-FILE
+                   READ SKU-LOOKUP-FILE
+                   IF SKU-LOOKUP-FILE-OK
+                       IF WS-SKU-LOOKUP-COUNT IS GREATER THAN
+                               OR EQUAL TO WS-MAX-SKU-LOOKUP-ENTRIES
+                           MOVE 'WR' TO WS-EL-FUNCTION-CODE
+                           MOVE 'REFORMER SKU LOOKUP TABLE IS FULL'
+                               TO WS-EL-EXCEPTION-TEXT
+                           CALL 'EXCPLOG' USING
+                                   WS-EXCEPTION-LOG-CONVERSION
+                       ELSE
+                           ADD 1 TO WS-SKU-LOOKUP-COUNT
+                           MOVE SKL-PRODUCT-CODE-PREFIX
+                               TO THEIR-PRODUCT-CODE-PREFIX
+                                      (WS-SKU-LOOKUP-COUNT)
+                           MOVE SKL-SKU-GROUP-CODE
+                               TO OUR-SKU-GROUP-CODE
+                                      (WS-SKU-LOOKUP-COUNT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE SKU-LOOKUP-FILE
+           END-IF
+           .
+       LOAD-FEED-TYPE-PARAMETER.
+           MOVE 'LD' TO WS-CC-FUNCTION-CODE
+           CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+           IF NOT WS-CC-OK
+               DISPLAY 'STATUS ON FEEDTYPE LOAD: ' WS-CC-RETURN-CODE
+               DISPLAY 'DEFAULTING TO FEED TYPE A'
+           ELSE
+               MOVE 'FEEDTYPE' TO WS-CC-KEYWORD
+               MOVE 'LU' TO WS-CC-FUNCTION-CODE
+               CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+               IF WS-CC-OK
+                   MOVE WS-CC-VALUE(1:1) TO WS-FEED-TYPE
+               END-IF
+           END-IF
+           .
+       MAP-INPUT-RECORD-TO-COMMON-FIELDS.
+           EVALUATE TRUE
+               WHEN FEED-TYPE-IS-B
+                   MOVE IN-B-PRODUCT-CODE TO WS-IN-PRODUCT-CODE
+                   MOVE IN-B-PRODUCT-DESC TO WS-IN-PRODUCT-DESC
+                   MOVE IN-B-INVOICE-NO   TO WS-IN-INVOICE-NO
+                   MOVE IN-B-QUANTITY     TO WS-IN-QUANTITY
+                   MOVE IN-B-UNIT-PRICE   TO WS-IN-UNIT-PRICE
+                   MOVE IN-B-INVOICE-DATE TO WS-IN-INVOICE-DATE
+                   MOVE IN-B-TAXABLE      TO WS-IN-TAXABLE
+               WHEN FEED-TYPE-IS-C
+                   MOVE IN-C-PRODUCT-CODE TO WS-IN-PRODUCT-CODE
+                   MOVE IN-C-PRODUCT-DESC TO WS-IN-PRODUCT-DESC
+                   MOVE IN-C-INVOICE-NO   TO WS-IN-INVOICE-NO
+                   MOVE IN-C-QUANTITY     TO WS-IN-QUANTITY
+                   MOVE IN-C-UNIT-PRICE   TO WS-IN-UNIT-PRICE
+                   MOVE IN-C-INVOICE-DATE TO WS-IN-INVOICE-DATE
+                   MOVE IN-C-TAXABLE      TO WS-IN-TAXABLE
+               WHEN OTHER
+                   MOVE IN-A-PRODUCT-CODE TO WS-IN-PRODUCT-CODE
+                   MOVE IN-A-PRODUCT-DESC TO WS-IN-PRODUCT-DESC
+                   MOVE IN-A-INVOICE-NO   TO WS-IN-INVOICE-NO
+                   MOVE IN-A-QUANTITY     TO WS-IN-QUANTITY
+                   MOVE IN-A-UNIT-PRICE   TO WS-IN-UNIT-PRICE
+                   MOVE IN-A-INVOICE-DATE TO WS-IN-INVOICE-DATE
+                   MOVE IN-A-TAXABLE      TO WS-IN-TAXABLE
+           END-EVALUATE
+           .
+       REFORMAT-ONE-RECORD.
+
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM MAP-INPUT-RECORD-TO-COMMON-FIELDS
+
+      * Reformat the date value
 
-           UNSTRING IN-INVOICE-DATE 
-               DELIMITED BY WS-SLASH 
-               INTO 
-                   WS-DATE-MONTH 
-                   WS-DATE-DAY 
-                   WS-DATE-YEAR 
-           END-UNSTRING  
+           UNSTRING WS-IN-INVOICE-DATE
+               DELIMITED BY WS-SLASH
+               INTO
+                   WS-DATE-MONTH
+                   WS-DATE-DAY
+                   WS-DATE-YEAR
+           END-UNSTRING
 
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
-           MOVE WS-CURRENT-CENTURY TO WS-DATE-CENTURY
+           PERFORM DETERMINE-INVOICE-DATE-CENTURY
            MOVE WS-DATE-WORK-AREA TO OUT-INV-DATE-YYYY-MM-DD
 
-           DISPLAY SPACE 
+           DISPLAY SPACE
            DISPLAY 'Using CURRENT-DATE function call, MOVE statement:'
-           DISPLAY 'IN-INVOICE-DATE <' IN-INVOICE-DATE '>'
+           DISPLAY 'IN-INVOICE-DATE <' WS-IN-INVOICE-DATE '>'
                ' converted to '
-               'OUT-INV-DATE-YYYY-MM-DD <' 
-               OUT-INV-DATE-YYYY-MM-DD  '>'        
+               'OUT-INV-DATE-YYYY-MM-DD <'
+               OUT-INV-DATE-YYYY-MM-DD  '>'
 
-      * Lookup the SKU prefix for our system 
+           MOVE 'VD' TO WS-DC-FUNCTION-CODE
+           MOVE WS-DATE-FULL-YEAR TO WS-DC-YEAR-1
+           MOVE WS-DATE-MONTH TO WS-DC-MONTH-1
+           MOVE WS-DATE-DAY TO WS-DC-DAY-1
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
+           IF NOT WS-DC-DATE-IS-VALID
+               DISPLAY 'INVALID INVOICE DATE: '
+                   OUT-INV-DATE-YYYY-MM-DD
+               PERFORM WRITE-DATE-REJECT
+           END-IF
 
-           SEARCH WS-SKU-LOOKUP-ENTRY 
-               AT END  
-                   MOVE WS-DEFAULT-SKU-PREFIX TO WS-SKU-PREFIX 
-               WHEN  
-                   THEIR-PRODUCT-CODE-PREFIX (SKU-INDEX) 
-                       IS EQUAL TO IN-PRODUCT-CODE(1:2) 
-                           MOVE OUR-SKU-GROUP-CODE (SKU-INDEX) 
-                               TO WS-SKU-PREFIX 
-           END-SEARCH 
+      * Lookup the SKU prefix for our system
+
+           SEARCH WS-SKU-LOOKUP-ENTRY
+               AT END
+                   MOVE WS-DEFAULT-SKU-PREFIX TO WS-SKU-PREFIX
+                   PERFORM WRITE-SKU-REJECT
+               WHEN
+                   THEIR-PRODUCT-CODE-PREFIX (SKU-INDEX)
+                       IS EQUAL TO WS-IN-PRODUCT-CODE(1:2)
+                           MOVE OUR-SKU-GROUP-CODE (SKU-INDEX)
+                               TO WS-SKU-PREFIX
+           END-SEARCH
 
            MOVE SPACES TO OUT-SKU
-           
-           STRING 
-                   WS-SKU-PREFIX DELIMITED BY SIZE 
-                   IN-PRODUCT-CODE(3:2) DELIMITED BY SIZE 
-               INTO 
+
+           STRING
+                   WS-SKU-PREFIX DELIMITED BY SIZE
+                   WS-IN-PRODUCT-CODE(3:2) DELIMITED BY SIZE
+               INTO
                    OUT-SKU
-           END-STRING 
+           END-STRING
 
-           DISPLAY SPACE 
+           DISPLAY SPACE
            DISPLAY 'Using Table search, STRING statement:'
-           DISPLAY 'IN-PRODUCT-CODE <' IN-PRODUCT-CODE 
-               '> converted to OUT-SKU <' OUT-SKU '>'                   
+           DISPLAY 'IN-PRODUCT-CODE <' WS-IN-PRODUCT-CODE
+               '> converted to OUT-SKU <' OUT-SKU '>'
 
-      * Convert the 'taxable item' indicator to our format 
+      * Convert the 'taxable item' indicator to our format, via the
+      * shared CATCLASS code/group table instead of a hardcoded 'Y'
+      * check, so a new valid taxable-indicator value is a one-place
+      * change to CATCLASS instead of a change here.
 
-           IF IN-TAXABLE IS EQUAL TO 'Y' 
-               SET TAXABLE-ITEM TO TRUE 
-           ELSE  
-               SET TAXABLE-ITEM TO FALSE 
-           END-IF 
+           MOVE WS-IN-TAXABLE TO WS-CAT-INPUT-CODE
+           CALL 'CATCLASS' USING WS-CATEGORY-CONVERSION
+           IF WS-CAT-CODE-IS-VALID AND WS-CAT-GROUP-CODE = 'A'
+               SET TAXABLE-ITEM TO TRUE
+           ELSE
+               SET TAXABLE-ITEM TO FALSE
+           END-IF
 
-           DISPLAY SPACE  
+           DISPLAY SPACE
            DISPLAY 'Using IF/ELSE, SET statement:'
-           DISPLAY 'IN-TAXABLE <' IN-TAXABLE '> converted to ' 
-           IF TAXABLE-ITEM 
-               DISPLAY 'TAXABLE-ITEM condition name TRUE' 
-           ELSE     
-               DISPLAY 'TAXABLE-ITEM condition name FALSE'    
-           END-IF             
+           DISPLAY 'IN-TAXABLE <' WS-IN-TAXABLE '> converted to '
+           IF TAXABLE-ITEM
+               DISPLAY 'TAXABLE-ITEM condition name TRUE'
+           ELSE
+               DISPLAY 'TAXABLE-ITEM condition name FALSE'
+           END-IF
 
-      * Move quantity and unit price and convert to packed decimal 
+      * Move quantity and unit price and convert to packed decimal
 
-           MOVE IN-QUANTITY TO OUT-QUANTITY 
-           MOVE IN-UNIT-PRICE TO OUT-UNIT-PRICE 
+           MOVE WS-IN-QUANTITY TO OUT-QUANTITY
+           IF WS-IN-UNIT-PRICE IS LESS THAN ZERO
+               COMPUTE OUT-UNIT-PRICE = WS-IN-UNIT-PRICE * -1
+               SET OUT-IS-RETURN TO TRUE
+           ELSE
+               MOVE WS-IN-UNIT-PRICE TO OUT-UNIT-PRICE
+               SET OUT-IS-RETURN TO FALSE
+           END-IF
 
-           DISPLAY SPACE 
-           DISPLAY 'Using MOVE statements:' 
-           DISPLAY 'IN-QUANTITY <' IN-QUANTITY '> converted to packed '
+           DISPLAY SPACE
+           DISPLAY 'Using MOVE statements:'
+           DISPLAY 'IN-QUANTITY <' WS-IN-QUANTITY
+               '> converted to packed '
                'OUT-QUANTITY <' OUT-QUANTITY '>'
-           DISPLAY 'IN-UNIT-PRICE <' IN-UNIT-PRICE '> converted to '
-               'packed OUT-UNIT-PRICE <' OUT-UNIT-PRICE '>'    
+           DISPLAY 'IN-UNIT-PRICE <' WS-IN-UNIT-PRICE '> converted to '
+               'packed OUT-UNIT-PRICE <' OUT-UNIT-PRICE '>'
+           IF OUT-IS-RETURN
+               DISPLAY 'Negative IN-UNIT-PRICE - OUT-RETURN set to '
+                   '''R'' and OUT-UNIT-PRICE stored as a magnitude'
+           END-IF
 
-      * Move invoice number - no conversion necessary 
+      * Move invoice number - no conversion necessary
 
-           MOVE IN-INVOICE-NO TO OUT-INVOICE-NO
+           MOVE WS-IN-INVOICE-NO TO OUT-INVOICE-NO
 
-           DISPLAY SPACE 
-           DISPLAY 'Converted record: ' 
-           DISPLAY '<' OUTPUT-RECORD(1:41) '........' 
+           DISPLAY SPACE
+           DISPLAY 'Converted record: '
+           DISPLAY '<' OUTPUT-RECORD(1:41) '........'
                OUTPUT-RECORD(50:24) '>'
 
-           MOVE OUTPUT-RECORD TO WS-ORIGINAL-VALUE 
+           MOVE OUTPUT-RECORD TO WS-ORIGINAL-VALUE
            MOVE LENGTH OF OUTPUT-RECORD TO WS-ORIGINAL-LENGTH
            CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
 
            MOVE ZERO TO HEX-TARGET
-           PERFORM 
-                   WITH TEST BEFORE 
-                   VARYING HEX-OFFSET FROM 1 BY 2 
-                   UNTIL HEX-OFFSET IS GREATER THAN 
-                       LENGTH OF OUTPUT-RECORD * 2    
-                ADD 1 TO HEX-TARGET       
-                MOVE WS-RESULT(HEX-OFFSET:1) 
-                    TO HEX-OUTPUT-RECORD-HIGH-ORDER(HEX-TARGET:1) 
-                MOVE WS-RESULT(HEX-OFFSET + 1:1) 
-                    TO HEX-OUTPUT-RECORD-LOW-ORDER(HEX-TARGET:1)           
+           PERFORM
+                   WITH TEST BEFORE
+                   VARYING HEX-OFFSET FROM 1 BY 2
+                   UNTIL HEX-OFFSET IS GREATER THAN
+                       LENGTH OF OUTPUT-RECORD * 2
+                ADD 1 TO HEX-TARGET
+                MOVE WS-RESULT(HEX-OFFSET:1)
+                    TO HEX-OUTPUT-RECORD-HIGH-ORDER(HEX-TARGET:1)
+                MOVE WS-RESULT(HEX-OFFSET + 1:1)
+                    TO HEX-OUTPUT-RECORD-LOW-ORDER(HEX-TARGET:1)
            END-PERFORM
 
            DISPLAY '<' HEX-OUTPUT-RECORD-HIGH-ORDER '>'
            DISPLAY '<' HEX-OUTPUT-RECORD-LOW-ORDER '>'
 
+           WRITE OUTPUT-RECORD
+           IF NOT OUTPUT-FILE-OK
+               DISPLAY 'STATUS ON OUTPUT-FILE WRITE: '
+                       OUTPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON OUTPUT-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+           .
+       WRITE-AUDIT-RECORD.
+           MOVE WS-COMMON-INPUT-FIELDS TO AUD-BEFORE-IMAGE
+           MOVE OUTPUT-RECORD TO AUD-AFTER-IMAGE
+           WRITE AUDIT-RECORD
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'STATUS ON AUDIT-FILE WRITE: '
+                       AUDIT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON AUDIT-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           .
+       WRITE-SKU-REJECT.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-IN-PRODUCT-CODE TO REJ-PRODUCT-CODE
+           MOVE WS-IN-INVOICE-NO TO REJ-INVOICE-NO
+           MOVE 'NO SKU PREFIX MATCH - DEFAULTED TO XX00' TO REJ-REASON
+           WRITE REJECT-RECORD
+           IF NOT REJECT-FILE-OK
+               DISPLAY 'STATUS ON REJECT-FILE WRITE: '
+                       REJECT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON REJECT-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           .
+       WRITE-DATE-REJECT.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-IN-PRODUCT-CODE TO REJ-PRODUCT-CODE
+           MOVE WS-IN-INVOICE-NO TO REJ-INVOICE-NO
+           MOVE 'INVALID CALENDAR DATE - PASSED THROUGH AS-IS'
+               TO REJ-REASON
+           WRITE REJECT-RECORD
+           IF NOT REJECT-FILE-OK
+               DISPLAY 'STATUS ON REJECT-FILE WRITE: '
+                       REJECT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON REJECT-FILE WRITE'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           .
+       END-OF-PROGRAM.
+           CLOSE EXTERNAL-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE WS-RECORD-COUNT TO WS-JS-RECORD-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WS-JS-EXCEPTION-COUNT
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
            GOBACK
-           .
\ No newline at end of file
+           .
