@@ -1,19 +1,26 @@
       *****************************************************************
-      * Program name:    DATE1                            
-      * Original author: Dave Nicolette            
+      * Program name:    DATE1
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
       * How to get the current date and time using the intrinsic
       * function CURRENT-DATE
       *
-      * This program calls intrinsic function CURRENT-DATE and 
+      * This program calls intrinsic function CURRENT-DATE and
       * displays various date and time fields the function returns.
+      *
+      * Modification history:
+      * - Month name, day-ordinal, and shorthand-date formatting now
+      *   come from the shared DATEFMT routine instead of duplicating
+      *   DATE2's lookup tables here.
+      * - Added an example showing the date 30 calendar days from
+      *   today, via the shared DATECALC routine's AD function.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  DATE1.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  CURRENT-DATE-DATA.
            05  CURRENT-DATE.
                10  FULL-YEAR               PIC 9(04).
@@ -30,7 +37,7 @@
            05  TIMEZONE-INFORMATION.
                10  TIMEZONE-DIRECTION      PIC X(01).
                10  TIMEZONE-OFFSET-HOURS   PIC 9(02).
-               10  TIMEZONE-OFFSET-MINUTES PIC 9(02).    
+               10  TIMEZONE-OFFSET-MINUTES PIC 9(02).
 
        01  NCSA-TIMESTAMP.
            05  FILLER                      PIC X VALUE "[".
@@ -44,133 +51,121 @@
            05  FILLER                      PIC X VALUE ":".
            05  MINUTE                      PIC 9(02).
            05  FILLER                      PIC X VALUE ":".
-           05  SECOND                      PIC 9(02).   
+           05  SECOND                      PIC 9(02).
            05  FILLER                      PIC X VALUE SPACE.
            05  TIMEZONE-DIRECTION          PIC X.
            05  TIMEZONE-OFFSET-HOURS       PIC 9(02).
-           05  TIMEZONE-OFFSET-MINUTES     PIC 9(02).    
+           05  TIMEZONE-OFFSET-MINUTES     PIC 9(02).
            05  FILLER                      PIC X VALUE "]".
 
        01  FULL-DATE                       PIC X(40).
-       01  DAY-CALCULATION-FIELDS.
-           05  DAY-DIV-BY-10               PIC 9.
-           05  DAY-LAST-DIGIT              PIC 9.
-
-       01  SHORTHAND-DATE-US-STYLE.
-           05  MONTH                       PIC 9(02).
-           05  FILLER                      PIC X VALUE "/".
-           05  DAY-OF-MONTH                PIC 9(02).
-           05  FILLER                      PIC X VALUE "/".
-           05  YEAR-2-DIGIT                PIC 9(02).
 
-       01  SHORTHAND-DATE-EURO-STYLE.
-           05  DAY-OF-MONTH                PIC 9(02).
-           05  FILLER                      PIC X VALUE ".".
-           05  MONTH                       PIC 9(02).
-           05  FILLER                      PIC X VALUE ".".
-           05  YEAR-2-DIGIT                PIC 9(02).
-
-       01  MONTH-ABBR-DATA.
-           05  FILLER PIC X(11) VALUE '01January'.     
-           05  FILLER PIC X(11) VALUE '02February'.     
-           05  FILLER PIC X(11) VALUE '03March'.     
-           05  FILLER PIC X(11) VALUE '04April'.     
-           05  FILLER PIC X(11) VALUE '05May'.     
-           05  FILLER PIC X(11) VALUE '06June'.     
-           05  FILLER PIC X(11) VALUE '07July'.     
-           05  FILLER PIC X(11) VALUE '08August'.     
-           05  FILLER PIC X(11) VALUE '09September'.     
-           05  FILLER PIC X(11) VALUE '10October'.     
-           05  FILLER PIC X(11) VALUE '11November'.     
-           05  FILLER PIC X(11) VALUE '12December'.   
-       01  FILLER REDEFINES MONTH-ABBR-DATA.
-           05  MONTH-ENTRY OCCURS 12 INDEXED BY MONTH-INDEX.
-               10  MONTH-NUMBER             PIC 9(02).
-               10  MONTH-NAME.
-                   15  MONTH-ABBREV         PIC X(03).
-                   15  FILLER               PIC X(06).     
-
-       01  DAY-ORDINALS-DATA. 
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'st'.
-           05  FILLER PIC X(02) VALUE 'nd'.
-           05  FILLER PIC X(02) VALUE 'rd'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-       01  FILER REDEFINES DAY-ORDINALS-DATA.
-           05  DAY-ORDINAL OCCURS 10 PIC X(02).
+       01  WS-DATE-FORMAT-CONVERSION.
+           05  WS-DATE-YEAR                PIC 9(04).
+           05  WS-DATE-MONTH               PIC 9(02).
+           05  WS-DATE-DAY                 PIC 9(02).
+           05  WS-DATE-DAY-OF-WEEK         PIC 9 VALUE 0.
+           05  WS-MONTH-NAME               PIC X(09).
+           05  WS-DAY-ORDINAL-SUFFIX       PIC X(02).
+           05  WS-DAY-NAME                 PIC X(09).
+           05  WS-SHORTHAND-US             PIC X(08).
+           05  WS-SHORTHAND-EURO           PIC X(08).
+
+      * Work area mirroring DATECALC's LINKAGE SECTION.
+       01  WS-DATE-CALC-CONVERSION.
+           05  WS-DC-FUNCTION-CODE             PIC X(02).
+           05  WS-DC-YEAR-1                    PIC 9(04).
+           05  WS-DC-MONTH-1                   PIC 9(02).
+           05  WS-DC-DAY-1                     PIC 9(02).
+           05  WS-DC-YEAR-2                    PIC 9(04).
+           05  WS-DC-MONTH-2                   PIC 9(02).
+           05  WS-DC-DAY-2                     PIC 9(02).
+           05  WS-DC-NUMBER-OF-DAYS            PIC S9(07).
+           05  WS-DC-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  WS-DC-DATE-VALID-SWITCH         PIC X.
+               88  WS-DC-DATE-IS-VALID         VALUE 'Y'.
+           05  WS-DC-BUSINESS-DAY-SWITCH       PIC X.
+           05  WS-DC-RESULT-YEAR               PIC 9(04).
+           05  WS-DC-RESULT-MONTH              PIC 9(02).
+           05  WS-DC-RESULT-DAY                PIC 9(02).
+           05  WS-DC-RESULT-DAY-OF-WEEK        PIC 9.
+           05  WS-DC-RESULT-DAYS               PIC S9(07).
+           05  WS-DC-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  WS-DC-RESULT-FISCAL-PERIOD      PIC 9(02).
+
+       01  WS-CALENDAR-DAYS-AHEAD           PIC S9(07) VALUE 30.
 
        PROCEDURE DIVISION.
            MOVE FUNCTION CURRENT-DATE to CURRENT-DATE-DATA
 
-      * Format the date and time consistent with the NCSA common 
+      * Format the date and time consistent with the NCSA common
       * log format
 
            MOVE CORRESPONDING CURRENT-DATE TO NCSA-TIMESTAMP
            MOVE CORRESPONDING CURRENT-TIME TO NCSA-TIMESTAMP
            MOVE CORRESPONDING TIMEZONE-INFORMATION TO NCSA-TIMESTAMP
-           MOVE MONTH-ABBREV(MONTH IN CURRENT-DATE) 
-             TO MONTH-ABBR IN NCSA-TIMESTAMP 
-           
-           DISPLAY SPACE 
+
+           MOVE FULL-YEAR IN CURRENT-DATE TO WS-DATE-YEAR
+           MOVE MONTH IN CURRENT-DATE TO WS-DATE-MONTH
+           MOVE DAY-OF-MONTH IN CURRENT-DATE TO WS-DATE-DAY
+           CALL 'DATEFMT' USING WS-DATE-FORMAT-CONVERSION
+
+           MOVE WS-MONTH-NAME(1:3) TO MONTH-ABBR IN NCSA-TIMESTAMP
+
+           DISPLAY SPACE
            DISPLAY 'Example 1: Timestamp in NCSA common log format: '
                    NCSA-TIMESTAMP
 
-      * Format the date with full month name and ordinal day 
+      * Format the date with full month name and ordinal day
 
-           DIVIDE DAY-OF-MONTH IN CURRENT-DATE BY 10 
-               GIVING DAY-DIV-BY-10
-               REMAINDER DAY-LAST-DIGIT
-           END-DIVIDE    
-
-           STRING 
-               MONTH-NAME(MONTH IN CURRENT-DATE)
-                   DELIMITED BY SPACE 
-               SPACE 
-                   DELIMITED BY SIZE 
+           STRING
+               WS-MONTH-NAME
+                   DELIMITED BY SPACE
+               SPACE
+                   DELIMITED BY SIZE
                DAY-OF-MONTH IN CURRENT-DATE
-                   DELIMITED BY SIZE 
-               DAY-ORDINAL(DAY-LAST-DIGIT) 
-                   DELIMITED BY SIZE 
-               ", " 
-                   DELIMITED BY SIZE 
-               FULL-YEAR OF CURRENT-DATE 
-                   DELIMITED BY SIZE      
-               INTO FULL-DATE 
-           END-STRING    
-
-           DISPLAY SPACE 
+                   DELIMITED BY SIZE
+               WS-DAY-ORDINAL-SUFFIX
+                   DELIMITED BY SIZE
+               ", "
+                   DELIMITED BY SIZE
+               FULL-YEAR OF CURRENT-DATE
+                   DELIMITED BY SIZE
+               INTO FULL-DATE
+           END-STRING
+
+           DISPLAY SPACE
            DISPLAY 'Example 2: Current date formatted verbosely: '
                    FULL-DATE
 
-      * Typical shorthand date, US format MM/DD/YY 
+      * Typical shorthand date, US format MM/DD/YY
 
-           MOVE CORRESPONDING CURRENT-DATE 
-                TO SHORTHAND-DATE-US-STYLE
-           MOVE YEAR-2-DIGIT IN CURRENT-DATE 
-                TO YEAR-2-DIGIT IN SHORTHAND-DATE-US-STYLE      
-           DISPLAY SPACE. 
+           DISPLAY SPACE.
            DISPLAY 'Example 3: Shorthand date, '
                    'US style MM/DD/YY: '
-                   SHORTHAND-DATE-US-STYLE 
+                   WS-SHORTHAND-US
 
-      * Typical shorthand date, European format DD.MM.YY 
+      * Typical shorthand date, European format DD.MM.YY
 
-           MOVE CORRESPONDING CURRENT-DATE 
-                TO SHORTHAND-DATE-EURO-STYLE
-           MOVE YEAR-2-DIGIT IN CURRENT-DATE 
-                TO YEAR-2-DIGIT IN SHORTHAND-DATE-EURO-STYLE      
-           DISPLAY SPACE. 
+           DISPLAY SPACE.
            DISPLAY 'Example 4: Shorthand date, '
                    'European style DD.MM.YY: '
-                   SHORTHAND-DATE-EURO-STYLE 
-           
-           
+                   WS-SHORTHAND-EURO
+
+      * 30 calendar days from today, built on DATECALC's Julian Day
+      * Number conversion instead of hand-rolled month-length logic.
+
+           MOVE 'AD' TO WS-DC-FUNCTION-CODE
+           MOVE FULL-YEAR IN CURRENT-DATE TO WS-DC-YEAR-1
+           MOVE MONTH IN CURRENT-DATE TO WS-DC-MONTH-1
+           MOVE DAY-OF-MONTH IN CURRENT-DATE TO WS-DC-DAY-1
+           MOVE WS-CALENDAR-DAYS-AHEAD TO WS-DC-NUMBER-OF-DAYS
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
 
+           DISPLAY SPACE
+           DISPLAY 'Example 5: 30 calendar days from today: '
+                   WS-DC-RESULT-YEAR '-' WS-DC-RESULT-MONTH
+                   '-' WS-DC-RESULT-DAY
 
            GOBACK
-           .
\ No newline at end of file
+           .
