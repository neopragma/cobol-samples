@@ -1,14 +1,20 @@
       *****************************************************************
-      * Program name:    COND88                           
-      * Original author: Dave Nicolette            
+      * Program name:    COND88
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
       * How to use the 88-level data item in Cobol.
       *
       * This program performs various operations using 88-level data
-      * items. It does not emit any output. View the source to see 
+      * items. It does not emit any output. View the source to see
       * how to work with 88-level items ("condition names").
+      *
+      * Modification history:
+      * - Example 5 added: the age-bracket ranges Example 4 exercises
+      *   inline are also available as the callable DEMOCLAS routine,
+      *   for callers that need the same brackets without redefining
+      *   the 88-levels themselves.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  COND88.
@@ -23,14 +29,18 @@
            05  CATEGORY-CODE            PIC X VALUE SPACE.
                88  CATEGORY-A                 VALUE 'A', '3', '7'.
                88  CATEGORY-B                 VALUE 'B', '9', 'X'.    
-           05  PERSON-AGE               PIC 9(03). 
-               88  PERSON-IS-A-CHILD          VALUE 0 THRU 12. 
-               88  PERSON-IS-A-TEEN           VALUE 13 THRU 19. 
-               88  PERSON-IS-YOUNG-ADULT      VALUE 20 THRU 35. 
-               88  PERSON-IS-AN-ADULT         VALUE 36 THRU 49. 
-               88  PERSON-IS-MIDDLE-AGED      VALUE 50 THRU 59. 
-               88  PERSON-IS-A-SENIOR         VALUE 60 THRU 74. 
-               88  PERSON-IS-ELDERLY          VALUE 75 THRU 200.     
+           05  PERSON-AGE               PIC 9(03).
+               88  PERSON-IS-A-CHILD          VALUE 0 THRU 12.
+               88  PERSON-IS-A-TEEN           VALUE 13 THRU 19.
+               88  PERSON-IS-YOUNG-ADULT      VALUE 20 THRU 35.
+               88  PERSON-IS-AN-ADULT         VALUE 36 THRU 49.
+               88  PERSON-IS-MIDDLE-AGED      VALUE 50 THRU 59.
+               88  PERSON-IS-A-SENIOR         VALUE 60 THRU 74.
+               88  PERSON-IS-ELDERLY          VALUE 75 THRU 200.
+           05  WS-DEMOGRAPHICS-CONVERSION.
+               10  WS-PERSON-AGE            PIC 9(03).
+               10  WS-BRACKET-CODE          PIC X(02).
+               10  WS-BRACKET-LABEL         PIC X(07).
 
        PROCEDURE DIVISION.
 
@@ -92,9 +102,16 @@
                    MOVE 'senior' TO THE-ANSWER 
                WHEN PERSON-IS-ELDERLY 
                    MOVE 'elderly' TO THE-ANSWER                 
-               WHEN OTHER 
-                   MOVE 'ageless' TO THE-ANSWER     
-           END-EVALUATE         
+               WHEN OTHER
+                   MOVE 'ageless' TO THE-ANSWER
+           END-EVALUATE
+
+      * Example 5: same age brackets as Example 4, via the callable
+      * DEMOCLAS routine instead of local 88-levels.
+
+           MOVE 37 TO WS-PERSON-AGE
+           CALL 'DEMOCLAS' USING WS-DEMOGRAPHICS-CONVERSION
+           MOVE WS-BRACKET-LABEL TO THE-ANSWER
 
            GOBACK
            .
\ No newline at end of file
