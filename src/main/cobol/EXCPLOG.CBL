@@ -0,0 +1,106 @@
+      *****************************************************************
+      * Program name:    EXCPLOG
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * A shared exception-log writer. CPSEQFR, CPSEQVR, REFORMER, and
+      * INVCALC each used to handle a bad file status or a failed
+      * validation check with nothing more than a DISPLAY, so a day's
+      * processing problems were scattered across whatever job log
+      * happened to catch each program's SYSOUT. This routine appends
+      * one line per problem to a single sequential EXCPLOG1 file
+      * shared by all four programs, so operations can review a whole
+      * day's exceptions in one place every morning.
+      *
+      * A caller OPENs the log once at the start of its run, WRITEs one
+      * entry for every problem worth a line in the log, and CLOSEs it
+      * before GOBACKing; OPEN appends to an existing EXCPLOG1 if one
+      * is already there for the day, or starts a new one if not. Each
+      * caller still DISPLAYs its own error the way it always has -
+      * this just gives the same information a second, durable home.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXCPLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO 'EXCPLOG1'
+               FILE STATUS IS WS-EXCEPTION-LOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * One line per processing problem, from any of the calling
+      * programs.
+       FD  EXCEPTION-LOG-FILE
+           DATA RECORD IS EXCEPTION-LOG-RECORD.
+       01  EXCEPTION-LOG-RECORD.
+           05  ELR-PROGRAM-ID             PIC X(08).
+           05  ELR-TIMESTAMP               PIC X(14).
+           05  ELR-EXCEPTION-TEXT          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-FILE-STATUS   PIC X(02).
+           88  WS-EXCEPTION-LOG-FILE-OK   VALUE '00'.
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET               PIC X(05).
+
+       LINKAGE SECTION.
+       01  LS-EXCEPTION-LOG-CONVERSION.
+           05  LS-FUNCTION-CODE           PIC X(02).
+               88  LS-FUNCTION-IS-OPEN    VALUE 'OP'.
+               88  LS-FUNCTION-IS-WRITE   VALUE 'WR'.
+               88  LS-FUNCTION-IS-CLOSE   VALUE 'CL'.
+           05  LS-PROGRAM-ID              PIC X(08).
+           05  LS-EXCEPTION-TEXT          PIC X(60).
+           05  LS-RETURN-CODE             PIC X(02).
+               88  LS-EXCEPTION-LOG-OK        VALUE '00'.
+               88  LS-EXCEPTION-LOG-NOT-OPEN  VALUE '04'.
+
+       PROCEDURE DIVISION USING LS-EXCEPTION-LOG-CONVERSION.
+       MAINLINE-LOGIC.
+           EVALUATE TRUE
+               WHEN LS-FUNCTION-IS-OPEN
+                   PERFORM OPEN-EXCEPTION-LOG
+               WHEN LS-FUNCTION-IS-WRITE
+                   PERFORM WRITE-EXCEPTION-LOG-ENTRY
+               WHEN LS-FUNCTION-IS-CLOSE
+                   PERFORM CLOSE-EXCEPTION-LOG
+               WHEN OTHER
+                   MOVE '04' TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+      * EXTEND appends to today's existing log; if none exists yet,
+      * fall back to OUTPUT to start one.
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF NOT WS-EXCEPTION-LOG-FILE-OK
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           IF WS-EXCEPTION-LOG-FILE-OK
+               MOVE '00' TO LS-RETURN-CODE
+           ELSE
+               MOVE '04' TO LS-RETURN-CODE
+           END-IF
+           .
+
+       WRITE-EXCEPTION-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE LS-PROGRAM-ID TO ELR-PROGRAM-ID
+           MOVE WS-CDT-DATE TO ELR-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO ELR-TIMESTAMP(9:6)
+           MOVE LS-EXCEPTION-TEXT TO ELR-EXCEPTION-TEXT
+           WRITE EXCEPTION-LOG-RECORD
+           IF WS-EXCEPTION-LOG-FILE-OK
+               MOVE '00' TO LS-RETURN-CODE
+           ELSE
+               MOVE '04' TO LS-RETURN-CODE
+           END-IF
+           .
+
+       CLOSE-EXCEPTION-LOG.
+           CLOSE EXCEPTION-LOG-FILE
+           MOVE '00' TO LS-RETURN-CODE
+           .
