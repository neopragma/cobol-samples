@@ -0,0 +1,111 @@
+      *****************************************************************
+      * Program name:    JOBSTAT
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * A shared run-statistics writer. CPSEQFR, CPSEQVR, REFORMER,
+      * INVCALC, ARAGE, and TAXSUM each used to DISPLAY their own
+      * record count at end of job, visible only in that job step's
+      * SYSOUT. This routine appends one line per run to a single
+      * shared JOBSTAT1 file, so a whole night's batch suite can be
+      * reviewed from one place instead of paging through each job's
+      * individual output.
+      *
+      * A caller captures its own start time (ACCEPT FROM TIME) before
+      * it does any real work, then calls this routine once at GOBACK
+      * time with that start time, its final record count, and its
+      * exception count; this routine stamps the current time as the
+      * end time and writes the line. OPEN appends to an existing
+      * JOBSTAT1 if one is already there for the day, or starts a new
+      * one if not - the same convention EXCPLOG uses.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  JOBSTAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-STATS-FILE ASSIGN TO 'JOBSTAT1'
+               FILE STATUS IS WS-JOB-STATS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * One line per program run, from any of the calling programs.
+       FD  JOB-STATS-FILE
+           DATA RECORD IS JOB-STATS-RECORD.
+       01  JOB-STATS-RECORD.
+           05  JBS-PROGRAM-ID             PIC X(08).
+           05  JBS-START-TIMESTAMP        PIC X(14).
+           05  JBS-END-TIMESTAMP          PIC X(14).
+           05  JBS-RECORD-COUNT           PIC S9(09) COMP-3.
+           05  JBS-EXCEPTION-COUNT        PIC S9(09) COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOB-STATS-FILE-STATUS      PIC X(02).
+           88  WS-JOB-STATS-FILE-OK      VALUE '00'.
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
+
+       LINKAGE SECTION.
+       01  LS-JOB-STATS-CONVERSION.
+           05  LS-FUNCTION-CODE           PIC X(02).
+               88  LS-FUNCTION-IS-OPEN    VALUE 'OP'.
+               88  LS-FUNCTION-IS-WRITE   VALUE 'WR'.
+               88  LS-FUNCTION-IS-CLOSE   VALUE 'CL'.
+           05  LS-PROGRAM-ID              PIC X(08).
+           05  LS-START-TIMESTAMP         PIC X(14).
+           05  LS-RECORD-COUNT            PIC S9(09).
+           05  LS-EXCEPTION-COUNT         PIC S9(09).
+           05  LS-RETURN-CODE             PIC X(02).
+               88  LS-JOB-STATS-OK            VALUE '00'.
+               88  LS-JOB-STATS-NOT-OPEN      VALUE '04'.
+
+       PROCEDURE DIVISION USING LS-JOB-STATS-CONVERSION.
+       MAINLINE-LOGIC.
+           EVALUATE TRUE
+               WHEN LS-FUNCTION-IS-OPEN
+                   PERFORM OPEN-JOB-STATS-FILE
+               WHEN LS-FUNCTION-IS-WRITE
+                   PERFORM WRITE-JOB-STATS-RECORD
+               WHEN LS-FUNCTION-IS-CLOSE
+                   PERFORM CLOSE-JOB-STATS-FILE
+               WHEN OTHER
+                   MOVE '04' TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+      * EXTEND appends to today's existing stats file; if none exists
+      * yet, fall back to OUTPUT to start one.
+       OPEN-JOB-STATS-FILE.
+           OPEN EXTEND JOB-STATS-FILE
+           IF NOT WS-JOB-STATS-FILE-OK
+               OPEN OUTPUT JOB-STATS-FILE
+           END-IF
+           IF WS-JOB-STATS-FILE-OK
+               MOVE '00' TO LS-RETURN-CODE
+           ELSE
+               MOVE '04' TO LS-RETURN-CODE
+           END-IF
+           .
+
+       WRITE-JOB-STATS-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE LS-PROGRAM-ID TO JBS-PROGRAM-ID
+           MOVE LS-START-TIMESTAMP TO JBS-START-TIMESTAMP
+           MOVE WS-CDT-DATE TO JBS-END-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO JBS-END-TIMESTAMP(9:6)
+           MOVE LS-RECORD-COUNT TO JBS-RECORD-COUNT
+           MOVE LS-EXCEPTION-COUNT TO JBS-EXCEPTION-COUNT
+           WRITE JOB-STATS-RECORD
+           IF WS-JOB-STATS-FILE-OK
+               MOVE '00' TO LS-RETURN-CODE
+           ELSE
+               MOVE '04' TO LS-RETURN-CODE
+           END-IF
+           .
+
+       CLOSE-JOB-STATS-FILE.
+           CLOSE JOB-STATS-FILE
+           MOVE '00' TO LS-RETURN-CODE
+           .
