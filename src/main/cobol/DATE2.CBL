@@ -1,19 +1,27 @@
       *****************************************************************
-      * Program name:    DATE2                            
-      * Original author: Dave Nicolette            
+      * Program name:    DATE2
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
       * How to get the current date and time using the Cobol ACCEPT
-      * statement 
+      * statement
       *
       * This program uses ACCEPT to obtain the values of "conceptual
       * data items" related to the current system date and time.
+      *
+      * Modification history:
+      * - Month name, day name, day-ordinal, and shorthand-date
+      *   formatting now come from the shared DATEFMT routine instead
+      *   of duplicating DATE1's lookup tables here.
+      * - Added examples showing whether today is a business day and
+      *   what date 10 business days from today falls on, via the
+      *   shared DATECALC routine's DW and AB functions.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  DATE2.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  DATE-DATA.
            05  DATE-VALUE.
                10  DATE-YY                 PIC X(02).
@@ -26,155 +34,147 @@
            05  DAY-VALUE.
                10  DAY-YY                  PIC X(02).
                10  DAY-DDD                 PIC X(03).
-           05  DAY-YYYYDDD-VALUE.    
+           05  DAY-YYYYDDD-VALUE.
                10  DAY-YYYY                PIC X(04).
                10  DAY-DDD                 PIC X(03).
            05  DAY-OF-WEEK-VALUE           PIC 9.
            05  TIME-VALUE.
-               10  TIME-HOUR               PIC X(02).    
-               10  TIME-MINUTE             PIC X(02).    
-               10  TIME-SECOND             PIC X(02).    
-               10  TIME-HUNDREDTHS         PIC X(02).    
+               10  TIME-HOUR               PIC X(02).
+               10  TIME-MINUTE             PIC X(02).
+               10  TIME-SECOND             PIC X(02).
+               10  TIME-HUNDREDTHS         PIC X(02).
 
        01  FULL-DATE                       PIC X(50).
-       01  DAY-CALCULATION-FIELDS.
-           05  DAY-DIV-BY-10               PIC 9.
-           05  DAY-LAST-DIGIT              PIC 9.
-
-       01  SHORTHAND-DATE-US-STYLE.
-           05  MONTH                       PIC 9(02).
-           05  FILLER                      PIC X VALUE "/".
-           05  DAY-OF-MONTH                PIC 9(02).
-           05  FILLER                      PIC X VALUE "/".
-           05  YEAR-2-DIGIT                PIC 9(02).
-
-       01  SHORTHAND-DATE-EURO-STYLE.
-           05  DAY-OF-MONTH                PIC 9(02).
-           05  FILLER                      PIC X VALUE ".".
-           05  MONTH                       PIC 9(02).
-           05  FILLER                      PIC X VALUE ".".
-           05  YEAR-2-DIGIT                PIC 9(02).
-
-       01  MONTH-ABBR-DATA.
-           05  FILLER PIC X(11) VALUE '01January'.     
-           05  FILLER PIC X(11) VALUE '02February'.     
-           05  FILLER PIC X(11) VALUE '03March'.     
-           05  FILLER PIC X(11) VALUE '04April'.     
-           05  FILLER PIC X(11) VALUE '05May'.     
-           05  FILLER PIC X(11) VALUE '06June'.     
-           05  FILLER PIC X(11) VALUE '07July'.     
-           05  FILLER PIC X(11) VALUE '08August'.     
-           05  FILLER PIC X(11) VALUE '09September'.     
-           05  FILLER PIC X(11) VALUE '10October'.     
-           05  FILLER PIC X(11) VALUE '11November'.     
-           05  FILLER PIC X(11) VALUE '12December'.   
-       01  FILLER REDEFINES MONTH-ABBR-DATA.
-           05  MONTH-ENTRY OCCURS 12 INDEXED BY MONTH-INDEX.
-               10  MONTH-NUMBER             PIC 9(02).
-               10  MONTH-NAME.
-                   15  MONTH-ABBREV         PIC X(03).
-                   15  FILLER               PIC X(06).     
-
-       01  DAY-ORDINALS-DATA. 
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'st'.
-           05  FILLER PIC X(02) VALUE 'nd'.
-           05  FILLER PIC X(02) VALUE 'rd'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-           05  FILLER PIC X(02) VALUE 'th'.
-       01  FILER REDEFINES DAY-ORDINALS-DATA.
-           05  DAY-ORDINAL OCCURS 10 PIC X(02).
-
-       01  DAY-NAMES-DATA.
-           05  FILLER PIC X(09) VALUE 'Monday'.    
-           05  FILLER PIC X(09) VALUE 'Tuesday'.    
-           05  FILLER PIC X(09) VALUE 'Wednesday'.    
-           05  FILLER PIC X(09) VALUE 'Thursday'.    
-           05  FILLER PIC X(09) VALUE 'Friday'.    
-           05  FILLER PIC X(09) VALUE 'Saturday'.    
-           05  FILLER PIC X(09) VALUE 'Sunday'. 
-       01  FILLER REDEFINES DAY-NAMES-DATA. 
-           05  DAY-NAME OCCURS 7 PIC X(09).       
+
+       01  WS-DATE-FORMAT-CONVERSION.
+           05  WS-DATE-YEAR                PIC 9(04).
+           05  WS-DATE-MONTH               PIC 9(02).
+           05  WS-DATE-DAY                 PIC 9(02).
+           05  WS-DATE-DAY-OF-WEEK         PIC 9.
+           05  WS-MONTH-NAME               PIC X(09).
+           05  WS-DAY-ORDINAL-SUFFIX       PIC X(02).
+           05  WS-DAY-NAME                 PIC X(09).
+           05  WS-SHORTHAND-US             PIC X(08).
+           05  WS-SHORTHAND-EURO           PIC X(08).
+
+      * Work area mirroring DATECALC's LINKAGE SECTION.
+       01  WS-DATE-CALC-CONVERSION.
+           05  WS-DC-FUNCTION-CODE             PIC X(02).
+           05  WS-DC-YEAR-1                    PIC 9(04).
+           05  WS-DC-MONTH-1                   PIC 9(02).
+           05  WS-DC-DAY-1                     PIC 9(02).
+           05  WS-DC-YEAR-2                    PIC 9(04).
+           05  WS-DC-MONTH-2                   PIC 9(02).
+           05  WS-DC-DAY-2                     PIC 9(02).
+           05  WS-DC-NUMBER-OF-DAYS            PIC S9(07).
+           05  WS-DC-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  WS-DC-DATE-VALID-SWITCH         PIC X.
+               88  WS-DC-DATE-IS-VALID         VALUE 'Y'.
+           05  WS-DC-BUSINESS-DAY-SWITCH       PIC X.
+               88  WS-DC-IS-BUSINESS-DAY       VALUE 'Y'.
+           05  WS-DC-RESULT-YEAR               PIC 9(04).
+           05  WS-DC-RESULT-MONTH              PIC 9(02).
+           05  WS-DC-RESULT-DAY                PIC 9(02).
+           05  WS-DC-RESULT-DAY-OF-WEEK        PIC 9.
+           05  WS-DC-RESULT-DAYS               PIC S9(07).
+           05  WS-DC-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  WS-DC-RESULT-FISCAL-PERIOD      PIC 9(02).
+
+       01  WS-BUSINESS-DAY-TEXT            PIC X(03).
+       01  WS-BUSINESS-DAYS-AHEAD          PIC S9(07) VALUE 10.
 
        PROCEDURE DIVISION.
-      * These are predefined "conceptual data items" 
-           ACCEPT DATE-VALUE          FROM DATE 
+      * These are predefined "conceptual data items"
+           ACCEPT DATE-VALUE          FROM DATE
            ACCEPT DATE-YYYYMMDD-VALUE FROM DATE YYYYMMDD
-           ACCEPT DAY-VALUE           FROM DAY 
-           ACCEPT DAY-YYYYDDD-VALUE   FROM DAY YYYYDDD 
+           ACCEPT DAY-VALUE           FROM DAY
+           ACCEPT DAY-YYYYDDD-VALUE   FROM DAY YYYYDDD
            ACCEPT DAY-OF-WEEK-VALUE   FROM DAY-OF-WEEK
-           ACCEPT TIME-VALUE          FROM TIME 
-
-      * Format the date with full month name and ordinal day 
-
-           DIVIDE DATE-DD IN DATE-YYYYMMDD-VALUE BY 10 
-               GIVING DAY-DIV-BY-10
-               REMAINDER DAY-LAST-DIGIT
-           END-DIVIDE    
-
-           STRING 
-               'Today is ' 
-                   DELIMITED BY SIZE 
-               DAY-NAME(DAY-OF-WEEK-VALUE) 
-                   DELIMITED BY SPACE 
-               ', the ' 
-                   DELIMITED BY SIZE 
+           ACCEPT TIME-VALUE          FROM TIME
+
+           MOVE DATE-YYYY OF DATE-YYYYMMDD-VALUE TO WS-DATE-YEAR
+           MOVE DATE-MM OF DATE-YYYYMMDD-VALUE TO WS-DATE-MONTH
+           MOVE DATE-DD OF DATE-YYYYMMDD-VALUE TO WS-DATE-DAY
+           MOVE DAY-OF-WEEK-VALUE TO WS-DATE-DAY-OF-WEEK
+           CALL 'DATEFMT' USING WS-DATE-FORMAT-CONVERSION
+
+      * Format the date with full month name and ordinal day
+
+           STRING
+               'Today is '
+                   DELIMITED BY SIZE
+               WS-DAY-NAME
+                   DELIMITED BY SPACE
+               ', the '
+                   DELIMITED BY SIZE
                DATE-DD IN DATE-YYYYMMDD-VALUE
-                   DELIMITED BY SIZE 
-               DAY-ORDINAL(DAY-LAST-DIGIT) 
-                   DELIMITED BY SIZE 
-               ' of ' 
-                   DELIMITED BY SIZE     
-               MONTH-NAME(DATE-MM IN DATE-YYYYMMDD-VALUE)
-                   DELIMITED BY SPACE 
+                   DELIMITED BY SIZE
+               WS-DAY-ORDINAL-SUFFIX
+                   DELIMITED BY SIZE
+               ' of '
+                   DELIMITED BY SIZE
+               WS-MONTH-NAME
+                   DELIMITED BY SPACE
                ', '
-                   DELIMITED BY SIZE 
-               DATE-YYYY OF DATE-YYYYMMDD-VALUE 
-                   DELIMITED BY SIZE      
-               INTO FULL-DATE 
-           END-STRING    
+                   DELIMITED BY SIZE
+               DATE-YYYY OF DATE-YYYYMMDD-VALUE
+                   DELIMITED BY SIZE
+               INTO FULL-DATE
+           END-STRING
 
-           DISPLAY SPACE 
+           DISPLAY SPACE
            DISPLAY 'Example 1: Current date formatted verbosely: '
                    FULL-DATE
 
-      * Typical shorthand date, US format MM/DD/YY 
+      * Typical shorthand date, US format MM/DD/YY
 
-           MOVE DATE-MM OF DATE-VALUE 
-                TO MONTH OF SHORTHAND-DATE-US-STYLE 
-           MOVE DATE-DD OF DATE-VALUE 
-                TO DAY-OF-MONTH OF SHORTHAND-DATE-US-STYLE 
-           MOVE DATE-YY OF DATE-VALUE 
-                TO YEAR-2-DIGIT OF SHORTHAND-DATE-US-STYLE     
-           DISPLAY SPACE. 
+           DISPLAY SPACE.
            DISPLAY 'Example 2: Shorthand date, '
                    'US style MM/DD/YY: '
-                   SHORTHAND-DATE-US-STYLE 
+                   WS-SHORTHAND-US
 
-      * Typical shorthand date, European format DD.MM.YY 
+      * Typical shorthand date, European format DD.MM.YY
 
-           MOVE DATE-MM OF DATE-VALUE 
-                TO MONTH OF SHORTHAND-DATE-EURO-STYLE 
-           MOVE DATE-DD OF DATE-VALUE 
-                TO DAY-OF-MONTH OF SHORTHAND-DATE-EURO-STYLE 
-           MOVE DATE-YY OF DATE-VALUE 
-                TO YEAR-2-DIGIT OF SHORTHAND-DATE-EURO-STYLE     
-           DISPLAY SPACE. 
+           DISPLAY SPACE.
            DISPLAY 'Example 3: Shorthand date, '
                    'European style DD.MM.YY: '
-                   SHORTHAND-DATE-EURO-STYLE 
-           
+                   WS-SHORTHAND-EURO
+
       * Time with precision of hundredths of a second
 
-           DISPLAY SPACE 
+           DISPLAY SPACE
            DISPLAY 'Example 4: Time with precision of hundredths '
-                   'of a second:' 
-           DISPLAY TIME-HOUR ':' TIME-MINUTE ':' TIME-SECOND 
-                   '.' TIME-HUNDREDTHS             
+                   'of a second:'
+           DISPLAY TIME-HOUR ':' TIME-MINUTE ':' TIME-SECOND
+                   '.' TIME-HUNDREDTHS
+
+      * Is today a business day, and what date falls 10 business
+      * days from today - both built on DATECALC's Julian Day Number
+      * conversion instead of hand-rolled weekday arithmetic.
+
+           MOVE 'DW' TO WS-DC-FUNCTION-CODE
+           MOVE WS-DATE-YEAR TO WS-DC-YEAR-1
+           MOVE WS-DATE-MONTH TO WS-DC-MONTH-1
+           MOVE WS-DATE-DAY TO WS-DC-DAY-1
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
+           IF WS-DC-IS-BUSINESS-DAY
+               MOVE 'IS' TO WS-BUSINESS-DAY-TEXT
+           ELSE
+               MOVE 'IS NOT' TO WS-BUSINESS-DAY-TEXT
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY 'Example 5: Today ' WS-BUSINESS-DAY-TEXT
+                   ' a business day'
+
+           MOVE 'AB' TO WS-DC-FUNCTION-CODE
+           MOVE WS-BUSINESS-DAYS-AHEAD TO WS-DC-NUMBER-OF-DAYS
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
+
+           DISPLAY SPACE
+           DISPLAY 'Example 6: 10 business days from today: '
+                   WS-DC-RESULT-YEAR '-' WS-DC-RESULT-MONTH
+                   '-' WS-DC-RESULT-DAY
 
            GOBACK
-           .
\ No newline at end of file
+           .
