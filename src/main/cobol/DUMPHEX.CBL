@@ -0,0 +1,30 @@
+      ****************************************************************
+      * Hex-dump utility. Runs a value through HEX2TEXT and displays
+      * it prefixed "Hex value: ", the way several of MOVEME's
+      * examples used to do it inline, one CALL + DISPLAY pair at a
+      * time. Callers that also want the EBCDIC-translated form can
+      * set LS-DUMP-EBCDIC-SWITCH before calling.
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUMPHEX.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-HEX2TEXT-CONVERSION.
+           05  WS-ORIGINAL-LENGTH     PIC S9(09) COMP.
+           05  WS-ORIGINAL-VALUE      PIC X(500).
+           05  WS-EBCDIC-MODE-SWITCH  PIC X.
+           05  WS-RESULT              PIC X(1000).
+
+       LINKAGE SECTION.
+       01  LS-DUMP-CONVERSION.
+           05  LS-DUMP-LENGTH         PIC S9(09) COMP.
+           05  LS-DUMP-VALUE          PIC X(500).
+           05  LS-DUMP-EBCDIC-SWITCH  PIC X.
+       PROCEDURE DIVISION USING LS-DUMP-CONVERSION.
+           MOVE LS-DUMP-LENGTH TO WS-ORIGINAL-LENGTH
+           MOVE LS-DUMP-VALUE TO WS-ORIGINAL-VALUE
+           MOVE LS-DUMP-EBCDIC-SWITCH TO WS-EBCDIC-MODE-SWITCH
+           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
+           DISPLAY 'Hex value: ' WS-RESULT(1:LS-DUMP-LENGTH * 2)
+           GOBACK.
