@@ -0,0 +1,121 @@
+      *****************************************************************
+      * Shared date-formatting routine, factored out of DATE1 and
+      * DATE2, which both built verbose and shorthand date displays
+      * from the same month-name, day-ordinal, and day-name tables.
+      * Callers pass a year/month/day (and, optionally, a day-of-week
+      * number, 1 = Monday through 7 = Sunday, the same convention
+      * ACCEPT ... FROM DAY-OF-WEEK uses) and get back the pieces
+      * needed to build a verbose date plus both shorthand styles
+      * already formatted.
+      *
+      * Passing zero for LS-DATE-DAY-OF-WEEK means the caller has no
+      * day name to offer (DATE1 doesn't accept one); LS-DAY-NAME
+      * comes back blank in that case.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEFMT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DAY-CALCULATION-FIELDS.
+           05  DAY-DIV-BY-10               PIC 9.
+           05  DAY-LAST-DIGIT              PIC 9.
+
+       01  SHORTHAND-DATE-US-STYLE.
+           05  MONTH                       PIC 9(02).
+           05  FILLER                      PIC X VALUE "/".
+           05  DAY-OF-MONTH                PIC 9(02).
+           05  FILLER                      PIC X VALUE "/".
+           05  YEAR-2-DIGIT                PIC 9(02).
+
+       01  SHORTHAND-DATE-EURO-STYLE.
+           05  DAY-OF-MONTH                PIC 9(02).
+           05  FILLER                      PIC X VALUE ".".
+           05  MONTH                       PIC 9(02).
+           05  FILLER                      PIC X VALUE ".".
+           05  YEAR-2-DIGIT                PIC 9(02).
+
+       01  MONTH-ABBR-DATA.
+           05  FILLER PIC X(11) VALUE '01January'.
+           05  FILLER PIC X(11) VALUE '02February'.
+           05  FILLER PIC X(11) VALUE '03March'.
+           05  FILLER PIC X(11) VALUE '04April'.
+           05  FILLER PIC X(11) VALUE '05May'.
+           05  FILLER PIC X(11) VALUE '06June'.
+           05  FILLER PIC X(11) VALUE '07July'.
+           05  FILLER PIC X(11) VALUE '08August'.
+           05  FILLER PIC X(11) VALUE '09September'.
+           05  FILLER PIC X(11) VALUE '10October'.
+           05  FILLER PIC X(11) VALUE '11November'.
+           05  FILLER PIC X(11) VALUE '12December'.
+       01  FILLER REDEFINES MONTH-ABBR-DATA.
+           05  MONTH-ENTRY OCCURS 12 INDEXED BY MONTH-INDEX.
+               10  MONTH-NUMBER             PIC 9(02).
+               10  MONTH-NAME.
+                   15  MONTH-ABBREV         PIC X(03).
+                   15  FILLER               PIC X(06).
+
+       01  DAY-ORDINALS-DATA.
+           05  FILLER PIC X(02) VALUE 'th'.
+           05  FILLER PIC X(02) VALUE 'st'.
+           05  FILLER PIC X(02) VALUE 'nd'.
+           05  FILLER PIC X(02) VALUE 'rd'.
+           05  FILLER PIC X(02) VALUE 'th'.
+           05  FILLER PIC X(02) VALUE 'th'.
+           05  FILLER PIC X(02) VALUE 'th'.
+           05  FILLER PIC X(02) VALUE 'th'.
+           05  FILLER PIC X(02) VALUE 'th'.
+           05  FILLER PIC X(02) VALUE 'th'.
+       01  FILLER REDEFINES DAY-ORDINALS-DATA.
+           05  DAY-ORDINAL OCCURS 10 PIC X(02).
+
+       01  DAY-NAMES-DATA.
+           05  FILLER PIC X(09) VALUE 'Monday'.
+           05  FILLER PIC X(09) VALUE 'Tuesday'.
+           05  FILLER PIC X(09) VALUE 'Wednesday'.
+           05  FILLER PIC X(09) VALUE 'Thursday'.
+           05  FILLER PIC X(09) VALUE 'Friday'.
+           05  FILLER PIC X(09) VALUE 'Saturday'.
+           05  FILLER PIC X(09) VALUE 'Sunday'.
+       01  FILLER REDEFINES DAY-NAMES-DATA.
+           05  DAY-NAME OCCURS 7 PIC X(09).
+
+       LINKAGE SECTION.
+       01  LS-DATE-FORMAT-CONVERSION.
+           05  LS-DATE-YEAR                PIC 9(04).
+           05  LS-DATE-MONTH               PIC 9(02).
+           05  LS-DATE-DAY                 PIC 9(02).
+           05  LS-DATE-DAY-OF-WEEK         PIC 9.
+           05  LS-MONTH-NAME                   PIC X(09).
+           05  LS-DAY-ORDINAL-SUFFIX       PIC X(02).
+           05  LS-DAY-NAME                 PIC X(09).
+           05  LS-SHORTHAND-US             PIC X(08).
+           05  LS-SHORTHAND-EURO           PIC X(08).
+       PROCEDURE DIVISION USING LS-DATE-FORMAT-CONVERSION.
+           MOVE MONTH-NAME(LS-DATE-MONTH) TO LS-MONTH-NAME
+
+           DIVIDE LS-DATE-DAY BY 10
+               GIVING DAY-DIV-BY-10
+               REMAINDER DAY-LAST-DIGIT
+           END-DIVIDE
+           MOVE DAY-ORDINAL(DAY-LAST-DIGIT + 1) TO LS-DAY-ORDINAL-SUFFIX
+
+           IF LS-DATE-DAY-OF-WEEK = 0
+               MOVE SPACES TO LS-DAY-NAME
+           ELSE
+               MOVE DAY-NAME(LS-DATE-DAY-OF-WEEK) TO LS-DAY-NAME
+           END-IF
+
+           MOVE LS-DATE-MONTH TO MONTH OF SHORTHAND-DATE-US-STYLE
+           MOVE LS-DATE-DAY TO DAY-OF-MONTH OF SHORTHAND-DATE-US-STYLE
+           MOVE FUNCTION MOD(LS-DATE-YEAR, 100)
+               TO YEAR-2-DIGIT OF SHORTHAND-DATE-US-STYLE
+           MOVE SHORTHAND-DATE-US-STYLE TO LS-SHORTHAND-US
+
+           MOVE LS-DATE-MONTH TO MONTH OF SHORTHAND-DATE-EURO-STYLE
+           MOVE LS-DATE-DAY TO DAY-OF-MONTH OF SHORTHAND-DATE-EURO-STYLE
+           MOVE FUNCTION MOD(LS-DATE-YEAR, 100)
+               TO YEAR-2-DIGIT OF SHORTHAND-DATE-EURO-STYLE
+           MOVE SHORTHAND-DATE-EURO-STYLE TO LS-SHORTHAND-EURO
+
+           GOBACK.
