@@ -0,0 +1,65 @@
+      *****************************************************************
+      * Program name:    DEMOCLAS
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * How to turn a set of 88-level range conditions into a callable
+      * classifier.
+      *
+      * This is the age-bracket classifier COND88's Example 4 used to
+      * demonstrate inline: given an age, it sets LS-BRACKET-LABEL and
+      * LS-BRACKET-CODE to the matching bracket instead of every caller
+      * redefining PERSON-IS-A-CHILD through PERSON-IS-ELDERLY for
+      * itself. Callers pass an age and get back a label and a short
+      * code suitable for grouping on a marketing-segmentation report.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DEMOCLAS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-AGE                          PIC 9(03).
+           88  WS-AGE-IS-A-CHILD                VALUE 0 THRU 12.
+           88  WS-AGE-IS-A-TEEN                  VALUE 13 THRU 19.
+           88  WS-AGE-IS-YOUNG-ADULT             VALUE 20 THRU 35.
+           88  WS-AGE-IS-AN-ADULT                VALUE 36 THRU 49.
+           88  WS-AGE-IS-MIDDLE-AGED             VALUE 50 THRU 59.
+           88  WS-AGE-IS-A-SENIOR                VALUE 60 THRU 74.
+           88  WS-AGE-IS-ELDERLY                 VALUE 75 THRU 200.
+
+       LINKAGE SECTION.
+       01  LS-DEMOGRAPHICS-CONVERSION.
+           05  LS-PERSON-AGE                PIC 9(03).
+           05  LS-BRACKET-CODE               PIC X(02).
+           05  LS-BRACKET-LABEL              PIC X(07).
+
+       PROCEDURE DIVISION USING LS-DEMOGRAPHICS-CONVERSION.
+       MAINLINE-LOGIC.
+           MOVE LS-PERSON-AGE TO WS-AGE
+           EVALUATE TRUE
+               WHEN WS-AGE-IS-A-CHILD
+                   MOVE 'CH' TO LS-BRACKET-CODE
+                   MOVE 'child' TO LS-BRACKET-LABEL
+               WHEN WS-AGE-IS-A-TEEN
+                   MOVE 'TN' TO LS-BRACKET-CODE
+                   MOVE 'teen' TO LS-BRACKET-LABEL
+               WHEN WS-AGE-IS-YOUNG-ADULT
+                   MOVE 'YA' TO LS-BRACKET-CODE
+                   MOVE 'young' TO LS-BRACKET-LABEL
+               WHEN WS-AGE-IS-AN-ADULT
+                   MOVE 'AD' TO LS-BRACKET-CODE
+                   MOVE 'adult' TO LS-BRACKET-LABEL
+               WHEN WS-AGE-IS-MIDDLE-AGED
+                   MOVE 'MA' TO LS-BRACKET-CODE
+                   MOVE 'middle' TO LS-BRACKET-LABEL
+               WHEN WS-AGE-IS-A-SENIOR
+                   MOVE 'SR' TO LS-BRACKET-CODE
+                   MOVE 'senior' TO LS-BRACKET-LABEL
+               WHEN WS-AGE-IS-ELDERLY
+                   MOVE 'EL' TO LS-BRACKET-CODE
+                   MOVE 'elderly' TO LS-BRACKET-LABEL
+               WHEN OTHER
+                   MOVE '??' TO LS-BRACKET-CODE
+                   MOVE 'ageless' TO LS-BRACKET-LABEL
+           END-EVALUATE
+           GOBACK.
