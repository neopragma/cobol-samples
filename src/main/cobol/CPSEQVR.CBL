@@ -1,39 +1,93 @@
       *****************************************************************
-      * Program name:    CPSEQFR                            
-      * Original author: Dave Nicolette            
+      * Program name:    CPSEQFR
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
-      * How to read and write sequential datasets (QSAM) with 
+      * How to read and write sequential datasets (QSAM) with
       * variable-length records.
       *
       * This program reads VARFILE1, appends data to each record, and
-      * writes the records to VARFILE2. It also counts the number of 
+      * writes the records to VARFILE2. It also counts the number of
       * records processed.
+      *
+      * Modification history:
+      * - Raised the RECORD-FIELD OCCURS bound and the VARYING 5 TO 50
+      *   clauses on both files together, so longer upstream records
+      *   aren't silently truncated.
+      * - IN-RECLEN is now validated before FIELD-COUNT is computed
+      *   from it; records with a bad length are logged to an
+      *   exception file instead of misaligning every field.
+      * - End-of-job display now reports minimum, maximum, and average
+      *   IN-RECLEN for the run, not just RECORD-COUNT.
+      * - The trailing field appended to each output record is now a
+      *   configurable tag value instead of the literal 'XXXXX'.
+      * - The tag value now comes from the shared CTLCARD control-card
+      *   reader instead of a one-off TAG-PARM-FILE, so operations sets
+      *   it the same way as the other batch programs.
+      * - File-open and exception-file-write problems are now also
+      *   logged to the shared EXCPLOG exception log, not just
+      *   DISPLAYed.
+      * - RETURN-CODE is now set before GOBACK (0 clean, 4 completed
+      *   with a record rejected, 8 open failure) so the scheduler can
+      *   branch on the outcome instead of reading SYSOUT.
+      * - The main read loop now branches to END-OF-PROGRAM instead of
+      *   falling through into LOAD-TAG-PARAMETER; the fall-through was
+      *   re-running the parameter load and re-testing stale IN-RECLEN
+      *   on every call, which would have thrown off RETURN-CODE too.
+      * - FIELD-COUNT is no longer recomputed when a record's IN-RECLEN
+      *   matches the prior record's; the last divide result is reused
+      *   to save CPU on long runs of same-length records.
+      * - Now writes a run-statistics record to the shared JOBSTAT
+      *   job-stats file at GOBACK time, alongside its own exception
+      *   count, so an end-of-night dashboard can be built across the
+      *   whole batch suite instead of reading each job's SYSOUT.
+      * - VALIDATE-IN-RECLEN now caps IN-RECLEN at 195, not 200: the
+      *   appended tag needs one more RECORD-FIELD slot than IN-RECLEN
+      *   alone accounts for, and 200 was one slot past the OCCURS 1 TO
+      *   40 bound.
+      * - A failed EXCEPTION-FILE open now branches to END-OF-PROGRAM
+      *   immediately, the same as a failed INFILE or OUTFILE open,
+      *   instead of falling into the read loop and writing to a file
+      *   that was never opened.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CPSEQVR.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT INFILE ASSIGN  TO 'VARFILE1'
                   FILE STATUS IS INPUT-FILE-STATUS.
            SELECT OUTFILE ASSIGN  TO 'VARFILE2'
                   FILE STATUS IS OUTPUT-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO 'CVEXCP1'
+                  FILE STATUS IS EXCEPTION-FILE-STATUS.
        DATA DIVISION.
-       FILE SECTION. 
-       FD  INFILE 
-           DATA RECORD IS INPUT-RECORD    
+       FILE SECTION.
+       FD  INFILE
+           DATA RECORD IS INPUT-RECORD
            RECORDING MODE IS V
            BLOCK CONTAINS 0
-           RECORD IS VARYING 5 TO 50 DEPENDING ON IN-RECLEN.
-       01  INPUT-RECORD            PIC X(50).
-       FD  OUTFILE 
-           DATA RECORD IS OUTPUT-RECORD    
+           RECORD IS VARYING 5 TO 200 DEPENDING ON IN-RECLEN.
+       01  INPUT-RECORD            PIC X(200).
+       FD  OUTFILE
+           DATA RECORD IS OUTPUT-RECORD
            RECORDING MODE IS V
            BLOCK CONTAINS 0
-           RECORD IS VARYING 5 TO 50 DEPENDING ON OUT-RECLEN.
-       01  OUTPUT-RECORD            PIC X(50).
+           RECORD IS VARYING 5 TO 200 DEPENDING ON OUT-RECLEN.
+       01  OUTPUT-RECORD            PIC X(200).
+
+      * Records whose IN-RECLEN didn't resolve to a whole number of
+      * RECORD-FIELD-sized fields, logged here instead of being
+      * processed with a misaligned field count.
+       FD  EXCEPTION-FILE
+           DATA RECORD IS EXCEPTION-RECORD.
+       01  EXCEPTION-RECORD.
+           05  EXC-RECORD-COUNT-AT-FAILURE PIC S9(5) COMP-3.
+           05  EXC-IN-RECLEN               PIC S9(9) COMP.
+           05  EXC-REASON                  PIC X(40)
+                   VALUE 'IN-RECLEN INVALID FOR RECORD-FIELD WIDTH'.
+
        WORKING-STORAGE SECTION.
        01  WorkAreas.
            05  IN-RECLEN            PIC S9(9) COMP.
@@ -43,40 +97,240 @@
                88  END-OF-INPUT     VALUE '10'.
            05  OUTPUT-FILE-STATUS   PIC X(02).
                88  OUTFILE-OK       VALUE '00'.
+           05  EXCEPTION-FILE-STATUS PIC X(02).
+               88  EXCEPTION-FILE-OK VALUE '00'.
            05  RECORD-COUNT         PIC S9(5) COMP-3.
            05  FIELD-COUNT          PIC S9(3) COMP-3.
        01  RECORD-AREA.
-           05  RECORD-FIELD OCCURS 1 TO 10 DEPENDING ON FIELD-COUNT
-                                    PIC X(05).    
+           05  RECORD-FIELD OCCURS 1 TO 40 DEPENDING ON FIELD-COUNT
+                                    PIC X(05).
+
+       01  WS-RECLEN-VALIDATION.
+           05  WS-RECLEN-REMAINDER         PIC S9(9) COMP.
+           05  WS-INVALID-RECLEN-SWITCH    PIC X VALUE 'N'.
+               88  INVALID-RECLEN          VALUE 'Y', FALSE 'N'.
+           05  WS-EXCEPTION-COUNT          PIC S9(5) COMP-3
+                   VALUE ZERO.
+
+      * Minimum, maximum, and running total of IN-RECLEN across the
+      * run, for the end-of-job shape summary.
+       01  WS-LENGTH-STATS.
+           05  WS-MIN-RECLEN               PIC S9(9) COMP
+                   VALUE 999999999.
+           05  WS-MAX-RECLEN               PIC S9(9) COMP
+                   VALUE ZERO.
+           05  WS-TOTAL-RECLEN             PIC S9(9) COMP
+                   VALUE ZERO.
+           05  WS-AVERAGE-RECLEN           PIC S9(7)V99 COMP-3
+                   VALUE ZERO.
+
+      * Trailing field appended to each output record, defaulted to
+      * the original 'XXXXX' tag and overridden from the TAGPARM1
+      * control-card file.
+       01  WS-TAG-VALUE                    PIC X(05) VALUE 'XXXXX'.
+
+      * IN-RECLEN carried from the prior record, and the FIELD-COUNT
+      * that was computed for it. When a run of records shares the
+      * same IN-RECLEN, FIELD-COUNT is reused instead of recomputed.
+       01  WS-PRIOR-RECLEN-TRACKING.
+           05  WS-PRIOR-IN-RECLEN          PIC S9(9) COMP VALUE -1.
+           05  WS-PRIOR-FIELD-COUNT        PIC S9(3) COMP-3 VALUE ZERO.
+
+      * Work area mirroring CTLCARD's LINKAGE SECTION.
+       01  WS-CONTROL-CARD-CONVERSION.
+           05  WS-CC-FUNCTION-CODE        PIC X(02).
+           05  WS-CC-FILE-SELECTOR        PIC X(01) VALUE '2'.
+           05  WS-CC-KEYWORD              PIC X(08).
+           05  WS-CC-VALUE                PIC X(64).
+           05  WS-CC-RETURN-CODE          PIC X(02).
+               88  WS-CC-OK               VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'CPSEQVR'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'CPSEQVR'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09).
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09).
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
+
+      * RETURN-CODE set for the scheduler at GOBACK time: 0 for a
+      * clean run, 4 when the run completed but logged a warning
+      * (a record rejected to the exception file), and 8 when a file
+      * failed to open and the run could not proceed normally.
+       01  WS-JOB-RETURN-CODE.
+           05  WS-RETURN-CODE-VALUE       PIC 9(03) VALUE ZERO.
+               88  WS-RC-CLEAN            VALUE 0.
+               88  WS-RC-WARNING          VALUE 4.
+               88  WS-RC-OPEN-FAILURE     VALUE 8.
 
        PROCEDURE DIVISION.
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           PERFORM LOAD-TAG-PARAMETER
+
            OPEN INPUT INFILE
-           IF NOT INFILE-OK 
+           IF NOT INFILE-OK
                DISPLAY 'INFILE STATUS ON OPEN: ' INPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'INFILE STATUS ON OPEN: ' TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               SET WS-RC-OPEN-FAILURE TO TRUE
                GO TO END-OF-PROGRAM
-           END-IF    
+           END-IF
            OPEN OUTPUT OUTFILE
            IF NOT OUTFILE-OK
                DISPLAY 'OUTFILE STATUS ON OPEN: ' OUTPUT-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'OUTFILE STATUS ON OPEN: ' TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               SET WS-RC-OPEN-FAILURE TO TRUE
                GO TO END-OF-PROGRAM
-           END-IF   
-           PERFORM UNTIL END-OF-INPUT 
-               READ INFILE 
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY 'EXCEPTION-FILE STATUS ON OPEN: '
+                       EXCEPTION-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'EXCEPTION-FILE STATUS ON OPEN: '
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               SET WS-RC-OPEN-FAILURE TO TRUE
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           PERFORM UNTIL END-OF-INPUT
+               READ INFILE
                IF INFILE-OK
-                   COMPUTE FIELD-COUNT = 
-                       IN-RECLEN / LENGTH OF RECORD-FIELD
-                   MOVE INPUT-RECORD TO RECORD-AREA
-                   ADD 1 TO FIELD-COUNT 
-                   MOVE 'XXXXX' TO RECORD-FIELD(FIELD-COUNT)
-                   COMPUTE OUT-RECLEN = 
-                       FIELD-COUNT * LENGTH OF RECORD-FIELD
-                   WRITE OUTPUT-RECORD FROM RECORD-AREA
-                   ADD 1 TO RECORD-COUNT
-           END-PERFORM    
-               .
-       END-OF-PROGRAM.   
-           DISPLAY 'NUMBER OF RECORDS PROCESSED: ' RECORD-COUNT 
+                   PERFORM VALIDATE-IN-RECLEN
+                   IF INVALID-RECLEN
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   ELSE
+                       PERFORM PROCESS-ONE-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           GO TO END-OF-PROGRAM
+           .
+       LOAD-TAG-PARAMETER.
+           MOVE 'LD' TO WS-CC-FUNCTION-CODE
+           CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+           IF NOT WS-CC-OK
+               DISPLAY 'STATUS ON TAGPARM1 LOAD: ' WS-CC-RETURN-CODE
+               DISPLAY 'DEFAULTING APPENDED FIELD TO XXXXX'
+           ELSE
+               MOVE 'TAGVALUE' TO WS-CC-KEYWORD
+               MOVE 'LU' TO WS-CC-FUNCTION-CODE
+               CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+               IF WS-CC-OK
+                   MOVE WS-CC-VALUE(1:5) TO WS-TAG-VALUE
+               END-IF
+           END-IF
+           .
+      * IN-RECLEN is capped at 195, not OUTFILE's full 200-byte upper
+      * bound: PROCESS-ONE-RECORD appends one more RECORD-FIELD-sized
+      * tag to whatever IN-RECLEN resolves to, and RECORD-FIELD OCCURS
+      * 1 TO 40 only has room for that appended tag when the incoming
+      * record already used no more than 39 of the 40 slots.
+       VALIDATE-IN-RECLEN.
+           SET INVALID-RECLEN TO FALSE
+           IF IN-RECLEN IS LESS THAN 5 OR IN-RECLEN IS GREATER THAN 195
+               SET INVALID-RECLEN TO TRUE
+           ELSE
+               COMPUTE WS-RECLEN-REMAINDER =
+                   FUNCTION MOD(IN-RECLEN, LENGTH OF RECORD-FIELD)
+               IF WS-RECLEN-REMAINDER IS NOT EQUAL TO ZERO
+                   SET INVALID-RECLEN TO TRUE
+               END-IF
+           END-IF
+           .
+       PROCESS-ONE-RECORD.
+           IF IN-RECLEN IS EQUAL TO WS-PRIOR-IN-RECLEN
+               MOVE WS-PRIOR-FIELD-COUNT TO FIELD-COUNT
+           ELSE
+               COMPUTE FIELD-COUNT =
+                   IN-RECLEN / LENGTH OF RECORD-FIELD
+               MOVE IN-RECLEN TO WS-PRIOR-IN-RECLEN
+               MOVE FIELD-COUNT TO WS-PRIOR-FIELD-COUNT
+           END-IF
+           MOVE INPUT-RECORD TO RECORD-AREA
+           ADD 1 TO FIELD-COUNT
+           MOVE WS-TAG-VALUE TO RECORD-FIELD(FIELD-COUNT)
+           COMPUTE OUT-RECLEN =
+               FIELD-COUNT * LENGTH OF RECORD-FIELD
+           WRITE OUTPUT-RECORD FROM RECORD-AREA
+           ADD 1 TO RECORD-COUNT
+           PERFORM ACCUMULATE-LENGTH-STATS
+           .
+       ACCUMULATE-LENGTH-STATS.
+           IF IN-RECLEN IS LESS THAN WS-MIN-RECLEN
+               MOVE IN-RECLEN TO WS-MIN-RECLEN
+           END-IF
+           IF IN-RECLEN IS GREATER THAN WS-MAX-RECLEN
+               MOVE IN-RECLEN TO WS-MAX-RECLEN
+           END-IF
+           ADD IN-RECLEN TO WS-TOTAL-RECLEN
+           .
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE RECORD-COUNT TO EXC-RECORD-COUNT-AT-FAILURE
+           MOVE IN-RECLEN TO EXC-IN-RECLEN
+           WRITE EXCEPTION-RECORD
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY 'STATUS ON EXCEPTION-FILE WRITE: '
+                       EXCEPTION-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'STATUS ON EXCEPTION-FILE WRITE: '
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           END-IF
+           IF NOT WS-RC-OPEN-FAILURE
+               SET WS-RC-WARNING TO TRUE
+           END-IF
+           .
+       END-OF-PROGRAM.
+           DISPLAY 'NUMBER OF RECORDS PROCESSED: ' RECORD-COUNT
+           DISPLAY 'NUMBER OF RECORDS REJECTED: ' WS-EXCEPTION-COUNT
+           IF RECORD-COUNT IS GREATER THAN ZERO
+               COMPUTE WS-AVERAGE-RECLEN =
+                   WS-TOTAL-RECLEN / RECORD-COUNT
+               DISPLAY 'MINIMUM IN-RECLEN: ' WS-MIN-RECLEN
+               DISPLAY 'MAXIMUM IN-RECLEN: ' WS-MAX-RECLEN
+               DISPLAY 'AVERAGE IN-RECLEN: ' WS-AVERAGE-RECLEN
+           ELSE
+               DISPLAY 'NO RECORDS PROCESSED - NO LENGTH '
+                       'STATISTICS AVAILABLE'
+           END-IF
            CLOSE INFILE
            CLOSE OUTFILE
+           CLOSE EXCEPTION-FILE
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE RECORD-COUNT TO WS-JS-RECORD-COUNT
+           MOVE WS-EXCEPTION-COUNT TO WS-JS-EXCEPTION-COUNT
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE WS-RETURN-CODE-VALUE TO RETURN-CODE
            GOBACK.
-
