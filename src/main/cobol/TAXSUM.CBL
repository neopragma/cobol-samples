@@ -0,0 +1,308 @@
+      *****************************************************************
+      * Program name:    TAXSUM
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * How to roll up INVCALC's per-invoice tax totals into a
+      * fiscal-period, by-jurisdiction remittance summary.
+      *
+      * This program reads INVOICE-FILE (INVCALC's computed totals
+      * extract) and accumulates INV-TOTAL-BEFORE-TAX and
+      * INV-TOTAL-SALES-TAX into a table keyed by fiscal period (from
+      * INV-DATE) and INV-JURISDICTION-CODE. A return invoice
+      * (IS-RETURN) contributes its totals as negative amounts, the
+      * same way INVCALC itself nets a return against revenue, so the
+      * remittance summary nets out returns instead of overstating
+      * taxable sales. One summary line is printed per fiscal period
+      * and jurisdiction combination actually present on the file, so
+      * filing periods no longer have to be reconstructed by hand from
+      * individual invoice printouts.
+      *
+      * Modification history:
+      * - Now reads INVCALC's computed INVOICE-TOTALS-FILE (INVTOT1)
+      *   instead of the raw INVFILE1 INVCALC itself reads, since
+      *   INVFILE1's INV-TOTAL-* fields are never populated until
+      *   INVCALC calculates them, and INVCALC never writes those
+      *   totals back to INVFILE1.
+      * - Groups by fiscal period (via the shared DATECALC routine's
+      *   FP function and a FISCSTMO control card giving the fiscal
+      *   year's start month) instead of strict calendar month, and
+      *   rejects once the fiscal-period/jurisdiction table fills,
+      *   the same way CTLCARD and SKUMAINT guard their own tables.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TAXSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO 'INVTOT1'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS INVOICE-FILE-STATUS.
+           SELECT TAX-SUMMARY-FILE ASSIGN TO 'TAXSUMRY'
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TAX-SUMMARY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * Same layout INVCALC writes to INVOICE-TOTALS-FILE (INVTOT1) -
+      * one record per invoice, carrying INVCALC's computed totals
+      * rather than the raw, unexpanded INVFILE1 data.
+       FD  INVOICE-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS INVOICE.
+       01  INVOICE.
+           05  INV-DATE                 PIC X(08).
+           05  INV-NUMBER               PIC X(08).
+           05  INV-TOTAL-AMOUNT         PIC S9(07)V99 COMP-3.
+           05  INV-TOTAL-BEFORE-TAX     PIC S9(07)V99 COMP-3.
+           05  INV-TOTAL-SALES-TAX      PIC S9(05)V9(03) COMP-3.
+           05  INV-JURISDICTION-CODE    PIC X(02).
+           05  INV-RETURN               PIC X.
+               88 IS-RETURN             VALUE 'R'.
+
+       FD  TAX-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TAX-SUMMARY-LINE.
+       01  TAX-SUMMARY-LINE.
+           05  TXS-FISCAL-PERIOD-KEY           PIC X(06).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TXS-JURISDICTION-CODE    PIC X(02).
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  TXS-TAXABLE-SALES        PIC $$,$$$,$$9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  TXS-TAX-COLLECTED        PIC $$$,$$9.999.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  INVOICE-FILE-STATUS      PIC X(02).
+               88  INVOICE-FILE-OK      VALUE '00'.
+               88  END-OF-INVOICE-FILE  VALUE '10'.
+           05  TAX-SUMMARY-STATUS       PIC X(02).
+               88  TAX-SUMMARY-OK       VALUE '00'.
+
+      * Work area mirroring EXCPLOG's LINKAGE SECTION.
+       01  WS-EXCEPTION-LOG-CONVERSION.
+           05  WS-EL-FUNCTION-CODE        PIC X(02).
+           05  WS-EL-PROGRAM-ID           PIC X(08) VALUE 'TAXSUM'.
+           05  WS-EL-EXCEPTION-TEXT       PIC X(60).
+           05  WS-EL-RETURN-CODE          PIC X(02).
+
+      * Work area mirroring CTLCARD's LINKAGE SECTION.
+       01  WS-CONTROL-CARD-CONVERSION.
+           05  WS-CC-FUNCTION-CODE        PIC X(02).
+           05  WS-CC-FILE-SELECTOR        PIC X(01) VALUE '4'.
+           05  WS-CC-KEYWORD              PIC X(08).
+           05  WS-CC-VALUE                PIC X(64).
+           05  WS-CC-RETURN-CODE          PIC X(02).
+               88  WS-CC-OK               VALUE '00'.
+
+      * FISCSTMO control-card conversion: the card carries the fiscal
+      * year's starting month as two digits, e.g. '04' for a fiscal
+      * year that starts in April. Defaults to '01' (fiscal year
+      * equals calendar year) when no FISCSTMO card is present.
+       01  WS-FISCAL-YEAR-START-MONTH     PIC 9(02) VALUE 01.
+
+      * Work area mirroring DATECALC's LINKAGE SECTION.
+       01  WS-DATE-CALC-CONVERSION.
+           05  WS-DC-FUNCTION-CODE             PIC X(02).
+           05  WS-DC-YEAR-1                    PIC 9(04).
+           05  WS-DC-MONTH-1                   PIC 9(02).
+           05  WS-DC-DAY-1                     PIC 9(02).
+           05  WS-DC-YEAR-2                    PIC 9(04).
+           05  WS-DC-MONTH-2                   PIC 9(02).
+           05  WS-DC-DAY-2                     PIC 9(02).
+           05  WS-DC-NUMBER-OF-DAYS            PIC S9(07).
+           05  WS-DC-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  WS-DC-DATE-VALID-SWITCH         PIC X.
+               88  WS-DC-DATE-IS-VALID         VALUE 'Y'.
+           05  WS-DC-BUSINESS-DAY-SWITCH       PIC X.
+           05  WS-DC-RESULT-YEAR               PIC 9(04).
+           05  WS-DC-RESULT-MONTH              PIC 9(02).
+           05  WS-DC-RESULT-DAY                PIC 9(02).
+           05  WS-DC-RESULT-DAY-OF-WEEK        PIC 9.
+           05  WS-DC-RESULT-DAYS               PIC S9(07).
+           05  WS-DC-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  WS-DC-RESULT-FISCAL-PERIOD      PIC 9(02).
+
+      * One accumulator per distinct fiscal-period/jurisdiction
+      * combination seen on INVOICE-FILE. The table is small - a
+      * handful of jurisdictions times the periods on one file - so
+      * it is built and searched the same way the product master and
+      * discount tables are elsewhere in this suite.
+       01  WS-TAX-SUMMARY-TABLE-AREA.
+           05  WS-TAX-SUMMARY-COUNT     PIC S9(05) COMP-3 VALUE ZERO.
+           05  WS-MAX-TAX-SUMMARY-ENTRIES PIC S9(05) COMP-3 VALUE 500.
+           05  WS-TAX-SUMMARY-ENTRY OCCURS 1 TO 500
+                       DEPENDING ON WS-TAX-SUMMARY-COUNT
+                       INDEXED BY TAX-SUMMARY-INDEX.
+               10  WS-TXS-FISCAL-PERIOD-KEY        PIC X(06).
+               10  WS-TXS-JURISDICTION-CODE PIC X(02).
+               10  WS-TXS-TAXABLE-SALES     PIC S9(09)V99 COMP-3.
+               10  WS-TXS-TAX-COLLECTED     PIC S9(07)V9(03) COMP-3.
+
+       01  WS-CURRENT-FISCAL-PERIOD-KEY        PIC X(06).
+       01  WS-LINE-BEFORE-TAX           PIC S9(07)V99 COMP-3.
+       01  WS-LINE-SALES-TAX            PIC S9(05)V9(03) COMP-3.
+
+      * Work area mirroring JOBSTAT's LINKAGE SECTION.
+       01  WS-JOB-STATS-CONVERSION.
+           05  WS-JS-FUNCTION-CODE        PIC X(02).
+           05  WS-JS-PROGRAM-ID           PIC X(08) VALUE 'TAXSUM'.
+           05  WS-JS-START-TIMESTAMP      PIC X(14).
+           05  WS-JS-RECORD-COUNT         PIC S9(09) VALUE ZERO.
+           05  WS-JS-EXCEPTION-COUNT      PIC S9(09) VALUE ZERO.
+           05  WS-JS-RETURN-CODE          PIC X(02).
+
+       01  WS-CURRENT-DATE-AND-TIME.
+           05  WS-CDT-DATE                PIC 9(08).
+           05  WS-CDT-TIME                PIC 9(08).
+           05  WS-CDT-OFFSET              PIC X(05).
+
+       PROCEDURE DIVISION.
+           MOVE 'OP' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-AND-TIME
+           MOVE WS-CDT-DATE TO WS-JS-START-TIMESTAMP(1:8)
+           MOVE WS-CDT-TIME(1:6) TO WS-JS-START-TIMESTAMP(9:6)
+           MOVE 'OP' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+
+           PERFORM LOAD-FISCAL-YEAR-START-MONTH
+
+           OPEN INPUT INVOICE-FILE
+           IF NOT INVOICE-FILE-OK
+               DISPLAY 'STATUS ON INVOICE-FILE OPEN: '
+                       INVOICE-FILE-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'TAXSUM STATUS ON INVOICE-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           OPEN OUTPUT TAX-SUMMARY-FILE
+           IF NOT TAX-SUMMARY-OK
+               DISPLAY 'STATUS ON TAX-SUMMARY-FILE OPEN: '
+                       TAX-SUMMARY-STATUS
+               MOVE 'WR' TO WS-EL-FUNCTION-CODE
+               MOVE 'TAXSUM STATUS ON TAX-SUMMARY-FILE OPEN'
+                   TO WS-EL-EXCEPTION-TEXT
+               CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+               GO TO END-OF-PROGRAM
+           END-IF
+
+           PERFORM UNTIL END-OF-INVOICE-FILE
+               READ INVOICE-FILE
+               IF INVOICE-FILE-OK
+                   PERFORM ACCUMULATE-ONE-INVOICE
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-ALL-SUMMARY-LINES
+
+           GO TO END-OF-PROGRAM
+           .
+       LOAD-FISCAL-YEAR-START-MONTH.
+           MOVE 'LD' TO WS-CC-FUNCTION-CODE
+           CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+           IF NOT WS-CC-OK
+               DISPLAY 'STATUS ON TAXCPARM LOAD: ' WS-CC-RETURN-CODE
+               DISPLAY 'DEFAULTING FISCAL YEAR START MONTH TO 01'
+           ELSE
+               MOVE 'FISCSTMO' TO WS-CC-KEYWORD
+               MOVE 'LU' TO WS-CC-FUNCTION-CODE
+               CALL 'CTLCARD' USING WS-CONTROL-CARD-CONVERSION
+               IF WS-CC-OK
+                   MOVE WS-CC-VALUE(1:2) TO WS-FISCAL-YEAR-START-MONTH
+               END-IF
+           END-IF
+           .
+       ACCUMULATE-ONE-INVOICE.
+           ADD 1 TO WS-JS-RECORD-COUNT
+           MOVE INV-TOTAL-BEFORE-TAX TO WS-LINE-BEFORE-TAX
+           MOVE INV-TOTAL-SALES-TAX TO WS-LINE-SALES-TAX
+           IF IS-RETURN
+               MULTIPLY WS-LINE-BEFORE-TAX BY -1
+                   GIVING WS-LINE-BEFORE-TAX
+               MULTIPLY WS-LINE-SALES-TAX BY -1
+                   GIVING WS-LINE-SALES-TAX
+           END-IF
+
+      * Group by fiscal period, not strict calendar month, using the
+      * shared DATECALC FP function and the FISCSTMO control card.
+           MOVE 'FP' TO WS-DC-FUNCTION-CODE
+           MOVE INV-DATE(1:4) TO WS-DC-YEAR-1
+           MOVE INV-DATE(5:2) TO WS-DC-MONTH-1
+           MOVE INV-DATE(7:2) TO WS-DC-DAY-1
+           MOVE WS-FISCAL-YEAR-START-MONTH
+               TO WS-DC-FISCAL-YEAR-START-MONTH
+           CALL 'DATECALC' USING WS-DATE-CALC-CONVERSION
+           MOVE WS-DC-RESULT-FISCAL-YEAR
+               TO WS-CURRENT-FISCAL-PERIOD-KEY(1:4)
+           MOVE WS-DC-RESULT-FISCAL-PERIOD
+               TO WS-CURRENT-FISCAL-PERIOD-KEY(5:2)
+
+           SET TAX-SUMMARY-INDEX TO 1
+           SEARCH WS-TAX-SUMMARY-ENTRY
+               AT END
+                   IF WS-TAX-SUMMARY-COUNT IS GREATER THAN OR EQUAL
+                           TO WS-MAX-TAX-SUMMARY-ENTRIES
+                       ADD 1 TO WS-JS-EXCEPTION-COUNT
+                       MOVE 'WR' TO WS-EL-FUNCTION-CODE
+                       MOVE 'TAXSUM FISCAL PERIOD TABLE IS FULL'
+                           TO WS-EL-EXCEPTION-TEXT
+                       CALL 'EXCPLOG' USING
+                               WS-EXCEPTION-LOG-CONVERSION
+                   ELSE
+                       ADD 1 TO WS-TAX-SUMMARY-COUNT
+                       MOVE WS-CURRENT-FISCAL-PERIOD-KEY
+                           TO WS-TXS-FISCAL-PERIOD-KEY
+                                   (WS-TAX-SUMMARY-COUNT)
+                       MOVE INV-JURISDICTION-CODE
+                           TO WS-TXS-JURISDICTION-CODE
+                                   (WS-TAX-SUMMARY-COUNT)
+                       MOVE WS-LINE-BEFORE-TAX
+                           TO WS-TXS-TAXABLE-SALES
+                                   (WS-TAX-SUMMARY-COUNT)
+                       MOVE WS-LINE-SALES-TAX
+                           TO WS-TXS-TAX-COLLECTED
+                                   (WS-TAX-SUMMARY-COUNT)
+                   END-IF
+               WHEN WS-TXS-FISCAL-PERIOD-KEY(TAX-SUMMARY-INDEX)
+                        IS EQUAL TO WS-CURRENT-FISCAL-PERIOD-KEY
+               AND  WS-TXS-JURISDICTION-CODE(TAX-SUMMARY-INDEX)
+                        IS EQUAL TO INV-JURISDICTION-CODE
+                   ADD WS-LINE-BEFORE-TAX
+                       TO WS-TXS-TAXABLE-SALES(TAX-SUMMARY-INDEX)
+                   ADD WS-LINE-SALES-TAX
+                       TO WS-TXS-TAX-COLLECTED(TAX-SUMMARY-INDEX)
+           END-SEARCH
+           .
+       WRITE-ALL-SUMMARY-LINES.
+           PERFORM VARYING TAX-SUMMARY-INDEX FROM 1 BY 1
+                   UNTIL TAX-SUMMARY-INDEX > WS-TAX-SUMMARY-COUNT
+               MOVE WS-TXS-FISCAL-PERIOD-KEY(TAX-SUMMARY-INDEX)
+                   TO TXS-FISCAL-PERIOD-KEY
+               MOVE WS-TXS-JURISDICTION-CODE(TAX-SUMMARY-INDEX)
+                   TO TXS-JURISDICTION-CODE
+               MOVE WS-TXS-TAXABLE-SALES(TAX-SUMMARY-INDEX)
+                   TO TXS-TAXABLE-SALES
+               MOVE WS-TXS-TAX-COLLECTED(TAX-SUMMARY-INDEX)
+                   TO TXS-TAX-COLLECTED
+               WRITE TAX-SUMMARY-LINE
+           END-PERFORM
+           .
+       END-OF-PROGRAM.
+           DISPLAY 'NUMBER OF FISCAL PERIOD/JURISDICTION LINES: '
+                   WS-TAX-SUMMARY-COUNT
+           CLOSE INVOICE-FILE
+           CLOSE TAX-SUMMARY-FILE
+           MOVE 'CL' TO WS-EL-FUNCTION-CODE
+           CALL 'EXCPLOG' USING WS-EXCEPTION-LOG-CONVERSION
+           MOVE 'WR' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           MOVE 'CL' TO WS-JS-FUNCTION-CODE
+           CALL 'JOBSTAT' USING WS-JOB-STATS-CONVERSION
+           GOBACK
+           .
