@@ -0,0 +1,230 @@
+      *****************************************************************
+      * Program name:    CTLCARD
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * A shared control-card reader. CPSEQFR, CPSEQVR, REFORMER, and
+      * INVCALC each used to read their own one-off parameter file,
+      * every one with its own record layout and its own OPEN/READ/
+      * CLOSE paragraph. This routine reads any of those programs'
+      * control-card files into one KEYWORD/VALUE format and answers
+      * keyword lookups, so a new run-time setting for any of those
+      * programs is a new keyword on a control card instead of a new
+      * parameter-file layout.
+      *
+      * The caller picks which program's control-card file to read by
+      * setting LS-FILE-SELECTOR, the same way DATECALC's callers pick
+      * a function by setting a one-character function code; the file
+      * names themselves stay compile-time literals here, the same way
+      * every other SELECT in this application assigns to a literal
+      * DDNAME rather than a name built up at run time.
+      *
+      * A caller LOADs its control-card file, then LOOKs UP each
+      * keyword it cares about; an unopenable file or a keyword with no
+      * matching card simply comes back with a non-zero return code,
+      * leaving the caller free to default the setting the same way it
+      * always has.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CTLCARD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SWAP-CONTROL-FILE ASSIGN TO 'SWAPPARM'
+               FILE STATUS IS WS-CONTROL-CARD-FILE-STATUS.
+           SELECT TAG-CONTROL-FILE ASSIGN TO 'TAGPARM1'
+               FILE STATUS IS WS-CONTROL-CARD-FILE-STATUS.
+           SELECT FEED-CONTROL-FILE ASSIGN TO 'FEEDTYPE'
+               FILE STATUS IS WS-CONTROL-CARD-FILE-STATUS.
+           SELECT INVC-CONTROL-FILE ASSIGN TO 'INVCPARM'
+               FILE STATUS IS WS-CONTROL-CARD-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * One keyword/value pair per control card, the same shape
+      * regardless of which program's file it came from. The value is
+      * carried as text; each caller converts it to whatever type the
+      * keyword needs (numeric, single character, and so on).
+       FD  SWAP-CONTROL-FILE
+           DATA RECORD IS SWAP-CONTROL-RECORD.
+       01  SWAP-CONTROL-RECORD.
+           05  SWC-KEYWORD                PIC X(08).
+           05  SWC-VALUE                  PIC X(64).
+
+       FD  TAG-CONTROL-FILE
+           DATA RECORD IS TAG-CONTROL-RECORD.
+       01  TAG-CONTROL-RECORD.
+           05  TGC-KEYWORD                PIC X(08).
+           05  TGC-VALUE                  PIC X(64).
+
+       FD  FEED-CONTROL-FILE
+           DATA RECORD IS FEED-CONTROL-RECORD.
+       01  FEED-CONTROL-RECORD.
+           05  FDC-KEYWORD                PIC X(08).
+           05  FDC-VALUE                  PIC X(64).
+
+       FD  INVC-CONTROL-FILE
+           DATA RECORD IS INVC-CONTROL-RECORD.
+       01  INVC-CONTROL-RECORD.
+           05  IVC-KEYWORD                PIC X(08).
+           05  IVC-VALUE                  PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-CARD-FILE-STATUS    PIC X(02).
+           88  WS-CONTROL-CARD-FILE-OK    VALUE '00'.
+           88  WS-END-OF-CONTROL-CARDS    VALUE '10'.
+
+      * Cards loaded by the most recent LOAD call, held here for the
+      * LOOKUP calls that follow it.
+       01  WS-CONTROL-CARD-WORK.
+           05  WS-CONTROL-CARD-COUNT      PIC 9(02) VALUE ZERO.
+           05  WS-CONTROL-CARD-ENTRY OCCURS 1 TO 50 TIMES
+                       DEPENDING ON WS-CONTROL-CARD-COUNT
+                       INDEXED BY CC-IX.
+               10  WS-CC-KEYWORD          PIC X(08).
+               10  WS-CC-VALUE             PIC X(64).
+
+       LINKAGE SECTION.
+       01  LS-CONTROL-CARD-CONVERSION.
+           05  LS-FUNCTION-CODE           PIC X(02).
+               88  LS-FUNCTION-IS-LOAD    VALUE 'LD'.
+               88  LS-FUNCTION-IS-LOOKUP  VALUE 'LU'.
+           05  LS-FILE-SELECTOR           PIC X(01).
+               88  LS-FILE-IS-SWAP-PARM   VALUE '1'.
+               88  LS-FILE-IS-TAG-PARM    VALUE '2'.
+               88  LS-FILE-IS-FEED-PARM   VALUE '3'.
+               88  LS-FILE-IS-INVC-PARM   VALUE '4'.
+           05  LS-KEYWORD                 PIC X(08).
+           05  LS-VALUE                   PIC X(64).
+           05  LS-RETURN-CODE             PIC X(02).
+               88  LS-CONTROL-CARD-OK         VALUE '00'.
+               88  LS-CONTROL-FILE-NOT-FOUND  VALUE '04'.
+               88  LS-KEYWORD-NOT-FOUND       VALUE '08'.
+
+       PROCEDURE DIVISION USING LS-CONTROL-CARD-CONVERSION.
+       MAINLINE-LOGIC.
+           EVALUATE TRUE
+               WHEN LS-FUNCTION-IS-LOAD
+                   PERFORM LOAD-CONTROL-CARDS
+               WHEN LS-FUNCTION-IS-LOOKUP
+                   PERFORM LOOKUP-CONTROL-CARD
+               WHEN OTHER
+                   MOVE '08' TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       LOAD-CONTROL-CARDS.
+           MOVE ZERO TO WS-CONTROL-CARD-COUNT
+           EVALUATE TRUE
+               WHEN LS-FILE-IS-SWAP-PARM
+                   PERFORM LOAD-SWAP-CONTROL-FILE
+               WHEN LS-FILE-IS-TAG-PARM
+                   PERFORM LOAD-TAG-CONTROL-FILE
+               WHEN LS-FILE-IS-FEED-PARM
+                   PERFORM LOAD-FEED-CONTROL-FILE
+               WHEN LS-FILE-IS-INVC-PARM
+                   PERFORM LOAD-INVC-CONTROL-FILE
+               WHEN OTHER
+                   MOVE '04' TO LS-RETURN-CODE
+           END-EVALUATE
+           .
+
+       LOAD-SWAP-CONTROL-FILE.
+           OPEN INPUT SWAP-CONTROL-FILE
+           IF NOT WS-CONTROL-CARD-FILE-OK
+               MOVE '04' TO LS-RETURN-CODE
+           ELSE
+               MOVE '00' TO LS-RETURN-CODE
+               PERFORM UNTIL WS-END-OF-CONTROL-CARDS
+                       OR WS-CONTROL-CARD-COUNT = 50
+                   READ SWAP-CONTROL-FILE
+                   IF WS-CONTROL-CARD-FILE-OK
+                       PERFORM APPEND-CONTROL-CARD-ENTRY
+                       MOVE SWC-KEYWORD TO WS-CC-KEYWORD(CC-IX)
+                       MOVE SWC-VALUE TO WS-CC-VALUE(CC-IX)
+                   END-IF
+               END-PERFORM
+               CLOSE SWAP-CONTROL-FILE
+           END-IF
+           .
+
+       LOAD-TAG-CONTROL-FILE.
+           OPEN INPUT TAG-CONTROL-FILE
+           IF NOT WS-CONTROL-CARD-FILE-OK
+               MOVE '04' TO LS-RETURN-CODE
+           ELSE
+               MOVE '00' TO LS-RETURN-CODE
+               PERFORM UNTIL WS-END-OF-CONTROL-CARDS
+                       OR WS-CONTROL-CARD-COUNT = 50
+                   READ TAG-CONTROL-FILE
+                   IF WS-CONTROL-CARD-FILE-OK
+                       PERFORM APPEND-CONTROL-CARD-ENTRY
+                       MOVE TGC-KEYWORD TO WS-CC-KEYWORD(CC-IX)
+                       MOVE TGC-VALUE TO WS-CC-VALUE(CC-IX)
+                   END-IF
+               END-PERFORM
+               CLOSE TAG-CONTROL-FILE
+           END-IF
+           .
+
+       LOAD-FEED-CONTROL-FILE.
+           OPEN INPUT FEED-CONTROL-FILE
+           IF NOT WS-CONTROL-CARD-FILE-OK
+               MOVE '04' TO LS-RETURN-CODE
+           ELSE
+               MOVE '00' TO LS-RETURN-CODE
+               PERFORM UNTIL WS-END-OF-CONTROL-CARDS
+                       OR WS-CONTROL-CARD-COUNT = 50
+                   READ FEED-CONTROL-FILE
+                   IF WS-CONTROL-CARD-FILE-OK
+                       PERFORM APPEND-CONTROL-CARD-ENTRY
+                       MOVE FDC-KEYWORD TO WS-CC-KEYWORD(CC-IX)
+                       MOVE FDC-VALUE TO WS-CC-VALUE(CC-IX)
+                   END-IF
+               END-PERFORM
+               CLOSE FEED-CONTROL-FILE
+           END-IF
+           .
+
+       LOAD-INVC-CONTROL-FILE.
+           OPEN INPUT INVC-CONTROL-FILE
+           IF NOT WS-CONTROL-CARD-FILE-OK
+               MOVE '04' TO LS-RETURN-CODE
+           ELSE
+               MOVE '00' TO LS-RETURN-CODE
+               PERFORM UNTIL WS-END-OF-CONTROL-CARDS
+                       OR WS-CONTROL-CARD-COUNT = 50
+                   READ INVC-CONTROL-FILE
+                   IF WS-CONTROL-CARD-FILE-OK
+                       PERFORM APPEND-CONTROL-CARD-ENTRY
+                       MOVE IVC-KEYWORD TO WS-CC-KEYWORD(CC-IX)
+                       MOVE IVC-VALUE TO WS-CC-VALUE(CC-IX)
+                   END-IF
+               END-PERFORM
+               CLOSE INVC-CONTROL-FILE
+           END-IF
+           .
+
+      * Makes room for one more card in WS-CONTROL-CARD-ENTRY and
+      * points CC-IX at it; the caller still has to move the keyword
+      * and value into that slot, since each file's record names are
+      * different.
+       APPEND-CONTROL-CARD-ENTRY.
+           ADD 1 TO WS-CONTROL-CARD-COUNT
+           SET CC-IX TO WS-CONTROL-CARD-COUNT
+           .
+
+       LOOKUP-CONTROL-CARD.
+           MOVE '08' TO LS-RETURN-CODE
+           MOVE SPACE TO LS-VALUE
+           IF WS-CONTROL-CARD-COUNT > ZERO
+               SET CC-IX TO 1
+               SEARCH WS-CONTROL-CARD-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CC-KEYWORD(CC-IX) IS EQUAL TO LS-KEYWORD
+                       MOVE WS-CC-VALUE(CC-IX) TO LS-VALUE
+                       MOVE '00' TO LS-RETURN-CODE
+               END-SEARCH
+           END-IF
+           .
