@@ -0,0 +1,316 @@
+      *****************************************************************
+      * Shared date-arithmetic and calendar routine.
+      *
+      * Converts a year/month/day to and from a Julian day number so
+      * that adding days, measuring days between two dates, finding a
+      * day of the week, and validating a calendar date can all be
+      * built on the same conversion instead of each caller growing
+      * its own leap-year and month-length logic.
+      *
+      * The caller selects an action by setting LS-FUNCTION-CODE
+      * before the CALL:
+      *     'VD' - validate LS-YEAR-1/MONTH-1/DAY-1 as a real calendar
+      *            date; result comes back in LS-DATE-VALID-SWITCH.
+      *     'DW' - look up the day of the week (1 = Monday through
+      *            7 = Sunday, the same convention ACCEPT ... FROM
+      *            DAY-OF-WEEK uses) and whether it is a business day
+      *            (Monday-Friday) for LS-YEAR-1/MONTH-1/DAY-1.
+      *     'AD' - add LS-NUMBER-OF-DAYS calendar days to
+      *            LS-YEAR-1/MONTH-1/DAY-1, result in
+      *            LS-RESULT-YEAR/MONTH/DAY. A negative
+      *            LS-NUMBER-OF-DAYS subtracts.
+      *     'AB' - like 'AD', but LS-NUMBER-OF-DAYS counts only
+      *            business days (Saturdays and Sundays are skipped).
+      *     'DB' - count the calendar days from
+      *            LS-YEAR-1/MONTH-1/DAY-1 to LS-YEAR-2/MONTH-2/DAY-2,
+      *            result in LS-RESULT-DAYS (negative if the first
+      *            date is later than the second).
+      *     'FP' - look up the fiscal year and fiscal period (1-12)
+      *            that LS-YEAR-1/MONTH-1/DAY-1 falls in, given a
+      *            fiscal year start month in
+      *            LS-FISCAL-YEAR-START-MONTH; result in
+      *            LS-RESULT-FISCAL-YEAR/LS-RESULT-FISCAL-PERIOD.
+      *
+      * None of these actions validates its own input dates - callers
+      * that need to guard against a bad date should run it through
+      * 'VD' first.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECALC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-JDN-1                        PIC S9(09) COMP.
+       01  WS-JDN-2                        PIC S9(09) COMP.
+       01  WS-JDN-RESULT                   PIC S9(09) COMP.
+
+       01  WS-JDN-CALC-FIELDS.
+           05  WS-CALC-A                   PIC S9(09) COMP.
+           05  WS-CALC-Y2                  PIC S9(09) COMP.
+           05  WS-CALC-M2                  PIC S9(09) COMP.
+           05  WS-CALC-L                   PIC S9(09) COMP.
+           05  WS-CALC-N                   PIC S9(09) COMP.
+           05  WS-CALC-I                   PIC S9(09) COMP.
+           05  WS-CALC-J                   PIC S9(09) COMP.
+           05  WS-CALC-K                   PIC S9(09) COMP.
+           05  WS-CALC-REM                 PIC S9(09) COMP.
+
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 28.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+       01  FILLER REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DAYS-IN-MONTH OCCURS 12 PIC 9(02).
+
+       01  WS-WORK-YEAR                    PIC 9(04).
+       01  WS-WORK-MONTH                   PIC 9(02).
+       01  WS-WORK-DAY                     PIC 9(02).
+       01  WS-WORK-DAY-OF-WEEK             PIC 9.
+       01  WS-WORK-DAYS-REMAINING          PIC S9(07).
+       01  WS-WORK-STEP                    PIC S9(01) VALUE 1.
+       01  WS-LAST-DAY-OF-MONTH            PIC 9(02).
+       01  WS-FISCAL-MONTH-OFFSET          PIC S9(03).
+       01  WS-LEAP-YEAR-SWITCH              PIC X.
+           88  WS-YEAR-IS-LEAP               VALUE 'Y'.
+       01  WS-LEAP-YEAR-REMAINDERS.
+           05  WS-REM-BY-4                  PIC S9(04) COMP.
+           05  WS-REM-BY-100                PIC S9(04) COMP.
+           05  WS-REM-BY-400                PIC S9(04) COMP.
+           05  WS-QUOTIENT-DISCARD          PIC S9(09) COMP.
+
+       LINKAGE SECTION.
+       01  LS-DATE-CALC-CONVERSION.
+           05  LS-FUNCTION-CODE             PIC X(02).
+               88  LS-VALIDATE-DATE         VALUE 'VD'.
+               88  LS-DAY-OF-WEEK-LOOKUP    VALUE 'DW'.
+               88  LS-ADD-DAYS              VALUE 'AD'.
+               88  LS-ADD-BUSINESS-DAYS     VALUE 'AB'.
+               88  LS-DAYS-BETWEEN          VALUE 'DB'.
+               88  LS-FISCAL-PERIOD-LOOKUP  VALUE 'FP'.
+           05  LS-YEAR-1                    PIC 9(04).
+           05  LS-MONTH-1                   PIC 9(02).
+           05  LS-DAY-1                     PIC 9(02).
+           05  LS-YEAR-2                    PIC 9(04).
+           05  LS-MONTH-2                   PIC 9(02).
+           05  LS-DAY-2                     PIC 9(02).
+           05  LS-NUMBER-OF-DAYS            PIC S9(07).
+           05  LS-FISCAL-YEAR-START-MONTH   PIC 9(02).
+           05  LS-DATE-VALID-SWITCH         PIC X.
+               88  LS-DATE-IS-VALID         VALUE 'Y'.
+           05  LS-BUSINESS-DAY-SWITCH       PIC X.
+               88  LS-IS-BUSINESS-DAY       VALUE 'Y'.
+           05  LS-RESULT-YEAR               PIC 9(04).
+           05  LS-RESULT-MONTH              PIC 9(02).
+           05  LS-RESULT-DAY                PIC 9(02).
+           05  LS-RESULT-DAY-OF-WEEK        PIC 9.
+           05  LS-RESULT-DAYS               PIC S9(07).
+           05  LS-RESULT-FISCAL-YEAR        PIC 9(04).
+           05  LS-RESULT-FISCAL-PERIOD      PIC 9(02).
+       PROCEDURE DIVISION USING LS-DATE-CALC-CONVERSION.
+       MAINLINE-LOGIC.
+           EVALUATE TRUE
+               WHEN LS-VALIDATE-DATE
+                   PERFORM VALIDATE-CALENDAR-DATE
+               WHEN LS-DAY-OF-WEEK-LOOKUP
+                   PERFORM LOOK-UP-DAY-OF-WEEK
+               WHEN LS-ADD-DAYS
+                   PERFORM ADD-CALENDAR-DAYS
+               WHEN LS-ADD-BUSINESS-DAYS
+                   PERFORM ADD-BUSINESS-DAYS
+               WHEN LS-DAYS-BETWEEN
+                   PERFORM COMPUTE-DAYS-BETWEEN
+               WHEN LS-FISCAL-PERIOD-LOOKUP
+                   PERFORM LOOK-UP-FISCAL-PERIOD
+           END-EVALUATE
+           GOBACK.
+
+      *-----------------------------------------------------------
+      * Checks the month is 1-12 and the day is within that
+      * month's length, honoring the Gregorian leap-year rule for
+      * February.
+      *-----------------------------------------------------------
+       VALIDATE-CALENDAR-DATE.
+           MOVE 'N' TO LS-DATE-VALID-SWITCH
+           IF LS-MONTH-1 >= 1 AND LS-MONTH-1 <= 12 AND LS-DAY-1 >= 1
+               MOVE WS-DAYS-IN-MONTH(LS-MONTH-1) TO WS-LAST-DAY-OF-MONTH
+               IF LS-MONTH-1 = 2
+                   PERFORM DETERMINE-IF-YEAR-1-IS-LEAP
+                   IF WS-YEAR-IS-LEAP
+                       MOVE 29 TO WS-LAST-DAY-OF-MONTH
+                   END-IF
+               END-IF
+               IF LS-DAY-1 <= WS-LAST-DAY-OF-MONTH
+                   MOVE 'Y' TO LS-DATE-VALID-SWITCH
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * A year is a leap year if it is divisible by 4, unless it
+      * is also divisible by 100 and not by 400.
+      *-----------------------------------------------------------
+       DETERMINE-IF-YEAR-1-IS-LEAP.
+           MOVE 'N' TO WS-LEAP-YEAR-SWITCH
+           DIVIDE LS-YEAR-1 BY 4 GIVING WS-QUOTIENT-DISCARD
+               REMAINDER WS-REM-BY-4
+           IF WS-REM-BY-4 = 0
+               DIVIDE LS-YEAR-1 BY 100 GIVING WS-QUOTIENT-DISCARD
+                   REMAINDER WS-REM-BY-100
+               IF WS-REM-BY-100 NOT = 0
+                   MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+               ELSE
+                   DIVIDE LS-YEAR-1 BY 400 GIVING WS-QUOTIENT-DISCARD
+                       REMAINDER WS-REM-BY-400
+                   IF WS-REM-BY-400 = 0
+                       MOVE 'Y' TO WS-LEAP-YEAR-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Derives the day of the week and the business-day switch
+      * for LS-YEAR-1/MONTH-1/DAY-1.
+      *-----------------------------------------------------------
+       LOOK-UP-DAY-OF-WEEK.
+           PERFORM CONVERT-DATE-1-TO-JDN
+           PERFORM DERIVE-DAY-OF-WEEK-FROM-JDN
+           MOVE WS-WORK-DAY-OF-WEEK TO LS-RESULT-DAY-OF-WEEK
+           IF WS-WORK-DAY-OF-WEEK < 6
+               MOVE 'Y' TO LS-BUSINESS-DAY-SWITCH
+           ELSE
+               MOVE 'N' TO LS-BUSINESS-DAY-SWITCH
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Adds LS-NUMBER-OF-DAYS calendar days (negative subtracts)
+      * to LS-YEAR-1/MONTH-1/DAY-1.
+      *-----------------------------------------------------------
+       ADD-CALENDAR-DAYS.
+           PERFORM CONVERT-DATE-1-TO-JDN
+           COMPUTE WS-JDN-RESULT = WS-JDN-1 + LS-NUMBER-OF-DAYS
+           PERFORM CONVERT-JDN-RESULT-TO-YMD
+           MOVE WS-WORK-YEAR TO LS-RESULT-YEAR
+           MOVE WS-WORK-MONTH TO LS-RESULT-MONTH
+           MOVE WS-WORK-DAY TO LS-RESULT-DAY.
+
+      *-----------------------------------------------------------
+      * Adds LS-NUMBER-OF-DAYS business days to
+      * LS-YEAR-1/MONTH-1/DAY-1, skipping Saturdays and Sundays.
+      * A negative LS-NUMBER-OF-DAYS walks backward.
+      *-----------------------------------------------------------
+       ADD-BUSINESS-DAYS.
+           PERFORM CONVERT-DATE-1-TO-JDN
+           MOVE WS-JDN-1 TO WS-JDN-RESULT
+           MOVE LS-NUMBER-OF-DAYS TO WS-WORK-DAYS-REMAINING
+           MOVE 1 TO WS-WORK-STEP
+           IF WS-WORK-DAYS-REMAINING < 0
+               MOVE -1 TO WS-WORK-STEP
+               COMPUTE WS-WORK-DAYS-REMAINING =
+                   0 - WS-WORK-DAYS-REMAINING
+           END-IF
+           PERFORM UNTIL WS-WORK-DAYS-REMAINING = 0
+               ADD WS-WORK-STEP TO WS-JDN-RESULT
+               MOVE WS-JDN-RESULT TO WS-CALC-L
+               DIVIDE WS-CALC-L BY 7 GIVING WS-CALC-N
+                   REMAINDER WS-CALC-REM
+               IF WS-CALC-REM < 5
+                   SUBTRACT 1 FROM WS-WORK-DAYS-REMAINING
+               END-IF
+           END-PERFORM
+           PERFORM CONVERT-JDN-RESULT-TO-YMD
+           MOVE WS-WORK-YEAR TO LS-RESULT-YEAR
+           MOVE WS-WORK-MONTH TO LS-RESULT-MONTH
+           MOVE WS-WORK-DAY TO LS-RESULT-DAY.
+
+      *-----------------------------------------------------------
+      * Counts the calendar days from date 1 to date 2.
+      *-----------------------------------------------------------
+       COMPUTE-DAYS-BETWEEN.
+           PERFORM CONVERT-DATE-1-TO-JDN
+           PERFORM CONVERT-DATE-2-TO-JDN
+           COMPUTE LS-RESULT-DAYS = WS-JDN-2 - WS-JDN-1.
+
+      *-----------------------------------------------------------
+      * Finds the fiscal year and fiscal period (1-12) that
+      * LS-YEAR-1/MONTH-1/DAY-1 falls in, given a fiscal year that
+      * starts on the 1st of LS-FISCAL-YEAR-START-MONTH. Period 1
+      * is the start month itself; the fiscal year takes the
+      * calendar year the start month falls in.
+      *-----------------------------------------------------------
+       LOOK-UP-FISCAL-PERIOD.
+           COMPUTE WS-FISCAL-MONTH-OFFSET =
+               LS-MONTH-1 - LS-FISCAL-YEAR-START-MONTH
+           IF WS-FISCAL-MONTH-OFFSET < 0
+               COMPUTE WS-FISCAL-MONTH-OFFSET =
+                   WS-FISCAL-MONTH-OFFSET + 12
+           END-IF
+           COMPUTE LS-RESULT-FISCAL-PERIOD = WS-FISCAL-MONTH-OFFSET + 1
+           IF LS-MONTH-1 >= LS-FISCAL-YEAR-START-MONTH
+               MOVE LS-YEAR-1 TO LS-RESULT-FISCAL-YEAR
+           ELSE
+               COMPUTE LS-RESULT-FISCAL-YEAR = LS-YEAR-1 - 1
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Julian day number conversions, after the well-known
+      * integer algorithms for the proleptic Gregorian calendar.
+      *-----------------------------------------------------------
+       CONVERT-DATE-1-TO-JDN.
+           MOVE LS-YEAR-1 TO WS-WORK-YEAR
+           MOVE LS-MONTH-1 TO WS-WORK-MONTH
+           MOVE LS-DAY-1 TO WS-WORK-DAY
+           PERFORM CONVERT-WORK-YMD-TO-JDN
+           MOVE WS-JDN-RESULT TO WS-JDN-1.
+
+       CONVERT-DATE-2-TO-JDN.
+           MOVE LS-YEAR-2 TO WS-WORK-YEAR
+           MOVE LS-MONTH-2 TO WS-WORK-MONTH
+           MOVE LS-DAY-2 TO WS-WORK-DAY
+           PERFORM CONVERT-WORK-YMD-TO-JDN
+           MOVE WS-JDN-RESULT TO WS-JDN-2.
+
+       CONVERT-WORK-YMD-TO-JDN.
+           COMPUTE WS-CALC-A = (14 - WS-WORK-MONTH) / 12
+           COMPUTE WS-CALC-Y2 = WS-WORK-YEAR + 4800 - WS-CALC-A
+           COMPUTE WS-CALC-M2 = WS-WORK-MONTH + 12 * WS-CALC-A - 3
+           COMPUTE WS-JDN-RESULT =
+               WS-WORK-DAY
+               + (153 * WS-CALC-M2 + 2) / 5
+               + 365 * WS-CALC-Y2
+               + WS-CALC-Y2 / 4
+               - WS-CALC-Y2 / 100
+               + WS-CALC-Y2 / 400
+               - 32045.
+
+       CONVERT-JDN-RESULT-TO-YMD.
+           COMPUTE WS-CALC-L = WS-JDN-RESULT + 68569
+           COMPUTE WS-CALC-N = 4 * WS-CALC-L / 146097
+           COMPUTE WS-CALC-L = WS-CALC-L - (146097 * WS-CALC-N + 3) / 4
+           COMPUTE WS-CALC-I = 4000 * (WS-CALC-L + 1) / 1461001
+           COMPUTE WS-CALC-L = WS-CALC-L - 1461 * WS-CALC-I / 4 + 31
+           COMPUTE WS-CALC-J = 80 * WS-CALC-L / 2447
+           COMPUTE WS-CALC-K = WS-CALC-L - 2447 * WS-CALC-J / 80
+           COMPUTE WS-CALC-L = WS-CALC-J / 11
+           COMPUTE WS-CALC-J = WS-CALC-J + 2 - 12 * WS-CALC-L
+           COMPUTE WS-CALC-I =
+               100 * (WS-CALC-N - 49) + WS-CALC-I + WS-CALC-L
+           MOVE WS-CALC-I TO WS-WORK-YEAR
+           MOVE WS-CALC-J TO WS-WORK-MONTH
+           MOVE WS-CALC-K TO WS-WORK-DAY.
+
+      *-----------------------------------------------------------
+      * The Julian day number for any Monday is evenly divisible
+      * by 7; the remainder (0-6) gives Monday through Sunday.
+      *-----------------------------------------------------------
+       DERIVE-DAY-OF-WEEK-FROM-JDN.
+           DIVIDE WS-JDN-1 BY 7 GIVING WS-CALC-N
+               REMAINDER WS-CALC-REM
+           COMPUTE WS-WORK-DAY-OF-WEEK = WS-CALC-REM + 1.
