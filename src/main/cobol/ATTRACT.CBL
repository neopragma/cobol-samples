@@ -1,6 +1,6 @@
       *****************************************************************
-      * Program name:    ATTRACT                           
-      * Original author: Dave Nicolette            
+      * Program name:    ATTRACT
+      * Original author: Dave Nicolette
       *
       * Demonstrates:
       *
@@ -9,176 +9,334 @@
       *
       * Cobol is designed to support business application development,
       * but it can be used in other domains, as well. This program
-      * calculates the gravitational attraction between two bodies
-      * in space. You would probably not choose Cobol for work in this
-      * domain. The sample is only meant for demonstration purposes.
+      * calculates the gravitational attraction between two or more
+      * bodies in space, and simulates how their positions evolve over
+      * a number of time steps. You would probably not choose Cobol
+      * for work in this domain. The sample is only meant for
+      * demonstration purposes.
+      *
+      * Modification history:
+      * - Body attributes now come from BodyFile and the simulation
+      *   parameters (body count, time step count, time step size)
+      *   come from ControlFile, instead of interactive ACCEPT, so a
+      *   whole run of bodies can be simulated unattended overnight.
+      * - Force direction is now a proper quadrant-aware atan2, built
+      *   from FUNCTION ATAN and FUNCTION PI since this Cobol has no
+      *   ATAN2 intrinsic, instead of the placeholder
+      *   function atan(dx) the comments here used to admit was wrong.
+      * - ComputeAttraction now iterates over a configurable number of
+      *   time steps, updating every body's velocity and position each
+      *   time step and writing the resulting position to
+      *   TrajectoryFile, instead of computing the force once and
+      *   stopping.
+      * - Body's OCCURS is now a configurable count (2 to 20, driven
+      *   by ControlFile) instead of a hardcoded 2, and the force
+      *   calculation sums pairwise forces across every other body
+      *   instead of assuming exactly two bodies.
+      * - ReadControlRecord now rejects a CtlNumberOfBodies outside
+      *   2 through 20 instead of moving it straight into NumberOfBodies,
+      *   since that field drives Body's OCCURS DEPENDING ON range.
       *****************************************************************
        Identification Division.
        Program-ID.  ATTRACT.
-       Data Division. 
-       Working-Storage Section. 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select ControlFile Assign To 'ATTRPARM'
+                  File Status Is ControlFileStatus.
+           Select BodyFile Assign To 'BODYFIL1'
+                  File Status Is BodyFileStatus.
+           Select TrajectoryFile Assign To 'TRAJFIL1'
+                  File Status Is TrajectoryFileStatus.
+       Data Division.
+       File Section.
+      * One-record control file naming how many bodies to read from
+      * BodyFile and how many time steps to simulate.
+       FD  ControlFile
+           Data Record Is ControlRecord.
+       01  ControlRecord.
+           05  CtlNumberOfBodies       pic 9(02).
+           05  CtlNumberOfTimeSteps    pic 9(04).
+           05  CtlTimeStepDelta        pic 9(04)v9(04).
+
+      * One record per body: mass in KG, velocity in meters per
+      * second, position in meters.
+       FD  BodyFile
+           Data Record Is BodyInputRecord.
+       01  BodyInputRecord.
+           05  BirMass                 pic 9(10)v9(04).
+           05  BirVx                   pic S9(06)v9(06).
+           05  BirVy                   pic S9(06)v9(06).
+           05  BirPx                   pic S9(10)v9(04).
+           05  BirPy                   pic S9(10)v9(04).
+
+      * One record per body per time step, giving a position history
+      * suitable for plotting a trajectory.
+       FD  TrajectoryFile
+           Data Record Is TrajectoryRecord.
+       01  TrajectoryRecord.
+           05  TrjStepNumber           pic 9(04).
+           05  filler                  pic x value ','.
+           05  TrjBodyNumber           pic 9(02).
+           05  filler                  pic x value ','.
+           05  TrjPx                   pic -9(10).9(04).
+           05  filler                  pic x value ','.
+           05  TrjPy                   pic -9(10).9(04).
+
+       Working-Storage Section.
        01  ComputationalWorkAreas.
-      * Gravitational constant G 
+      * Gravitational constant G
            05  G                  comp-2 value 6.67428e-11.
-      * distance between the two bodies on x, y, and computed d 
-           05  dx                 comp-2. 
+           05  PiValue            comp-2.
+      * distance between a pair of bodies on x, y, and computed d
+           05  dx                 comp-2.
            05  dy                 comp-2.
-           05  d                  comp-2.     
-      * force of attraction 
-           05  f                  comp-2.  
-      * intermediate result when calculating force direction 
-           05  theta              comp-2.   
-      * force along the x and y axes 
-           05  fx                 comp-2. 
-           05  fy                 comp-2.                                
-
-      * Bodies 
-           05  Body occurs 2 indexed by BodyIx.
-      * mass in kg     
+           05  dxSquared          comp-2.
+           05  dySquared          comp-2.
+           05  DistanceSquared    comp-2.
+           05  d                  comp-2.
+      * force of attraction between a pair of bodies
+           05  GTimesMass1        comp-2.
+           05  ForceNumerator     comp-2.
+           05  f                  comp-2.
+      * direction of the force, from FUNCTION ATAN and the dx/dy signs
+           05  theta              comp-2.
+           05  ThetaRatio         comp-2.
+           05  AtanOfRatio        comp-2.
+           05  HalfOfPi           comp-2.
+      * force resolved onto the x and y axes
+           05  ForceAlongX        comp-2.
+           05  ForceAlongY        comp-2.
+
+           05  NumberOfBodies     pic 9(02).
+           05  NumberOfTimeSteps  pic 9(04).
+           05  TimeStepDelta      comp-2.
+           05  TimeStepIx         pic 9(04).
+           05  OtherBodyIx        pic 9(02).
+           05  BodyAcceleration.
+               10  ax             comp-2.
+               10  ay             comp-2.
+           05  BodyVelocityDelta.
+               10  DeltaVx        comp-2.
+               10  DeltaVy        comp-2.
+           05  BodyPositionDelta.
+               10  DeltaPx        comp-2.
+               10  DeltaPy        comp-2.
+
+      * Bodies
+           05  Body occurs 2 to 20 times
+                    depending on NumberOfBodies
+                    indexed by BodyIx.
+      * mass in kg
                10  mass           comp-2.
-      * x and y velocities in meters per second 
+      * x and y velocities in meters per second
                10  vx             comp-2.
+      * x and y positions in meters
                10  vy             comp-2.
-      * x and y positions in meters 
                10  px             comp-2.
-               10  py             comp-2.  
+               10  py             comp-2.
+      * accumulated force along the x and y axes this time step
+               10  TotalFx        comp-2.
+               10  TotalFy        comp-2.
+
+       01  FileStatusAreas.
+           05  ControlFileStatus      pic x(02).
+               88  ControlFileOk      value '00'.
+           05  BodyFileStatus         pic x(02).
+               88  BodyFileOk         value '00'.
+           05  TrajectoryFileStatus   pic x(02).
+               88  TrajectoryFileOk   value '00'.
 
        01  GeneralWorkAreas.
-           05  PseudoConstants. 
-               10  VelocityText   pic x(08) value "velocity".
-               10  PositionText   pic x(08) value "position".
-           05  IdentifyTheBody. 
-               10  filler         pic X(27) 
-                   value "Enter attributes of body # ".
-               10  BodyNumber     pic 9.    
-           05  PromptForBodyMass  pic x(40) 
-               value "Please enter the mass of the body in KG:".
-           05  PromptForVelocityOrPosition. 
-               10  filler         pic x(24)
-               Value "Please enter the body's ". 
-               10  VelocityOrPosition pic x(08). 
-               10  filler         pic x(08) value " on the ". 
-               10  PromptAxis     pic x. 
-               10  filler         pic x(06) value " axis:".   
-
-           05  BodyAttributesDisplay.
-               10  filler         pic x(06) value "Body #". 
-               10  BodyNumberDisplay pic 9.
-               10  filler         pic x(12) value " attributes:".
-           05  BodyMassDisplay. 
-               10  filler         pic x(10) value "    mass: ".
-           05  BodyVelocityDisplay. 
-               10  filler         pic x(12) value "    vx, vy: ".
-           05  BodyPositionDisplay. 
-               10  filler         pic x(12) value "    px, py: ".
-           05  PromptToContinue   pic x(29) 
-               value "Do you want to proceed? (Y/n)".               
-           05  ContinueReply      pic x.    
-           05  GoodbyeDisplay     pic x(21) 
-               value "Maybe next time. Bye!".
-           05  DistanceDisplay    pic x(36) 
-               value "The distance between the bodies is: ". 
-           05  DistanceIsZeroDisplay pic x(36) 
-               value "The bodies are in the same position!".    
-           05  ForceDisplay       pic x(27) 
-               value "The force of attaction is: ".    
-           05  ForceAlongAxisDisplay.
-               10  filler       pic x(20) value "The force along the ".
-               10  ForceAxis    pic x. 
-               10  filler       pic x(07) value " axis: ".    
-                   
+           05  DistanceIsZeroDisplay pic x(44)
+               value "Bodies # and # are in the same position -".
+           05  ForceDisplay       pic x(27)
+               value "The force of attaction is: ".
+
        Procedure Division.
 
-           perform with test before 
-                  varying BodyIx from 1 by 1 
-                   until BodyIx > 2 
-               perform SolicitAttributesOfBody    
-           end-perform
+           perform OpenAllFiles
+           perform ReadControlRecord
 
-           perform with test before 
-                   varying BodyIx from 1 by 1 
-                   until BodyIx > 2 
-               perform VerifyAttributesOfBody    
+           perform with test before
+                  varying BodyIx from 1 by 1
+                   until BodyIx > NumberOfBodies
+               perform ReadOneBodyRecord
            end-perform
 
-           display space 
-           display PromptToContinue 
-           accept ContinueReply 
-
-           if ContinueReply equal 'n' or 'N' 
-               display GoodbyeDisplay 
-               goback    
-           end-if     
+           compute PiValue = function pi
 
-           perform ComputeAttraction 
+           perform with test before
+                   varying TimeStepIx from 1 by 1
+                   until TimeStepIx > NumberOfTimeSteps
+               perform ComputeAttractionForAllBodies
+               perform WriteTrajectoryForAllBodies
+               perform UpdateVelocityAndPositionForAllBodies
+           end-perform
 
+           perform CloseAllFiles
 
            goback
            .
 
-       SolicitAttributesOfBody. 
-           move BodyIx to BodyNumber
-           display space 
-           display IdentifyTheBody 
-           display PromptForBodyMass 
-           accept mass(BodyIx) from CONSOLE 
-
-           move VelocityText to VelocityOrPosition
-           move "X" to PromptAxis 
-           display PromptForVelocityOrPosition 
-           accept vx(BodyIx) from console 
-
-           move "Y" to PromptAxis 
-           display PromptForVelocityOrPosition
-           accept vy(BodyIx) from console
-
-           move PositionText to VelocityOrPosition
-           move "X" to PromptAxis 
-           display PromptForVelocityOrPosition 
-           accept px(BodyIx) from console 
-
-           move "Y" to PromptAxis 
-           display PromptForVelocityOrPosition
-           accept py(BodyIx) from console
-           . 
-       
-       VerifyAttributesOfBody. 
-           move BodyIx to BodyNumberDisplay 
-           display space 
-           display BodyAttributesDisplay 
-           display BodyMassDisplay mass(BodyIx) 
-           display BodyVelocityDisplay vx(BodyIx) ", " vy(BodyIx) 
-           display BodyPositionDisplay px(BodyIx) ", " py(BodyIx) 
+       OpenAllFiles.
+           open input ControlFile
+           if not ControlFileOk
+               display 'STATUS ON ControlFile OPEN: ' ControlFileStatus
+               goback
+           end-if
+
+           open input BodyFile
+           if not BodyFileOk
+               display 'STATUS ON BodyFile OPEN: ' BodyFileStatus
+               goback
+           end-if
+
+           open output TrajectoryFile
+           if not TrajectoryFileOk
+               display 'STATUS ON TrajectoryFile OPEN: '
+                   TrajectoryFileStatus
+               goback
+           end-if
            .
 
-       ComputeAttraction. 
-      * Compute the distance between the two bodies 
-           compute dx = px(1) - px(2) 
-           compute dy = py(1) - py(2) 
-           compute d = function sqrt((dx * dx) + (dy * dy))
+       ReadControlRecord.
+           read ControlFile
+           if not ControlFileOk
+               display 'STATUS ON ControlFile READ: ' ControlFileStatus
+               goback
+           end-if
+           move CtlNumberOfBodies to NumberOfBodies
+           if NumberOfBodies < 2 or NumberOfBodies > 20
+               display 'CtlNumberOfBodies OUT OF RANGE: '
+                   CtlNumberOfBodies
+               goback
+           end-if
+           move CtlNumberOfTimeSteps to NumberOfTimeSteps
+           move CtlTimeStepDelta to TimeStepDelta
+           .
 
-           if d = zero  
-               display DistanceIsZeroDisplay 
+       ReadOneBodyRecord.
+           read BodyFile
+           if not BodyFileOk
+               display 'STATUS ON BodyFile READ: ' BodyFileStatus
                goback
            end-if
-           display DistanceDisplay  d 
+           move BirMass to mass(BodyIx)
+           move BirVx to vx(BodyIx)
+           move BirVy to vy(BodyIx)
+           move BirPx to px(BodyIx)
+           move BirPy to py(BodyIx)
+           .
 
-      * Compute the force of attraction 
-           compute f = (G * mass(1) * mass(2)) / (d * d)
-           display ForceDisplay f 
+       ComputeAttractionForAllBodies.
+           perform with test before
+                   varying BodyIx from 1 by 1
+                   until BodyIx > NumberOfBodies
+               move zero to TotalFx(BodyIx)
+               move zero to TotalFy(BodyIx)
+               perform with test before
+                       varying OtherBodyIx from 1 by 1
+                       until OtherBodyIx > NumberOfBodies
+                   if OtherBodyIx not = BodyIx
+                       perform AccumulateForceFromOtherBody
+                   end-if
+               end-perform
+           end-perform
+           .
 
-      * Compute the direction of force 
+      * Each COMPUTE below uses at most one arithmetic operator, with
+      * named intermediate results, so every step of the floating-point
+      * math can be checked independently.
+       AccumulateForceFromOtherBody.
+      * Direction vector points from this body toward the other body,
+      * which is also the direction this body's force pulls it.
+           compute dx = px(OtherBodyIx) - px(BodyIx)
+           compute dy = py(OtherBodyIx) - py(BodyIx)
+           compute dxSquared = dx * dx
+           compute dySquared = dy * dy
+           compute DistanceSquared = dxSquared + dySquared
+           compute d = function sqrt(DistanceSquared)
 
-      *    Ah, if only...
-      *    compute theta = function atan2(dy, dx)
+           if d = zero
+               display DistanceIsZeroDisplay
+               display '  body ' BodyIx ' and body ' OtherBodyIx
+           else
+               compute GTimesMass1 = G * mass(BodyIx)
+               compute ForceNumerator =
+                   GTimesMass1 * mass(OtherBodyIx)
+               compute f = ForceNumerator / DistanceSquared
+               perform DetermineForceDirection
+               compute ForceAlongX = f * function cos(theta)
+               compute ForceAlongY = f * function sin(theta)
+               compute TotalFx(BodyIx) = TotalFx(BodyIx) + ForceAlongX
+               compute TotalFy(BodyIx) = TotalFy(BodyIx) + ForceAlongY
+           end-if
+           .
 
-      *    ...instead, this: wrong, but OK for this demo.
-           compute theta = function atan(dx)
-           compute fx = function cos(theta * f) 
-           compute fy = function sin(theta * f) 
+      * Quadrant-aware atan2(dy, dx), built from FUNCTION ATAN since
+      * this Cobol implementation has no ATAN2 intrinsic.
+       DetermineForceDirection.
+           if dx > zero
+               compute ThetaRatio = dy / dx
+               compute theta = function atan(ThetaRatio)
+           else
+               if dx < zero and dy not < zero
+                   compute ThetaRatio = dy / dx
+                   compute AtanOfRatio = function atan(ThetaRatio)
+                   compute theta = AtanOfRatio + PiValue
+               else
+                   if dx < zero and dy < zero
+                       compute ThetaRatio = dy / dx
+                       compute AtanOfRatio = function atan(ThetaRatio)
+                       compute theta = AtanOfRatio - PiValue
+                   else
+                       if dy > zero
+                           compute theta = PiValue / 2
+                       else
+                           if dy < zero
+                               compute HalfOfPi = PiValue / 2
+                               compute theta = zero - HalfOfPi
+                           else
+                               move zero to theta
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+           .
+
+       WriteTrajectoryForAllBodies.
+           perform with test before
+                   varying BodyIx from 1 by 1
+                   until BodyIx > NumberOfBodies
+               move TimeStepIx to TrjStepNumber
+               move BodyIx to TrjBodyNumber
+               move px(BodyIx) to TrjPx
+               move py(BodyIx) to TrjPy
+               write TrajectoryRecord
+           end-perform
+           .
 
-           move 'X' to ForceAxis 
-           display ForceAlongAxisDisplay fx 
-           move 'Y' to ForceAxis 
-           display ForceAlongAxisDisplay fy 
-           .    
\ No newline at end of file
+       UpdateVelocityAndPositionForAllBodies.
+           perform with test before
+                   varying BodyIx from 1 by 1
+                   until BodyIx > NumberOfBodies
+               compute ax = TotalFx(BodyIx) / mass(BodyIx)
+               compute ay = TotalFy(BodyIx) / mass(BodyIx)
+               compute DeltaVx = ax * TimeStepDelta
+               compute vx(BodyIx) = vx(BodyIx) + DeltaVx
+               compute DeltaVy = ay * TimeStepDelta
+               compute vy(BodyIx) = vy(BodyIx) + DeltaVy
+               compute DeltaPx = vx(BodyIx) * TimeStepDelta
+               compute px(BodyIx) = px(BodyIx) + DeltaPx
+               compute DeltaPy = vy(BodyIx) * TimeStepDelta
+               compute py(BodyIx) = py(BodyIx) + DeltaPy
+           end-perform
+           .
+
+       CloseAllFiles.
+           close ControlFile
+           close BodyFile
+           close TrajectoryFile
+           .
