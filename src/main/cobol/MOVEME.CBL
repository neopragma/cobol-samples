@@ -54,8 +54,19 @@
                                       PIC X.    
        01  WS-HEX2TEXT-CONVERSION.
            05  WS-ORIGINAL-LENGTH     PIC S9(09) COMP.
-           05  WS-ORIGINAL-VALUE      PIC X(120).  
-           05  WS-RESULT              PIC X(240).          
+           05  WS-ORIGINAL-VALUE      PIC X(500).
+           05  WS-EBCDIC-MODE-SWITCH  PIC X VALUE 'N'.
+           05  WS-RESULT              PIC X(1000).
+       01  WS-TEXT2HEX-CONVERSION.
+           05  WS-HEX-LENGTH             PIC S9(09) COMP.
+           05  WS-HEX-VALUE              PIC X(1000).
+           05  WS-T2H-EBCDIC-MODE-SWITCH PIC X VALUE 'N'.
+           05  WS-T2H-RESULT             PIC X(500).
+       01  WS-DUMP-CONVERSION.
+           05  WS-DUMP-LENGTH            PIC S9(09) COMP.
+           05  WS-DUMP-VALUE             PIC X(500).
+           05  WS-DUMP-EBCDIC-SWITCH     PIC X VALUE 'N'.
+       01  WS-NATIONAL-ITEM              PIC N(05) USAGE NATIONAL.
     
        PROCEDURE DIVISION.
            DISPLAY SPACE 
@@ -76,95 +87,81 @@
            DISPLAY 'Text value: ' 
                 '"' WS-ORIGINAL-VALUE(1:WS-ORIGINAL-LENGTH) '"'       
 
-      * Example 2: 32-bit binary value - normal MOVE 
+      * Example 2: 32-bit binary value - normal MOVE
            MOVE 375502 TO WS-BINARY-ITEM-4
-           MOVE WS-BINARY-ITEM-4-AS-TEXT TO WS-ORIGINAL-VALUE
-           MOVE LENGTH OF WS-BINARY-ITEM-4 TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
-           DISPLAY SPACE 
-           DISPLAY 'Example 2' 
+           MOVE WS-BINARY-ITEM-4-AS-TEXT TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-BINARY-ITEM-4 TO WS-DUMP-LENGTH
+           DISPLAY SPACE
+           DISPLAY 'Example 2'
            DISPLAY 'Result of MOVE 375502 to item defined as '
                 '"PIC S9(09) COMP"'
-           DISPLAY 'Hex value: '
-               WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)        
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 3: 64-bit binary value - normal MOVE 
+      * Example 3: 64-bit binary value - normal MOVE
            MOVE -281064762375502 TO WS-BINARY-ITEM-8
-           MOVE WS-BINARY-ITEM-8-AS-TEXT TO WS-ORIGINAL-VALUE
-           MOVE LENGTH OF WS-BINARY-ITEM-8 TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
-           DISPLAY SPACE 
-           DISPLAY 'Example 3' 
+           MOVE WS-BINARY-ITEM-8-AS-TEXT TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-BINARY-ITEM-8 TO WS-DUMP-LENGTH
+           DISPLAY SPACE
+           DISPLAY 'Example 3'
            DISPLAY 'Result of MOVE -281064762375502 to item defined as '
                 '"PIC S9(16) COMP"'
-           DISPLAY 'Hex value: '
-               WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)        
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 4: 32-bit binary value - overwrite with spaces 
+      * Example 4: 32-bit binary value - overwrite with spaces
            MOVE SPACES TO WS-BINARY-ITEM-4-AS-TEXT
-           MOVE WS-BINARY-ITEM-4-AS-TEXT TO WS-ORIGINAL-VALUE
-           MOVE LENGTH OF WS-BINARY-ITEM-4 TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
-           DISPLAY SPACE 
-           DISPLAY 'Example 4' 
+           MOVE WS-BINARY-ITEM-4-AS-TEXT TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-BINARY-ITEM-4 TO WS-DUMP-LENGTH
+           DISPLAY SPACE
+           DISPLAY 'Example 4'
            DISPLAY 'Result of MOVE SPACES that overwrites an item '
                 'defined as "PIC S9(09) COMP"'
-           DISPLAY 'Hex value: '
-               WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)        
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 5: Single-precision floating-point value 
+      * Example 5: Single-precision floating-point value
            MOVE 06.23E-24 TO WS-SINGLE-PRECISION
            MOVE WS-SINGLE-PRECISION-AS-TEXT
-                TO WS-ORIGINAL-VALUE 
-           MOVE LENGTH OF WS-SINGLE-PRECISION 
-                TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION 
-           DISPLAY SPACE 
+                TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-SINGLE-PRECISION
+                TO WS-DUMP-LENGTH
+           DISPLAY SPACE
            DISPLAY 'Example 5'
            DISPLAY 'Result of MOVE numeric value to COMP-1 item'
-           DISPLAY 'Hex value: '
-                WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)        
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 6: Double-precision floating-point value 
+      * Example 6: Double-precision floating-point value
            MOVE 3246.16E-32 TO WS-DOUBLE-PRECISION
            MOVE WS-DOUBLE-PRECISION-AS-TEXT
-                TO WS-ORIGINAL-VALUE 
-           MOVE LENGTH OF WS-DOUBLE-PRECISION 
-                TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION 
-           DISPLAY SPACE 
+                TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-DOUBLE-PRECISION
+                TO WS-DUMP-LENGTH
+           DISPLAY SPACE
            DISPLAY 'Example 6'
            DISPLAY 'Result of MOVE numeric value to COMP-2 item'
-           DISPLAY 'Hex value: '
-                WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)        
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 7: Packed Decimal value - normal MOVE 
+      * Example 7: Packed Decimal value - normal MOVE
            MOVE -256.095 TO WS-PACKED-DECIMAL-ITEM.
-           MOVE WS-PACKED-DECIMAL-ITEM-AS-TEXT 
-                TO WS-ORIGINAL-VALUE 
+           MOVE WS-PACKED-DECIMAL-ITEM-AS-TEXT
+                TO WS-DUMP-VALUE
            MOVE LENGTH OF WS-PACKED-DECIMAL-ITEM
-                TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
-           DISPLAY SPACE 
+                TO WS-DUMP-LENGTH
+           DISPLAY SPACE
            DISPLAY 'Example 7'
            DISPLAY 'Result of MOVE -256.095 '
                    'to item defined as "PIC S9(04)V9(03) COMP-3"'
-           DISPLAY 'Hex value: ' 
-                WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)           
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 8: Packed Decimal value - overwrite value with spaces 
+      * Example 8: Packed Decimal value - overwrite value with spaces
            MOVE SPACES TO WS-PACKED-DECIMAL-ITEM-AS-TEXT.
-           MOVE WS-PACKED-DECIMAL-ITEM-AS-TEXT 
-                TO WS-ORIGINAL-VALUE 
+           MOVE WS-PACKED-DECIMAL-ITEM-AS-TEXT
+                TO WS-DUMP-VALUE
            MOVE LENGTH OF WS-PACKED-DECIMAL-ITEM
-                TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
-           DISPLAY SPACE 
+                TO WS-DUMP-LENGTH
+           DISPLAY SPACE
            DISPLAY 'Example 8'
            DISPLAY 'Result of MOVE SPACES that overwrites an item '
                    'defined as "PIC S9(04)V9(03) COMP-3"'
-           DISPLAY 'Hex value: ' 
-                WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)    
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
       * Example 9: Display Numeric Signed 
            MOVE -4832.61 TO WS-DISPLAY-NUMERIC-SIGNED 
@@ -202,29 +199,69 @@
       *     DISPLAY 'Result: ' 
       *          WS-EXTERNAL-FLOATING-POINT   
 
-      * Example 13: Using INITIALIZE to initialize a group item 
+      * Example 13: Using INITIALIZE to initialize a group item
            INITIALIZE WS-GROUP-ITEM
                REPLACING ALPHANUMERIC DATA BY SPACES
-                         NUMERIC DATA BY ZEROES 
-           MOVE WS-GROUP-ITEM TO WS-ORIGINAL-VALUE 
-           MOVE LENGTH OF WS-GROUP-ITEM TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
+                         NUMERIC DATA BY ZEROES
+           MOVE WS-GROUP-ITEM TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-GROUP-ITEM TO WS-DUMP-LENGTH
            DISPLAY SPACE
            DISPLAY 'Example 13'
            DISPLAY 'WS-GROUP-ITEM after INITIALIZE statement'
-           DISPLAY WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)              
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
-      * Example 14: Using MOVE SPACES to initialize a group item 
+      * Example 14: Using MOVE SPACES to initialize a group item
            MOVE SPACES TO WS-GROUP-ITEM
-           MOVE WS-GROUP-ITEM TO WS-ORIGINAL-VALUE 
-           MOVE LENGTH OF WS-GROUP-ITEM TO WS-ORIGINAL-LENGTH
-           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
+           MOVE WS-GROUP-ITEM TO WS-DUMP-VALUE
+           MOVE LENGTH OF WS-GROUP-ITEM TO WS-DUMP-LENGTH
            DISPLAY SPACE
            DISPLAY 'Example 14'
            DISPLAY 'WS-GROUP-ITEM after MOVE SPACES statement'
-           DISPLAY WS-RESULT(1:WS-ORIGINAL-LENGTH * 2)              
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
 
+      * Example 15: Same value, run through HEX2TEXT's EBCDIC mode
+      *     to show what it would look like on an EBCDIC-based system
+           MOVE 'Repent, Harlequin!'
+                TO WS-DUMP-VALUE
+           MOVE  18 TO WS-DUMP-LENGTH
+           MOVE 'Y' TO WS-DUMP-EBCDIC-SWITCH
+           DISPLAY SPACE
+           DISPLAY 'Example 15'
+           DISPLAY 'Result of MOVE ''Repent, Harlequin!'' '
+                'run through HEX2TEXT with EBCDIC mode on'
+           CALL 'DUMPHEX' USING WS-DUMP-CONVERSION
+           MOVE 'N' TO WS-DUMP-EBCDIC-SWITCH
+
+      * Example 16: Using TEXT2HEX, the counterpart to HEX2TEXT, to
+      *     decode a hexadecimal string back into its original text.
+      *     Re-derives Example 15's hex value rather than reusing it,
+      *     since DUMPHEX keeps its own result private to the call.
+           MOVE 'Repent, Harlequin!' TO WS-ORIGINAL-VALUE
+           MOVE 18 TO WS-ORIGINAL-LENGTH
+           MOVE 'Y' TO WS-EBCDIC-MODE-SWITCH
+           CALL 'HEX2TEXT' USING WS-HEX2TEXT-CONVERSION
+           MOVE 'N' TO WS-EBCDIC-MODE-SWITCH
+           MOVE WS-RESULT(1:WS-ORIGINAL-LENGTH * 2) TO WS-HEX-VALUE
+           COMPUTE WS-HEX-LENGTH = WS-ORIGINAL-LENGTH * 2
+           MOVE 'Y' TO WS-T2H-EBCDIC-MODE-SWITCH
+           CALL 'TEXT2HEX' USING WS-TEXT2HEX-CONVERSION
+           DISPLAY SPACE
+           DISPLAY 'Example 16'
+           DISPLAY 'Result of running Example 15''s hex value '
+                'back through TEXT2HEX'
+           DISPLAY 'Text value: '
+                '"' WS-T2H-RESULT(1:18) '"'
 
+      * Example 17: Moving an alphanumeric value into a USAGE NATIONAL
+      *     item. National items store each character as a wider code
+      *     unit than DISPLAY usage, for systems that need to carry
+      *     character sets DISPLAY items can't represent directly.
+           MOVE N'HELLO' TO WS-NATIONAL-ITEM
+           DISPLAY SPACE
+           DISPLAY 'Example 17'
+           DISPLAY 'Result of MOVE N''HELLO'' to item defined as '
+                '"PIC N(05) USAGE NATIONAL"'
+           DISPLAY 'National value: ' WS-NATIONAL-ITEM
 
            GOBACK
-           .
\ No newline at end of file
+           .
