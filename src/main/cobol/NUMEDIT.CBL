@@ -0,0 +1,38 @@
+      *****************************************************************
+      * Program name:    NUMEDIT
+      * Original author: Dave Nicolette
+      *
+      * Demonstrates:
+      *
+      * How to turn a numeric-validity guard into a callable, shared
+      * field-edit routine.
+      *
+      * IFEVAL's Example 3 (IF NUMERIC-2 IS NUMERIC ... ELSE MOVE 1 TO
+      * NUMERIC-2) is the same defensive pattern INVCALC's line-total
+      * loop uses on INV-LINE-QUANTITY and INV-LINE-UNIT-PRICE before
+      * trusting either field in arithmetic - checking first avoids a
+      * Data Exception (S0C7) from operating on a field that doesn't
+      * hold valid numeric data. This routine runs that same class
+      * test and hands back a two-character edit code, so every caller
+      * logs an invalid field the same way instead of growing its own
+      * slightly different IS NUMERIC check.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  NUMEDIT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-NUMERIC-EDIT-CONVERSION.
+           05  LS-FIELD-VALUE                PIC S9(13) COMP-3.
+           05  LS-EDIT-CODE                   PIC X(02).
+               88  LS-FIELD-IS-VALID          VALUE '00'.
+               88  LS-FIELD-IS-INVALID        VALUE '99'.
+
+       PROCEDURE DIVISION USING LS-NUMERIC-EDIT-CONVERSION.
+       MAINLINE-LOGIC.
+           IF LS-FIELD-VALUE IS NUMERIC
+               MOVE '00' TO LS-EDIT-CODE
+           ELSE
+               MOVE '99' TO LS-EDIT-CODE
+           END-IF
+           GOBACK.
